@@ -12,7 +12,11 @@
       *    LINES FOR PRINTING ON CHECKS FOR SECURITY.  AMOUNTS UP      *
       *    TO $999,999,999,999,999.99 CAN BE CONVERTED.                *
       *                                                                *
-      *    USAGE:  MOVE <AMOUNT> TO MW-AMOUNT.                         *
+      *    USAGE:  MOVE <AMOUNT> TO MW-SIGNED-AMOUNT.  <AMOUNT> MAY    *
+      *            BE NEGATIVE -- "MINUS" IS SPELLED OUT AHEAD OF THE  *
+      *            AMOUNT WHEN IT IS.  OPTIONALLY MOVE THE UNIT NAME   *
+      *            TO MW-CURRENCY-SINGULAR/MW-CURRENCY-PLURAL (THEY    *
+      *            DEFAULT TO "DOLLAR"/"DOLLARS") BEFORE CALLING.      *
       *            PERFORM 005000-MONEY                                *
       *               THRU 005000-EXIT.                                *
       *                                                                *
@@ -27,6 +31,21 @@
            MOVE 1      TO MW-MCX.
            MOVE SPACES TO MW-MONEY-LINES.
            MOVE 1      TO MW-MLX.
+           MOVE 0      TO MW-PROOF-ACTUAL-COUNT.
+           SET MW-PROOF-OK TO TRUE.
+      *
+           IF (MW-SIGNED-AMOUNT < 0)
+               SET MW-IS-NEGATIVE TO TRUE
+               COMPUTE MW-AMOUNT = MW-SIGNED-AMOUNT * -1
+           ELSE
+               SET MW-IS-POSITIVE TO TRUE
+               MOVE MW-SIGNED-AMOUNT TO MW-AMOUNT
+           END-IF.
+      *
+           IF (MW-IS-NEGATIVE)
+               MOVE "5MINUS"        TO MW-WORD-TEXT
+               PERFORM 005050-MOVE-WORD
+                  THRU 005050-EXIT.
       *
            PERFORM 005010-GROUP
               THRU 005010-EXIT
@@ -39,10 +58,8 @@
                PERFORM 005050-MOVE-WORD
                   THRU 005050-EXIT.
       *
-           IF (MW-AMOUNT-DOLLARS = 1)
-               MOVE "6DOLLAR"  TO MW-WORD-TEXT
-           ELSE
-               MOVE "7DOLLARS" TO MW-WORD-TEXT.
+           PERFORM 005060-BUILD-CURRENCY-WORD
+              THRU 005060-EXIT.
            PERFORM 005050-MOVE-WORD
               THRU 005050-EXIT.
       *
@@ -70,6 +87,9 @@
            STRING MW-MONEY DELIMITED BY SIZE
                INTO MW-MONEY-LINE(MW-MLX)
                    WITH POINTER MW-IX1.
+      *
+           PERFORM 005070-VERIFY-AMOUNT
+              THRU 005070-EXIT.
       *
        005000-EXIT.
            EXIT.
@@ -172,6 +192,132 @@
            STRING MW-WORD DELIMITED BY SPACE
                INTO MW-MONEY
                    WITH POINTER MW-MCX.
+      *
+           ADD  1      TO MW-PROOF-ACTUAL-COUNT.
       *
        005050-EXIT.
            EXIT.
+      *
+      *
+      *              B U I L D   C U R R E N C Y   W O R D
+      *
+       005060-BUILD-CURRENCY-WORD.
+      *
+           IF (MW-AMOUNT-DOLLARS = 1)
+               MOVE FUNCTION TRIM(MW-CURRENCY-SINGULAR) TO MW-WORD
+               MOVE FUNCTION LENGTH(FUNCTION TRIM
+                   (MW-CURRENCY-SINGULAR)) TO MW-WORD-SIZE
+           ELSE
+               MOVE FUNCTION TRIM(MW-CURRENCY-PLURAL)   TO MW-WORD
+               MOVE FUNCTION LENGTH(FUNCTION TRIM
+                   (MW-CURRENCY-PLURAL))   TO MW-WORD-SIZE.
+      *
+       005060-EXIT.
+           EXIT.
+      *
+      *
+      *      V E R I F Y   A M O U N T   ( P R O O F   T O T A L )
+      *
+      *    INDEPENDENTLY RECOMPUTES, DIRECTLY FROM MW-AMOUNT, HOW MANY
+      *    WORDS 005000-MONEY SHOULD HAVE MOVED INTO MW-MONEY-LINES
+      *    AND COMPARES IT TO MW-PROOF-ACTUAL-COUNT (THE COUNT ACTUALLY
+      *    MOVED BY 005050-MOVE-WORD).  A MISMATCH MEANS THE GROUP OR
+      *    WORD TABLES PRODUCED THE WRONG NUMBER OF WORDS FOR THIS
+      *    AMOUNT, SO MW-PROOF-ERROR IS RAISED AND THE CALLER MUST NOT
+      *    PRINT MW-MONEY-LINES.
+      *
+       005070-VERIFY-AMOUNT.
+      *
+           MOVE 0 TO MW-PROOF-EXPECTED-COUNT.
+      *
+           IF (MW-IS-NEGATIVE)
+               ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+      *
+           PERFORM 005080-PROOF-GROUP
+              THRU 005080-EXIT
+               VARYING MW-PROOF-GX
+                   FROM 1  BY 1
+               UNTIL (MW-PROOF-GX > MW-GLIM).
+      *
+           IF (MW-AMOUNT-DOLLARS ZERO)
+               ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+           ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+      *
+           ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+      *
+           IF (MW-AMOUNT-CENTS = 0)
+               ADD  1      TO MW-PROOF-EXPECTED-COUNT
+           ELSE
+               MOVE MW-AMOUNT-CENTS TO MW-PROOF-WORK
+               PERFORM 005090-PROOF-TWO-DIGITS
+                  THRU 005090-EXIT.
+           ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+      *
+           IF (MW-PROOF-ACTUAL-COUNT NOT = MW-PROOF-EXPECTED-COUNT)
+               SET MW-PROOF-ERROR TO TRUE
+               DISPLAY "MONEYP PROOF ERROR - AMOUNT WORDS = "
+                   MW-PROOF-ACTUAL-COUNT " EXPECTED = "
+                   MW-PROOF-EXPECTED-COUNT " - CHECK NOT SAFE TO PRINT"
+           ELSE
+               SET MW-PROOF-OK TO TRUE.
+      *
+       005070-EXIT.
+           EXIT.
+      *
+      *
+      *                P R O O F   C O N V E R T   G R O U P
+      *
+       005080-PROOF-GROUP.
+      *
+           IF (MW-AMOUNT-GROUP(MW-PROOF-GX) NOT ZERO)
+               MOVE MW-AMOUNT-GROUP(MW-PROOF-GX) TO MW-PROOF-WORK
+               PERFORM 005100-PROOF-THREE-DIGITS
+                  THRU 005100-EXIT
+               IF (MW-PROOF-GX < MW-GLIM)
+                   ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+      *
+       005080-EXIT.
+           EXIT.
+      *
+      *
+      *              P R O O F   T W O   D I G I T S
+      *
+       005090-PROOF-TWO-DIGITS.
+      *
+           IF (MW-PROOF-WORK-TEENS > 0)
+               IF (MW-PROOF-WORK-TEENS < 20)
+                   ADD  1      TO MW-PROOF-EXPECTED-COUNT
+               ELSE
+                   PERFORM 005110-PROOF-TENS-ONES
+                      THRU 005110-EXIT.
+      *
+       005090-EXIT.
+           EXIT.
+      *
+      *
+      *             P R O O F   T H R E E   D I G I T S
+      *
+       005100-PROOF-THREE-DIGITS.
+      *
+           IF (MW-PROOF-WORK-HUNDREDS > 0)
+               ADD  2      TO MW-PROOF-EXPECTED-COUNT.
+      *
+           PERFORM 005090-PROOF-TWO-DIGITS
+              THRU 005090-EXIT.
+      *
+       005100-EXIT.
+           EXIT.
+      *
+      *
+      *               P R O O F   T E N S / O N E S
+      *
+       005110-PROOF-TENS-ONES.
+      *
+           IF (MW-PROOF-WORK-TENS > 0)
+               ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+      *
+           IF (MW-PROOF-WORK-ONES > 0)
+               ADD  1      TO MW-PROOF-EXPECTED-COUNT.
+      *
+       005110-EXIT.
+           EXIT.
