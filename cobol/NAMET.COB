@@ -23,6 +23,9 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *
+           SELECT TEST-LOG-FILE ASSIGN TO "TESTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        I-O-CONTROL.
       *
@@ -30,11 +33,20 @@
       *
        FILE SECTION.
       *
+       FD  TEST-LOG-FILE.
+      *
+       01  TEST-LOG-RECORD.
+           03  TL-OPERATOR-ID          PIC  X(08).
+           03  TL-TIMESTAMP            PIC  9(14).
+           03  TL-SCREEN-NAME          PIC  X(30).
+           03  TL-ENTERED-VALUE        PIC  X(80).
       *
        WORKING-STORAGE SECTION.
       *
        77  WS-NAME-ERROR-FLAG          PIC  9(01)     COMP VALUE 0.
        77  WS-NAME                     PIC  X(30)          VALUE SPACES.
+       77  WS-SIGNON-ID                PIC  X(08) VALUE SPACES.
+       77  WS-SIGNON-PASSWORD          PIC  X(08) VALUE SPACES.
       *
        COPY NAMEW.COB.
       /
@@ -44,12 +56,16 @@
       *             C O N T R O L   S E C T I O N
       *
        000000-CONTROL.
+      *
+           PERFORM 950000-SIGN-ON THRU 950000-EXIT.
+           OPEN OUTPUT TEST-LOG-FILE.
       *
            PERFORM 000100-PROCESS-NAME
               THRU 000100-EXIT
                UNTIL (WS-NAME = "END").
       *
        000000-EXIT.
+           CLOSE TEST-LOG-FILE.
            STOP RUN.
       *
       *                    P R O C E S S   N A M E
@@ -63,30 +79,34 @@
            MOVE SPACES TO WS-NAME.
            ACCEPT WS-NAME.
       *
-           IF  WS-NAME = "END"
-               GO TO 000100-EXIT.
-      *
-      *
-           MOVE WS-NAME TO NAW-NAME-WORK.
-           PERFORM 006000-NAME-EDIT
-              THRU 006000-EXIT
-      *
-           IF (WS-NAME-ERROR-FLAG = 1)
-               DISPLAY "NAME INVALID"
-               GO TO 000100-EXIT.
-      *
-      *
-           MOVE WS-NAME TO NAW-NAME-WORK.
-           PERFORM 006100-NAME-REVERSE
-              THRU 006100-EXIT
-      *
-           DISPLAY NAW-NAME-WORK.
-           DISPLAY "LAST:  " NAW-SPLIT-LAST.
-           DISPLAY "FIRST: " NAW-SPLIT-FIRST.
-           DISPLAY "PRE:   " NAW-SPLIT-PRE.
-           DISPLAY "POST:  " NAW-SPLIT-POST.
+           IF (WS-NAME NOT = "END")
+               MOVE "000100-PROCESS-NAME" TO TL-SCREEN-NAME
+               MOVE WS-NAME                TO TL-ENTERED-VALUE
+               PERFORM 900000-WRITE-TEST-LOG
+                  THRU 900000-EXIT
+      *
+               MOVE WS-NAME TO NAW-NAME-WORK
+               PERFORM 006000-NAME-EDIT
+                  THRU 006000-EXIT
+      *
+               IF (NAW-NAME-ERROR-FLAG = 1)
+                   DISPLAY "NAME INVALID"
+               ELSE
+                   MOVE WS-NAME TO NAW-NAME-WORK
+                   PERFORM 006100-NAME-REVERSE
+                      THRU 006100-EXIT
+      *
+                   DISPLAY NAW-NAME-WORK
+                   DISPLAY "LAST:  " NAW-SPLIT-LAST
+                   DISPLAY "FIRST: " NAW-SPLIT-FIRST
+                   DISPLAY "PRE:   " NAW-SPLIT-PRE
+                   DISPLAY "POST:  " NAW-SPLIT-POST
+               END-IF
+           END-IF.
       *
        000100-EXIT.
            EXIT.
       *
        COPY NAMEP.COB.
+       COPY TESTLOGP.COB.
+       COPY SIGNONP.COB.
