@@ -2,17 +2,24 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  IndexPopulate.
 AUTHOR.  Michael Coughlan.
-* Creates an indexed file  from a sequential file.
+*> Creates an indexed file  from a sequential file.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
    SELECT VideoFile ASSIGN TO "IDXVIDEO.DAT"
-          ORGANIZATION IS SEQUENTIAL.
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS VideoCode
+          FILE STATUS IS VideoStatus.
 
    SELECT SeqVideoFile ASSIGN TO "SEQVIDEO.DAT"
          ORGANIZATION IS SEQUENTIAL.
-      
+
+   SELECT OPTIONAL ParmFile ASSIGN TO "INDEXPOP.PRM"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS ParmFileStatus.
+
 
 DATA DIVISION.
 FILE SECTION.
@@ -30,26 +37,90 @@ FD SeqVideoFile.
    02 SeqVideoSupplierCode    PIC 99.
 
 
+FD ParmFile.
+01 ParmRecord.
+   02 Parm-RecordCount        PIC 9(5).
+   02 Parm-StartingKey        PIC 9(5).
+   02 Parm-SupplierDivisor    PIC 9(3).
+
+
 
 WORKING-STORAGE SECTION.
-01   VideoKEY                 PIC 9(3).
+01   VideoKEY                 PIC 9(5).
 01   VideoKEY2                 PIC 9(3).
 01   VideoStatus              PIC X(2).
 
+01   ParmFileStatus           PIC X(2).
+01   WS-RECORD-COUNT          PIC 9(5)  VALUE 100.
+01   WS-STARTING-KEY          PIC 9(5)  VALUE 1.
+01   WS-SUPPLIER-DIVISOR      PIC 9(3)  VALUE 27.
+01   WS-RECORDS-WRITTEN       PIC 9(5)  VALUE 0.
+01   WS-DUPLICATE-COUNT       PIC 9(5)  VALUE 0.
+01   WS-MAX-KEY               PIC 9(5).
+01   WS-MAX-SUPPLIER-CODE     PIC 9(5).
+
 PROCEDURE DIVISION.
 Begin.
+   PERFORM Read-Parameters
+      THRU Read-Parameters-Exit.
+
    OPEN OUTPUT SeqVideoFile.
    OPEN OUTPUT VideoFile.
-   MOVE 1 TO VIDEOKEY. 
-	PERFORM 100 TIMES
+   MOVE WS-STARTING-KEY TO VIDEOKEY.
+	PERFORM WS-RECORD-COUNT TIMES
 	MOVE VIDEOKEY  TO VIDEOCODE SeqVideoCode
 	MOVE "RES Generated tile " TO  VIDEOTITLE SeqVideoTitle
-	DIVIDE VIDEOKEY BY 27 GIVING VIDEOKEY2
+	DIVIDE VIDEOKEY BY WS-SUPPLIER-DIVISOR GIVING VIDEOKEY2
 	MOVE VIDEOKEY2 TO  VideoSupplierCode SeqVideoSupplierCode
-   	WRITE SeqVideoRecord 
-      WRITE VideoRecord 
+   	WRITE SeqVideoRecord
+      WRITE VideoRecord
+         INVALID KEY
+            ADD 1 TO WS-DUPLICATE-COUNT
+            DISPLAY "Duplicate VideoCode " VideoCode
+               " skipped, FS = " VideoStatus
+         NOT INVALID KEY
+            ADD 1 TO WS-RECORDS-WRITTEN
+      END-WRITE
     ADD 1 to videokey
    END-PERFORM.
 
    CLOSE VideoFile, SeqVideoFile.
    STOP RUN.
+
+Read-Parameters.
+   OPEN INPUT ParmFile.
+   IF ParmFileStatus = "00"
+      READ ParmFile
+         AT END
+            MOVE "10" TO ParmFileStatus
+      END-READ
+      IF ParmFileStatus = "00"
+         IF Parm-RecordCount > 0
+            MOVE Parm-RecordCount TO WS-RECORD-COUNT
+         END-IF
+         IF Parm-StartingKey > 0
+            MOVE Parm-StartingKey TO WS-STARTING-KEY
+         END-IF
+         IF Parm-SupplierDivisor > 0
+            MOVE Parm-SupplierDivisor TO WS-SUPPLIER-DIVISOR
+         END-IF
+      END-IF
+      CLOSE ParmFile
+   END-IF.
+
+*> VideoSupplierCode/SeqVideoSupplierCode are PIC 99; reject any
+*> Parm-StartingKey/Parm-RecordCount/Parm-SupplierDivisor combination
+*> whose highest VideoKey would divide out to a supplier code above
+*> 99 before any records are written, rather than silently truncating
+*> it on the MOVE inside the write loop.
+   COMPUTE WS-MAX-KEY = WS-STARTING-KEY + WS-RECORD-COUNT - 1.
+   COMPUTE WS-MAX-SUPPLIER-CODE = WS-MAX-KEY / WS-SUPPLIER-DIVISOR.
+   IF WS-MAX-SUPPLIER-CODE > 99
+      DISPLAY "ABEND - Parm-StartingKey/Parm-RecordCount/"
+              "Parm-SupplierDivisor combination drives VideoSupplierCode "
+              "above 99 (PIC 99 capacity); adjust INDEXPOP.PRM."
+      STOP RUN WITH ERROR STATUS 16
+   END-IF.
+
+Read-Parameters-Exit.
+   EXIT.
