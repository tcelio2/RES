@@ -14,17 +14,36 @@
       *    BINARY CODE IS ACCORDING TO SORT SEQUENCE, OR USE THEM      *
       *    AS THE ONLY KEY.  (E.G. IF KEY FIELD IS S9(6), ADD          *
       *    1000000 TO THE VALUE AND STORE IT AS A PIC 9(7) FIELD.)     *
-      *    FOR DESCENDING FIELDS, STORE THEM WITH INVERTED COLLATING   *
-      *    ORDER (E.G. FOR ALPHA FIELDS, XOR THEM WITH X"FF").         *
       *    AVOID USAGE WHERE BYTE ORDER IS REVERSED.  DISPLAY IS       *
       *    USUALLY SAFEST FOR KEY FIELDS.                              *
       *                                                                *
+      *    FOR DESCENDING ORDER, MOVE "D" TO ST-SORT-DIRECTION (OR     *
+      *    SET ST-DESCENDING TO TRUE) BEFORE CALLING 007000-SHELLSORT  *
+      *    -- 007030-SCAN HONORS IT DIRECTLY, SO KEY BYTES NO LONGER   *
+      *    NEED TO BE PRE-INVERTED.  DEFAULT (ST-ASCENDING) SORTS      *
+      *    ASCENDING AS BEFORE.                                        *
+      *                                                                *
+      *    FOR A PRIMARY-PLUS-SECONDARY KEY, USE ST-ENT-FLD1 AS THE    *
+      *    PRIMARY KEY AND ST-ENT-FLD2 AS THE SECONDARY (TIEBREAKER)   *
+      *    KEY -- NO CHANGES TO 007030-SCAN ARE NEEDED.  ST-ELEMENT-   *
+      *    KEY AND ST-SAVE-KEY ARE COMPARED AS A SINGLE GROUP ITEM,    *
+      *    WHICH COBOL COMPARES BYTE-BY-BYTE IN SUBFIELD ORDER, SO     *
+      *    ST-ENT-FLD1 ALWAYS DOMINATES THE COMPARISON AND ST-ENT-     *
+      *    FLD2 ONLY BREAKS TIES ON EQUAL FLD1 VALUES.  CALLERS THAT   *
+      *    ONLY NEED A SINGLE KEY CAN LEAVE ST-ENT-FLD2 / ST-SAVE-     *
+      *    FLD2 AT ZERO -- THEY THEN NEVER AFFECT THE ORDERING.  A     *
+      *    THIRD KEY LEVEL CAN BE ADDED THE SAME WAY BY UNCOMMENTING   *
+      *    AND RENAMING THE ST-ENT-FLD?/ST-SAVE-FLD? PLACEHOLDERS IN   *
+      *    SHELSRTW.COB -- NO CALLER NEEDS TO FORK THE COPYBOOK.       *
+      *                                                                *
       *    USAGE:  <POPULATE ST-ELEMENT(1) THRU ST-ELEMENT(N)>         *
       *            MOVE <N> TO ST-EMAX.                                *
+      *            SET ST-ASCENDING OR ST-DESCENDING TO TRUE.          *
       *            PERFORM 007000-SHELLSORT                            *
       *               THRU 007000-EXIT.                                *
       *                                                                *
-      *    RESULT: ST-ELEMENT(1) TO ST-ELEMENT(N) IN ASCENDING ORDER.  *
+      *    RESULT: ST-ELEMENT(1) TO ST-ELEMENT(N) IN ASCENDING ORDER,  *
+      *            OR DESCENDING ORDER IF ST-DESCENDING WAS SET.       *
       *                                                                *
       ******************************************************************
       *
@@ -78,12 +97,25 @@
       *
        007030-SCAN.
       *
-           IF (ST-ELEMENT-KEY(ST-I) > ST-SAVE-KEY)
-               MOVE ST-ELEMENT(ST-I) TO ST-ELEMENT(ST-L)
-               MOVE ST-I TO ST-L
-               IF (ST-I > ST-M)
-                   SUBTRACT ST-M FROM ST-I
-                   GO TO 007030-SCAN.
+           IF (ST-DESCENDING)
+               IF (ST-ELEMENT-KEY(ST-I) < ST-SAVE-KEY)
+                   MOVE ST-ELEMENT(ST-I) TO ST-ELEMENT(ST-L)
+                   MOVE ST-I TO ST-L
+                   IF (ST-I > ST-M)
+                       SUBTRACT ST-M FROM ST-I
+                       GO TO 007030-SCAN
+                   END-IF
+               END-IF
+           ELSE
+               IF (ST-ELEMENT-KEY(ST-I) > ST-SAVE-KEY)
+                   MOVE ST-ELEMENT(ST-I) TO ST-ELEMENT(ST-L)
+                   MOVE ST-I TO ST-L
+                   IF (ST-I > ST-M)
+                       SUBTRACT ST-M FROM ST-I
+                       GO TO 007030-SCAN
+                   END-IF
+               END-IF
+           END-IF.
       *
        007030-EXIT.
            EXIT.
