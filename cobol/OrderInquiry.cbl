@@ -0,0 +1,106 @@
+      $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  OrderInquiry.
+AUTHOR.  Michael Coughlan.
+*> Customer-facing lookup of sfbymail's ProcessedOrdersFile by
+*> Order-Number or Customer-Id, cross-referenced against BackorderFile
+*> to show fulfilled vs. backordered status.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ProcessedOrdersFile ASSIGN TO "ProcessedOrders.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT BackorderFile ASSIGN TO "Backorder.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ProcessedOrdersFile.
+01  ProcessedOrdersRec.
+    02  Order-Number-POF        PIC X(7).
+    02  Customer-Id-POF         PIC X(5).
+    02  Book-Title-POF          PIC X(30).
+    02  Qty-Required-POF        PIC 99.
+    02  Title-Cost-POF          PIC 999V99.
+    02  Title-Postage-POF       PIC 99V99.
+
+FD  BackorderFile.
+01  BackorderRec.
+    02  Book-Id-BOF              PIC X(5).
+    02  Customer-Id-BOF          PIC X(5).
+    02  Order-Number-BOF         PIC X(7).
+    02  Shortfall-Qty-BOF        PIC 99.
+
+WORKING-STORAGE SECTION.
+01  WS-Search-Order-Number       PIC X(7) VALUE SPACES.
+01  WS-Search-Customer-Id        PIC X(5) VALUE SPACES.
+01  WS-EOF-POF                    PIC X VALUE "N".
+    88 End-Of-POF                 VALUE "Y".
+01  WS-EOF-BOF                    PIC X VALUE "N".
+    88 End-Of-BOF                 VALUE "Y".
+01  WS-Match-Found                PIC X VALUE "N".
+    88 Match-Found                VALUE "Y".
+01  WS-Backorder-Found            PIC X VALUE "N".
+    88 Backorder-Found            VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "ORDER STATUS INQUIRY".
+    DISPLAY "Enter Order Number (or blank to search by Customer Id): ".
+    ACCEPT WS-Search-Order-Number.
+    IF WS-Search-Order-Number = SPACES
+       DISPLAY "Enter Customer Id: "
+       ACCEPT WS-Search-Customer-Id
+    END-IF.
+
+    OPEN INPUT ProcessedOrdersFile.
+    PERFORM UNTIL End-Of-POF
+       READ ProcessedOrdersFile
+          AT END SET End-Of-POF TO TRUE
+       END-READ
+       IF NOT End-Of-POF
+          IF (WS-Search-Order-Number NOT = SPACES
+                AND Order-Number-POF = WS-Search-Order-Number)
+          OR (WS-Search-Customer-Id NOT = SPACES
+                AND Customer-Id-POF = WS-Search-Customer-Id)
+             SET Match-Found TO TRUE
+             PERFORM Check-Backorder-Status
+             PERFORM Display-Order-Line
+          END-IF
+       END-IF
+    END-PERFORM.
+    CLOSE ProcessedOrdersFile.
+
+    IF NOT Match-Found
+       DISPLAY "No matching orders found."
+    END-IF.
+    STOP RUN.
+
+Check-Backorder-Status.
+    MOVE "N" TO WS-Backorder-Found.
+    MOVE "N" TO WS-EOF-BOF.
+    OPEN INPUT BackorderFile.
+    PERFORM UNTIL End-Of-BOF
+       READ BackorderFile
+          AT END SET End-Of-BOF TO TRUE
+       END-READ
+       IF NOT End-Of-BOF AND Order-Number-BOF = Order-Number-POF
+          SET Backorder-Found TO TRUE
+       END-IF
+    END-PERFORM.
+    CLOSE BackorderFile.
+
+Display-Order-Line.
+    DISPLAY "Order: " Order-Number-POF
+            "  Customer: " Customer-Id-POF
+            "  Title: " Book-Title-POF
+            "  Qty: " Qty-Required-POF
+            "  Cost: " Title-Cost-POF
+            "  Postage: " Title-Postage-POF.
+    IF Backorder-Found
+       DISPLAY "  Status: BACKORDERED"
+    ELSE
+       DISPLAY "  Status: FULFILLED"
+    END-IF.
