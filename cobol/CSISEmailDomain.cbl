@@ -1,7 +1,7 @@
       $ SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  CSISEmailDomain.
-* CS4312-99-Exam.
+*> CS4312-99-Exam.
 AUTHOR.  Michael Coughlan.
 
 ENVIRONMENT DIVISION.
@@ -19,6 +19,9 @@ FILE-CONTROL.
     SELECT SortedDomainFile ASSIGN TO "SORTEDDOMAIN.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT CourseCodeRejectsFile ASSIGN TO "CODEREJECTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
 DATA DIVISION.
 FILE SECTION.
@@ -32,7 +35,6 @@ FD GraduateInfoFile.
    02 StudentNameGF      PIC X(25).
    02 GradYearGF         PIC 9(4).
    02 CourseCodeGF       PIC 9.
-      88 CSISGraduate    VALUE 1 THRU 5.
    02 EmailAddrGF        PIC X(28).
    02 EmailDomainGF      PIC X(20).
    02 CountryCodeGF      PIC XX.
@@ -45,12 +47,19 @@ FD SortedDomainFile.
    02 CourseNameSF       PIC X(25).
    02 CountryNameSF      PIC X(26).
 
+FD CourseCodeRejectsFile.
+01 CourseCodeRejectRec.
+   02 CCR-StudentName    PIC X(25).
+   02 FILLER             PIC X(2)  VALUE SPACES.
+   02 CCR-CourseCode     PIC 9.
+
 SD WorkFile.
 01 WorkRec.
    88 EndOfWorkFile      VALUE HIGH-VALUES.
    02 StudentNameWF      PIC X(25).
    02 GradYearWF         PIC 9(4).
    02 CourseCodeWF       PIC 9.
+      88 CourseCodeWF-Valid VALUE 1 THRU 5.
    02 EmailDomainWF      PIC X(20).
    02 CountryCodeWF      PIC XX.
 
@@ -67,6 +76,7 @@ WORKING-STORAGE SECTION.
 
 
 01 CountryTable.
+   78 Country-Max-Entries    VALUE 243.
    02 Country OCCURS 243 TIMES INDEXED BY Cidx.
       03 CountryCode    PIC XX.
       03 CountryName    PIC X(26).
@@ -86,16 +96,12 @@ SelectCSISGraduates.
        AT END SET EndOfGradFile TO TRUE
     END-READ
     PERFORM UNTIL EndOfGradFile
-       IF CSISGraduate
-          MOVE StudentNameGF TO StudentNameWF
-          MOVE GradYearGF    TO GradYearWF
-          MOVE CourseCodeGF  TO CourseCodeWF
-          MOVE EmailDomainGF TO EmailDomainWF
-          MOVE CountryCodeGF TO CountryCodeWF
-          RELEASE WorkRec
-       ELSE
-          DISPLAY "Rejected - " StudentNameGF SPACE CourseCodeGF
-       END-IF
+       MOVE StudentNameGF TO StudentNameWF
+       MOVE GradYearGF    TO GradYearWF
+       MOVE CourseCodeGF  TO CourseCodeWF
+       MOVE EmailDomainGF TO EmailDomainWF
+       MOVE CountryCodeGF TO CountryCodeWF
+       RELEASE WorkRec
        READ GraduateInfoFile
          AT END SET EndOfGradFile TO TRUE
        END-READ
@@ -106,26 +112,34 @@ SelectCSISGraduates.
 MakeEmailDomainFile.
     PERFORM LoadCountryTable.
     OPEN OUTPUT SortedDomainFile
+    OPEN OUTPUT CourseCodeRejectsFile
     RETURN WorkFile
        AT END SET EndOfWorkFile TO TRUE
     END-RETURN
     PERFORM UNTIL EndOfWorkFile
-          MOVE StudentNameWF TO StudentNameSF
-          MOVE GradYearWF    TO GradYearSF
-          MOVE CourseName(CourseCodeWF) TO CourseNameSF
-          MOVE EmailDomainWF TO EmailDomainSF
-          SET Cidx TO 1
-          SEARCH Country
-             AT END MOVE "Code not found" TO CountryNameSF
-             WHEN CountryCode(Cidx) = CountryCodeWF
-                  MOVE CountryName(Cidx) TO CountryNameSF
-          END-SEARCH
-          WRITE GradInfoRecSF
+          IF NOT CourseCodeWF-Valid
+             MOVE StudentNameWF TO CCR-StudentName
+             MOVE CourseCodeWF  TO CCR-CourseCode
+             WRITE CourseCodeRejectRec
+          ELSE
+             MOVE StudentNameWF TO StudentNameSF
+             MOVE GradYearWF    TO GradYearSF
+             MOVE CourseName(CourseCodeWF) TO CourseNameSF
+             MOVE EmailDomainWF TO EmailDomainSF
+             SET Cidx TO 1
+             SEARCH Country
+                AT END MOVE "Code not found" TO CountryNameSF
+                WHEN CountryCode(Cidx) = CountryCodeWF
+                     MOVE CountryName(Cidx) TO CountryNameSF
+             END-SEARCH
+             WRITE GradInfoRecSF
+          END-IF
           RETURN WorkFile
              AT END SET EndOfWorkFile TO TRUE
-          END-RETURN  
+          END-RETURN
     END-PERFORM
     CLOSE SortedDomainFile.
+    CLOSE CourseCodeRejectsFile.
 
 LoadCountryTable.
     OPEN INPUT CountryFile
@@ -133,6 +147,13 @@ LoadCountryTable.
          AT END SET EndOfCountryFile TO TRUE
     END-READ
     PERFORM VARYING Cidx FROM 1 BY 1 UNTIL EndOfCountryFile
+        IF Cidx > Country-Max-Entries
+           DISPLAY "ABEND - COUNTRYCODES.DAT has more than "
+                   Country-Max-Entries " entries; Country table "
+                   "OCCURS clause must be increased."
+           CLOSE CountryFile
+           STOP RUN WITH ERROR STATUS 16
+        END-IF
         MOVE CountryRec TO Country(Cidx)
         READ CountryFile
            AT END SET EndOfCountryFile TO TRUE
