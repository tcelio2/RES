@@ -18,6 +18,7 @@
       *            "0                      "                           *
       *            "    .000001            "                           *
       *            "0000000000123456789.10-"                           *
+      *            "             (23.61)   "  ACCOUNTING NEGATIVE      *
       *            "                       "  BLANK IS VALID = 0       *
       *                                                                *
       *    INTO FIXED NUMERIC FORM:                                    *
@@ -26,11 +27,36 @@
       *                                                                *
       *                                                                *
       *    USAGE:  MOVE <FREE FORM NUMBER> TO NW-WORK-NBR.             *
+      *            OPTIONALLY SET NW-ROUND-TRUNCATE (DEFAULT), OR      *
+      *            NW-ROUND-FLAG, OR NW-ROUND-HALF-UP TO TRUE FIRST TO *
+      *            CONTROL HOW DIGITS PAST 6 DECIMAL PLACES ARE        *
+      *            HANDLED.                                            *
       *            PERFORM 003000-GET-NBR                              *
       *               THRU 003000-EXIT.                                *
       *                                                                *
       *    RESULT: NW-NBR-ERROR-FLAG = 0 INPUT IS A VALID NUMBER       *
       *                                1 INPUT NOT A VALID NUMBER      *
+      *                                2 VALID, BUT DECIMAL DIGITS     *
+      *                                  PAST 6 PLACES WERE DROPPED    *
+      *                                  (ONLY SET WHEN NW-ROUND-FLAG  *
+      *                                  IS IN EFFECT)                 *
+      *                                                                *
+      *            WHEN NW-NBR-ERROR-FLAG = 1 OR 2, NW-ERROR-REASON    *
+      *            TELLS WHICH RULE FAILED (SEE 88-LEVELS IN           *
+      *            GETNUMW.COB):                                       *
+      *                NW-ERR-NOT-NUMERIC         UNRECOGNIZED CHAR    *
+      *                NW-ERR-MALFORMED-SIGN      EXTRA +/- SIGN       *
+      *                NW-ERR-SCIENTIFIC-NOTATION  E-NOTATION SEEN     *
+      *                NW-ERR-TOO-MANY-DECIMALS    > 6 DECIMAL DIGITS  *
+      *                NW-ERR-VALUE-TOO-LARGE      INTEGER PART TOO    *
+      *                                            BIG (> 99999999999) *
+      *                                                                *
+      *            NW-ROUND-TRUNCATE = DROP EXTRA DIGITS SILENTLY      *
+      *                                (ORIGINAL BEHAVIOR, DEFAULT)    *
+      *            NW-ROUND-FLAG     = DROP EXTRA DIGITS, BUT SET      *
+      *                                NW-NBR-ERROR-FLAG = 2           *
+      *            NW-ROUND-HALF-UP  = ROUND THE 6TH DECIMAL DIGIT     *
+      *                                UP WHEN THE 7TH IS 5-9          *
       *                                                                *
       *       IF NW-NBR-ERROR-FLAG = 0 THEN:                           *
       *                                                                *
@@ -50,7 +76,11 @@
        003000-GET-NBR.
       *
            MOVE 0      TO NW-NBR-ERROR-FLAG.
+           SET  NW-ERR-NONE TO TRUE.
            MOVE ZERO   TO NW-EXTRACTED-NBR.
+      *
+           MOVE 0      TO NW-TRUNCATED-FLAG.
+           MOVE 0      TO NW-NEXT-DIGIT.
       *
            MOVE 0      TO NW-DEC-PLACES.
            MOVE ZERO   TO NW-BLD-NBR.
@@ -68,7 +98,12 @@
       *
            IF (NW-WORK-NBR NOT = SPACES)
                MOVE 1 TO NW-NBR-ERROR-FLAG
+               IF (NW-ERR-NONE)
+                   SET NW-ERR-NOT-NUMERIC TO TRUE
+               END-IF
            ELSE
+               PERFORM 003040-APPLY-ROUNDING
+                  THRU 003040-EXIT
                COMPUTE NW-EXTRACTED-NBR = NW-BLD-NBR * NW-BLD-SIGN.
       *
        003000-EXIT.
@@ -79,7 +114,7 @@
       *
        003010-DECODE-NBR.
       *
-           IF (NW-WORK-CHAR(NW-WX) = "-")
+           IF (NW-WORK-CHAR(NW-WX) = "-") OR (NW-WORK-CHAR(NW-WX) = "(")
                MOVE -1    TO NW-BLD-SIGN
                MOVE SPACE TO NW-WORK-CHAR(NW-WX)
                SET NW-WX UP BY 1.
@@ -101,6 +136,7 @@
       *
            IF (NW-WORK-CHAR(NW-WX) NUMERIC)
                IF (NW-BLD-INTEGER > 99999999999)
+                   SET NW-ERR-VALUE-TOO-LARGE TO TRUE
                    SET NW-WX TO NW-WLIM
                ELSE
                    COMPUTE NW-BLD-INTEGER =
@@ -117,7 +153,23 @@
                    IF (NW-WORK-CHAR(NW-WX) = ",")
                        MOVE SPACE TO NW-WORK-CHAR(NW-WX)
                    ELSE
-                       SET NW-WX TO NW-WLIM.
+                       IF (NW-WORK-CHAR(NW-WX) = ")")
+                           MOVE SPACE TO NW-WORK-CHAR(NW-WX)
+                           SET NW-WX  TO NW-WLIM
+                       ELSE
+                           IF (NW-WORK-CHAR(NW-WX) = "-")
+                               OR (NW-WORK-CHAR(NW-WX) = "+")
+                               SET NW-ERR-MALFORMED-SIGN TO TRUE
+                               SET NW-WX TO NW-WLIM
+                           ELSE
+                               IF (NW-WORK-CHAR(NW-WX) = "E")
+                                   OR (NW-WORK-CHAR(NW-WX) = "e")
+                                   SET NW-ERR-SCIENTIFIC-NOTATION
+                                       TO TRUE
+                                   SET NW-WX TO NW-WLIM
+                               ELSE
+                                   SET NW-ERR-NOT-NUMERIC TO TRUE
+                                   SET NW-WX TO NW-WLIM.
       *
            SET NW-WX UP BY 1.
       *
@@ -131,6 +183,8 @@
       *
            IF (NW-WORK-CHAR(NW-WX) NUMERIC)
                IF (NW-BDX > 6)
+                   MOVE NW-WORK-DIGIT(NW-WX) TO NW-NEXT-DIGIT
+                   MOVE 1 TO NW-TRUNCATED-FLAG
                    SET NW-WX  TO NW-WLIM
                ELSE
                    MOVE NW-WORK-DIGIT(NW-WX) TO NW-BLD-DEC-DIGIT(NW-BDX)
@@ -142,9 +196,39 @@
                    MOVE SPACE TO NW-WORK-CHAR(NW-WX)
                    SET NW-WX  TO NW-WLIM
                ELSE
-                   SET NW-WX  TO NW-WLIM.
+                   IF (NW-WORK-CHAR(NW-WX) = ")")
+                       MOVE SPACE TO NW-WORK-CHAR(NW-WX)
+                       SET NW-WX  TO NW-WLIM
+                   ELSE
+                       IF (NW-WORK-CHAR(NW-WX) = "E")
+                           OR (NW-WORK-CHAR(NW-WX) = "e")
+                           SET NW-ERR-SCIENTIFIC-NOTATION TO TRUE
+                           SET NW-WX  TO NW-WLIM
+                       ELSE
+                           SET NW-ERR-NOT-NUMERIC TO TRUE
+                           SET NW-WX  TO NW-WLIM.
       *
            SET NW-WX UP BY 1.
       *
        003030-EXIT.
            EXIT.
+      *
+      *
+      *                  A P P L Y   R O U N D I N G
+      *
+       003040-APPLY-ROUNDING.
+      *
+           IF (NW-TRUNCATED-FLAG = 1)
+               IF (NW-ROUND-HALF-UP)
+                   IF (NW-NEXT-DIGIT NOT < 5)
+                       ADD 0.000001 TO NW-BLD-NBR
+                   END-IF
+               END-IF
+               IF (NW-ROUND-FLAG)
+                   MOVE 2 TO NW-NBR-ERROR-FLAG
+                   SET NW-ERR-TOO-MANY-DECIMALS TO TRUE
+               END-IF
+           END-IF.
+      *
+       003040-EXIT.
+           EXIT.
