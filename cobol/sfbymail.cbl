@@ -21,6 +21,19 @@ FILE-CONTROL.
     SELECT OrdersFile ASSIGN TO "Orders.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT BackorderFile ASSIGN TO "Backorder.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT WarehouseStockFile ASSIGN TO "WHSTOCK.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS WS-Key
+        FILE STATUS IS WarehouseStatus.
+
+    SELECT OPTIONAL RestartFile ASSIGN TO "SFRESTART.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RestartStatus.
+
 DATA DIVISION.
 FILE SECTION.
 FD  BookStockFile.
@@ -40,6 +53,24 @@ FD  ProcessedOrdersFile.
     02  Title-Cost-POF          PIC 999V99.
     02  Title-Postage-POF       PIC 99V99.
 
+FD  BackorderFile.
+01  BackorderRec.
+    02  Book-Id-BOF              PIC X(5).
+    02  Customer-Id-BOF          PIC X(5).
+    02  Order-Number-BOF         PIC X(7).
+    02  Shortfall-Qty-BOF        PIC 99.
+
+FD  WarehouseStockFile.
+01  WarehouseStockRec.
+    02  WS-Key.
+        03  Book-Id-WSF          PIC X(5).
+        03  Warehouse-Code-WSF   PIC XX.
+    02  Qty-In-Stock-WSF         PIC 999.
+
+FD  RestartFile.
+01  RestartRec.
+    02  RF-Last-Order-Number     PIC X(7).
+
 FD  OrdersFile.
 01  OrdersRec.
     88 EndOfOrders              VALUE HIGH-VALUES.
@@ -57,6 +88,20 @@ WORKING-STORAGE SECTION.
 01  UnstringPtr                 PIC 99.
     88 EndOfAddress             VALUE 41.
 01  Country-Code                PIC XX.
+01  Shortfall-Qty                PIC 99.
+01  WarehouseStatus              PIC XX.
+    88 Warehouse-Rec-Found       VALUE "00".
+01  Nearest-Warehouse-Code       PIC XX.
+    88 Domestic-Warehouse        VALUE "01".
+    88 International-Warehouse  VALUE "02".
+01  Using-Warehouse-Stock        PIC X VALUE "N".
+    88 Warehouse-Stock-In-Use    VALUE "Y".
+01  Effective-Qty                PIC 999.
+01  RestartStatus                 PIC XX.
+01  WS-Order-Count                PIC 9(7) VALUE 0.
+01  WS-Checkpoint-Interval        PIC 9(5) VALUE 100.
+01  WS-Restart-Order-Number       PIC X(7) VALUE SPACES.
+01  WS-Last-Order-Number          PIC X(7) VALUE SPACES.
 
 
 
@@ -64,15 +109,53 @@ PROCEDURE DIVISION.
 Begin.
     OPEN INPUT OrdersFile.
     OPEN I-O BookStockFile.
+    OPEN I-O WarehouseStockFile.
     OPEN OUTPUT ProcessedOrdersFile.
+    OPEN OUTPUT BackorderFile.
+
+    PERFORM Read-Restart-Checkpoint
+       THRU Read-Restart-Checkpoint-Exit.
 
     READ OrdersFile
         AT END SET EndOfOrders TO TRUE
     END-READ.
-    PERFORM Process-Orders UNTIL EndOfOrders
+    IF WS-Restart-Order-Number NOT = SPACES
+       PERFORM UNTIL EndOfOrders
+                   OR Order-Number = WS-Restart-Order-Number
+          READ OrdersFile
+              AT END SET EndOfOrders TO TRUE
+          END-READ
+       END-PERFORM
+       IF EndOfOrders
+      *>   Checkpointed order number is an exact-match lookup against
+      *>   Orders.DAT (unlike AROMA96.CBL's numeric threshold, which
+      *>   degrades gracefully) -- if it was never found, the run
+      *>   cannot safely resume and must not silently process zero
+      *>   orders.
+          DISPLAY "SFBYMAIL: RESTART ORDER NUMBER " WS-Restart-Order-Number
+                  " NOT FOUND IN Orders.DAT - RUN ABORTED"
+          CLOSE OrdersFile
+                BookStockFile
+                WarehouseStockFile
+                ProcessedOrdersFile
+                BackorderFile
+          STOP RUN WITH ERROR STATUS 16
+       END-IF
+       READ OrdersFile
+           AT END SET EndOfOrders TO TRUE
+       END-READ
+    END-IF.
+
+    PERFORM Process-Orders UNTIL EndOfOrders.
+
+    PERFORM Reset-Restart-Checkpoint
+       THRU Reset-Restart-Checkpoint-Exit.
+
     CLOSE   OrdersFile
             BookStockFile
-            ProcessedOrdersFile.
+            WarehouseStockFile
+            ProcessedOrdersFile
+            BackorderFile.
     STOP RUN.
 
 
@@ -80,26 +163,84 @@ Process-Orders.
     PERFORM GetCopyPostage
     PERFORM VARYING BookNum FROM 1 BY 1
         UNTIL BookNum> 10 OR  Book-Id(BookNum) = SPACES
+        PERFORM Process-Order-Line
+    END-PERFORM
+
+    MOVE Order-Number TO WS-Last-Order-Number
+    ADD 1 TO WS-Order-Count
+    IF FUNCTION MOD(WS-Order-Count, WS-Checkpoint-Interval) = 0
+       PERFORM Write-Restart-Checkpoint
+          THRU Write-Restart-Checkpoint-Exit
+    END-IF
+
+    READ OrdersFile
+        AT END SET EndOfOrders TO TRUE
+    END-READ.
+
+Process-Order-Line.
         MOVE Book-Id(BookNum) TO  Book-Id-BSF
         READ BookStockFile
             KEY is Book-Id-BSF
             INVALID KEY
                DISPLAY "Error in ProcessOrders1"
         END-READ
-        IF Qty-Required(BookNum) > Qty-In-Stock-BSF
-           MOVE ZEROS TO Qty-Required-POF
+        PERFORM Locate-Nearest-Warehouse-Stock
+
+        IF Qty-Required(BookNum) > Effective-Qty
+           COMPUTE Shortfall-Qty =
+               Qty-Required(BookNum) - Effective-Qty
+           MOVE Effective-Qty TO Qty-Required-POF
+           IF Effective-Qty > ZERO
+              MOVE ZERO TO Effective-Qty
+              PERFORM Update-Stock-Record
+           END-IF
+           PERFORM Write-Backorder
          ELSE
-           SUBTRACT Qty-Required(BookNum)FROM Qty-In-Stock-BSF
+           SUBTRACT Qty-Required(BookNum) FROM Effective-Qty
            MOVE Qty-Required(BookNum) TO Qty-Required-POF
-           REWRITE BookStockRec
-              INVALID KEY DISPLAY "Error ProcessOrders2"
-           END-REWRITE
+           PERFORM Update-Stock-Record
         END-IF
-        PERFORM CreateProcessedOrder
-    END-PERFORM
-    READ OrdersFile
-        AT END SET EndOfOrders TO TRUE
-    END-READ.
+        PERFORM CreateProcessedOrder.
+
+Locate-Nearest-Warehouse-Stock.
+    IF Country-Code = "US"
+       MOVE "01" TO Nearest-Warehouse-Code
+    ELSE
+       MOVE "02" TO Nearest-Warehouse-Code
+    END-IF
+    MOVE Book-Id(BookNum)         TO Book-Id-WSF
+    MOVE Nearest-Warehouse-Code   TO Warehouse-Code-WSF
+    MOVE "N" TO Using-Warehouse-Stock
+    READ WarehouseStockFile
+        KEY IS WS-Key
+        INVALID KEY CONTINUE
+    END-READ
+    IF Warehouse-Rec-Found
+       MOVE "Y" TO Using-Warehouse-Stock
+       MOVE Qty-In-Stock-WSF TO Effective-Qty
+    ELSE
+       MOVE Qty-In-Stock-BSF TO Effective-Qty
+    END-IF.
+
+Update-Stock-Record.
+    IF Warehouse-Stock-In-Use
+       MOVE Effective-Qty TO Qty-In-Stock-WSF
+       REWRITE WarehouseStockRec
+          INVALID KEY DISPLAY "Error ProcessOrders2"
+       END-REWRITE
+    ELSE
+       MOVE Effective-Qty TO Qty-In-Stock-BSF
+       REWRITE BookStockRec
+          INVALID KEY DISPLAY "Error ProcessOrders2"
+       END-REWRITE
+    END-IF.
+
+Write-Backorder.
+    MOVE Book-Id(BookNum) TO Book-Id-BOF
+    MOVE Customer-Id      TO Customer-Id-BOF
+    MOVE Order-Number     TO Order-Number-BOF
+    MOVE Shortfall-Qty    TO Shortfall-Qty-BOF
+    WRITE BackorderRec.
 
 CreateProcessedOrder.
     MOVE Order-Number TO Order-Number-POF
@@ -109,6 +250,42 @@ CreateProcessedOrder.
     COMPUTE Title-Postage-POF = Qty-Required-POF * Copy-Postage
     WRITE ProcessedOrdersRec.
 
+Read-Restart-Checkpoint.
+    MOVE SPACES TO WS-Restart-Order-Number.
+    OPEN INPUT RestartFile.
+    IF RestartStatus = "00"
+       READ RestartFile
+           AT END MOVE SPACES TO RF-Last-Order-Number
+       END-READ
+       MOVE RF-Last-Order-Number TO WS-Restart-Order-Number
+       CLOSE RestartFile
+    END-IF.
+
+Read-Restart-Checkpoint-Exit.
+    EXIT.
+
+Write-Restart-Checkpoint.
+    MOVE WS-Last-Order-Number TO RF-Last-Order-Number.
+    OPEN OUTPUT RestartFile.
+    WRITE RestartRec.
+    CLOSE RestartFile.
+
+Write-Restart-Checkpoint-Exit.
+    EXIT.
+
+Reset-Restart-Checkpoint.
+    *> Called after a normal end of run, not a midpoint checkpoint, so
+    *> the next run's Read-Restart-Checkpoint sees "no restart point"
+    *> instead of scanning past this run's Orders.DAT records looking
+    *> for an order number that will never appear in the next run.
+    MOVE SPACES TO RF-Last-Order-Number.
+    OPEN OUTPUT RestartFile.
+    WRITE RestartRec.
+    CLOSE RestartFile.
+
+Reset-Restart-Checkpoint-Exit.
+    EXIT.
+
 GetCopyPostage.
     CALL "GetCustomerAddress" USING BY CONTENT Customer-Id
                                     BY REFERENCE Cust-Address
