@@ -0,0 +1,217 @@
+      $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  AromaRecon.
+AUTHOR.  Michael Coughlan.
+*> Reconciles AROMA96's computed oil stock value against a GL extract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT Oil-Details-File ASSIGN TO "ODF.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS Oil-Num-ODF
+          ALTERNATE RECORD KEY IS Oil-Name-ODF
+                      WITH DUPLICATES
+          FILE STATUS IS ODF-Status.
+
+   SELECT Oil-Stock-File ASSIGN TO "OSF.DAT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE IS DYNAMIC
+          RELATIVE KEY IS Rel-Rec-Num
+          FILE STATUS IS OSF-Status.
+
+   SELECT GL-Extract-File ASSIGN TO "GLEXTRACT.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS GL-Oil-Num
+          FILE STATUS IS GLF-Status.
+
+   SELECT Recon-Report-File ASSIGN TO "RECON.RPT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+   SELECT Outbound-Alerts-File ASSIGN TO "OUTALERT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD Oil-Details-File.
+01 ODF-Rec.
+   88 End-Of-ODF		VALUE HIGH-VALUES.
+   02 Oil-Num-ODF               PIC 9(4).
+   02 Oil-Name-ODF              PIC X(20).
+   02 Unit-Size-ODF		PIC 9(2).
+   02 Unit-Cost-ODF		PIC 9(3)V9(4).
+   02 Reorder-Point-ODF	PIC 9(5).
+
+FD Oil-Stock-File.
+01 OSF-Rec.
+   02 Oil-Num-OSF		PIC 9(4).
+   02 Qty-In-Stock-OSF		PIC 9(5).
+
+FD GL-Extract-File.
+01 GL-Rec.
+   02 GL-Oil-Num		PIC 9(4).
+   02 GL-Book-Value		PIC 9(7)V99.
+
+FD Recon-Report-File.
+01 Recon-Line			PIC X(70).
+
+FD Outbound-Alerts-File.
+01 Outbound-Alert-Rec.
+   02 OA-Source-System		PIC X(10).
+   02 OA-Severity		PIC X(8).
+   02 OA-Oil-Num		PIC 9(4).
+   02 OA-Time-Stamp		PIC 9(15).
+   02 OA-Message		PIC X(50).
+
+WORKING-STORAGE SECTION.
+01 Status-Codes.
+   02 ODF-Status                PIC X(2).
+   02 OSF-Status                PIC X(2).
+      88 No-Error-Found		VALUE "00".
+      88 Rec-Not-Found		VALUE "23".
+   02 GLF-Status                PIC X(2).
+      88 GL-Rec-Found		VALUE "00".
+
+01 Oil-Num.
+   03  Rel-Rec-Num		PIC 9(3).
+   03  FILLER		PIC 9.
+
+01 WS-Tolerance			PIC 9(5)V99 VALUE 5.00.
+01 WS-Computed-Value		PIC 9(7)V99.
+01 WS-Difference		PIC S9(7)V99.
+01 WS-Exception-Count		PIC 9(5) VALUE 0.
+
+*> Same bulk-discount schedule AROMA96 applies to its stock
+*> valuation, duplicated here so reconciliation compares like
+*> with like instead of flagging every discounted oil as an
+*> exception.
+01 Discount-Tier-Values.
+   02 FILLER			PIC 9(5)V999 VALUE 00000.000.
+   02 FILLER			PIC 9(5)V999 VALUE 00100.050.
+   02 FILLER			PIC 9(5)V999 VALUE 00500.100.
+   02 FILLER			PIC 9(5)V999 VALUE 01000.150.
+
+01 Discount-Tier-Table REDEFINES Discount-Tier-Values.
+   02 Discount-Tier		OCCURS 4 TIMES.
+      03 DT-Qty-Threshold	PIC 9(5).
+      03 DT-Discount-Pct	PIC V999.
+
+01 WS-Discount-Pct		PIC V999.
+01 WS-Effective-Cost		PIC 9(3)V9(4).
+01 DT-X				PIC 9(2).
+
+01 Recon-Heading.
+   02 FILLER			PIC X(53)
+      VALUE "OIL#  OIL NAME             COMPUTED    GL BOOK   DIFF".
+
+01 Recon-Detail.
+   02 RD-Oil-Num		PIC 9(4).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 RD-Oil-Name		PIC X(20).
+   02 RD-Computed-Value	PIC ZZ,ZZ9.99.
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 RD-GL-Book-Value		PIC ZZ,ZZ9.99.
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 RD-Difference		PIC -Z,ZZ9.99.
+
+01 Recon-No-GL-Line.
+   02 FILLER			PIC X(4)  VALUE SPACES.
+   02 FILLER			PIC X(30) VALUE
+      "NO GL EXTRACT RECORD FOR OIL#".
+   02 NGL-Oil-Num		PIC 9(4).
+
+01 Recon-Summary-Line.
+   02 FILLER			PIC X(25) VALUE
+      "TOTAL EXCEPTIONS FOUND: ".
+   02 RS-Exception-Count	PIC ZZ,ZZ9.
+
+
+PROCEDURE DIVISION.
+Begin.
+   OPEN INPUT Oil-Details-File.
+   OPEN INPUT Oil-Stock-File.
+   OPEN INPUT GL-Extract-File.
+   OPEN OUTPUT Recon-Report-File.
+   OPEN EXTEND Outbound-Alerts-File.
+
+   WRITE Recon-Line FROM Recon-Heading.
+
+   MOVE SPACES TO Oil-Name-ODF.
+   START Oil-Details-File
+      KEY IS GREATER THAN Oil-Name-ODF
+      INVALID KEY DISPLAY "Start Error FS = " ODF-Status
+   END-START.
+   READ Oil-Details-File NEXT RECORD
+      AT END SET End-Of-ODF TO TRUE
+   END-READ.
+   PERFORM Reconcile-One-Oil UNTIL End-Of-ODF.
+
+   MOVE WS-Exception-Count TO RS-Exception-Count.
+   WRITE Recon-Line FROM Recon-Summary-Line.
+
+   CLOSE Oil-Details-File.
+   CLOSE Oil-Stock-File.
+   CLOSE GL-Extract-File.
+   CLOSE Recon-Report-File.
+   CLOSE Outbound-Alerts-File.
+   STOP RUN.
+
+Reconcile-One-Oil.
+   MOVE Oil-Num-ODF TO Oil-Num.
+   READ Oil-Stock-File
+      INVALID KEY DISPLAY "Error on reading OSF SF= " OSF-Status
+   END-READ.
+   IF NOT No-Error-Found
+      MOVE ZERO TO Qty-In-Stock-OSF
+   END-IF.
+   MOVE 0 TO WS-Discount-Pct.
+   PERFORM VARYING DT-X FROM 1 BY 1 UNTIL DT-X > 4
+      IF Qty-In-Stock-OSF >= DT-Qty-Threshold(DT-X)
+         MOVE DT-Discount-Pct(DT-X) TO WS-Discount-Pct
+      END-IF
+   END-PERFORM.
+   COMPUTE WS-Effective-Cost ROUNDED =
+           Unit-Cost-ODF * (1 - WS-Discount-Pct).
+   COMPUTE WS-Computed-Value = WS-Effective-Cost * Qty-In-Stock-OSF.
+
+   MOVE Oil-Num-ODF TO GL-Oil-Num.
+   READ GL-Extract-File
+      INVALID KEY CONTINUE
+   END-READ.
+   IF GL-Rec-Found
+      COMPUTE WS-Difference = WS-Computed-Value - GL-Book-Value
+      IF FUNCTION ABS(WS-Difference) > WS-Tolerance
+         MOVE Oil-Num-ODF      TO RD-Oil-Num
+         MOVE Oil-Name-ODF     TO RD-Oil-Name
+         MOVE WS-Computed-Value TO RD-Computed-Value
+         MOVE GL-Book-Value    TO RD-GL-Book-Value
+         MOVE WS-Difference    TO RD-Difference
+         WRITE Recon-Line FROM Recon-Detail
+         ADD 1 TO WS-Exception-Count
+         MOVE "AROMARECON"  TO OA-Source-System
+         MOVE "RECON"       TO OA-Severity
+         MOVE Oil-Num-ODF   TO OA-Oil-Num
+         MOVE FUNCTION CURRENT-DATE(1:15) TO OA-Time-Stamp
+         MOVE "STOCK VALUE VS GL BOOK VALUE OUT OF TOLERANCE"
+             TO OA-Message
+         WRITE Outbound-Alert-Rec
+      END-IF
+   ELSE
+      MOVE Oil-Num-ODF TO NGL-Oil-Num
+      WRITE Recon-Line FROM Recon-No-GL-Line
+      ADD 1 TO WS-Exception-Count
+      MOVE "AROMARECON"  TO OA-Source-System
+      MOVE "RECON"       TO OA-Severity
+      MOVE Oil-Num-ODF   TO OA-Oil-Num
+      MOVE FUNCTION CURRENT-DATE(1:15) TO OA-Time-Stamp
+      MOVE "NO GL EXTRACT RECORD FOUND FOR THIS OIL"
+          TO OA-Message
+      WRITE Outbound-Alert-Rec
+   END-IF.
+
+   READ Oil-Details-File NEXT RECORD
+      AT END SET End-Of-ODF TO TRUE
+   END-READ.
