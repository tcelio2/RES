@@ -34,9 +34,9 @@
       *
        WORKING-STORAGE SECTION.
       *
-       77  WS-AMOUNT                   PIC  9(15)V9(02) COMP VALUE 1.
+       77  WS-AMOUNT                   PIC S9(15)V9(02) COMP VALUE 1.
       *
-       COPY "MONEYW.COB".
+       COPY "MONEYW.CPY".
       *
        PROCEDURE DIVISION.
       *
@@ -59,26 +59,31 @@
            DISPLAY "C O N V E R T E D   D O L L A R   A M O U N T"
                AT LINE 1 COL 1
                WITH ERASE EOS.
-           DISPLAY MW-MONEY-LINE(1)
-               AT LINE 3 COL 1.
-           DISPLAY MW-MONEY-LINE(2)
-               AT LINE 4 COL 1.
-           DISPLAY MW-MONEY-LINE(3)
-               AT LINE 5 COL 1.
-           DISPLAY MW-MONEY-LINE(4)
-               AT LINE 6 COL 1.
-           DISPLAY MW-MONEY-LINE(5)
-               AT LINE 7 COL 1.
-           DISPLAY MW-MONEY-LINE(6)
-               AT LINE 8 COL 1.
-      *
-           DISPLAY "Enter up to tttbbbmmmtttooo.cc (0 to exit): "
+      *
+           IF (MW-PROOF-ERROR)
+               DISPLAY "** PROOF FAILED - CHECK NOT SAFE TO PRINT **"
+                   AT LINE 3 COL 1
+           ELSE
+               DISPLAY MW-MONEY-LINE(1)
+                   AT LINE 3 COL 1
+               DISPLAY MW-MONEY-LINE(2)
+                   AT LINE 4 COL 1
+               DISPLAY MW-MONEY-LINE(3)
+                   AT LINE 5 COL 1
+               DISPLAY MW-MONEY-LINE(4)
+                   AT LINE 6 COL 1
+               DISPLAY MW-MONEY-LINE(5)
+                   AT LINE 7 COL 1
+               DISPLAY MW-MONEY-LINE(6)
+                   AT LINE 8 COL 1.
+      *
+           DISPLAY "Enter up to -tttbbbmmmtttooo.cc (0 to exit): "
                AT LINE 10 COL 1.
       *
            MOVE ZERO TO WS-AMOUNT.
            ACCEPT WS-AMOUNT.
       *
-           MOVE WS-AMOUNT TO MW-AMOUNT.
+           MOVE WS-AMOUNT TO MW-SIGNED-AMOUNT.
            PERFORM 005000-MONEY
               THRU 005000-EXIT.
       *
