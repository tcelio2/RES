@@ -0,0 +1,159 @@
+ $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  DormantStock.
+AUTHOR.  Michael Coughlan.
+*> Flags any Oil-Num-ODF with zero Add-To-Stock/Remove-From-Stock
+*> transactions in AROMA96's Audit-Trail-File across the trailing
+*> WS-Dormant-Days days, cross-referenced against current
+*> Qty-In-Stock-OSF, so slow-moving oils can be spotted without
+*> walking the shelves.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT Oil-Details-File ASSIGN TO "ODF.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS Oil-Num-ODF
+          ALTERNATE RECORD KEY IS Oil-Name-ODF
+                      WITH DUPLICATES
+          FILE STATUS IS ODF-Status.
+
+   SELECT Oil-Stock-File ASSIGN TO "OSF.DAT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE IS DYNAMIC
+          RELATIVE KEY IS Rel-Rec-Num
+          FILE STATUS IS OSF-Status.
+
+   SELECT Audit-Trail-File ASSIGN TO "AUDITTRL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+   SELECT Dormant-Report-File ASSIGN TO "DORMANT.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD Oil-Details-File.
+01 ODF-Rec.
+   88 End-Of-ODF		VALUE HIGH-VALUES.
+   02 Oil-Num-ODF               PIC 9(4).
+   02 Oil-Name-ODF              PIC X(20).
+   02 Unit-Size-ODF		PIC 9(2).
+   02 Unit-Cost-ODF		PIC 9(3)V9(4).
+   02 Reorder-Point-ODF	PIC 9(5).
+
+FD Oil-Stock-File.
+01 OSF-Rec.
+   02 Oil-Num-OSF		PIC 9(4).
+   02 Qty-In-Stock-OSF		PIC 9(5).
+
+FD Audit-Trail-File.
+01 Audit-Trail-Rec.
+   02 AT-Oil-Num		PIC 9(4).
+   02 AT-Type-Code		PIC 9.
+   02 AT-Qty			PIC 9(5).
+   02 AT-Qty-Before		PIC 9(5).
+   02 AT-Qty-After		PIC 9(5).
+   02 AT-Time-Stamp		PIC 9(15).
+   02 AT-Time-Stamp-R REDEFINES AT-Time-Stamp.
+      03 AT-TS-Date		PIC 9(8).
+      03 AT-TS-Time		PIC 9(7).
+
+FD Dormant-Report-File.
+01 Dormant-Line			PIC X(70).
+
+WORKING-STORAGE SECTION.
+01 Status-Codes.
+   02 ODF-Status                PIC X(2).
+   02 OSF-Status                PIC X(2).
+
+01 Oil-Num.
+   02  Rel-Rec-Num		PIC 9(3).
+   02  FILLER			PIC 9.
+
+01 WS-Dormant-Days		PIC 9(3) VALUE 90.
+01 WS-Run-Date			PIC 9(8).
+01 WS-Run-Date-Integer		PIC 9(9).
+01 WS-Cutoff-Date-Integer	PIC 9(9).
+01 WS-Cutoff-Date		PIC 9(8).
+
+01 WS-EOF-ODF			PIC X VALUE "N".
+   88 End-Of-ODF-Scan		VALUE "Y".
+01 WS-EOF-Audit			PIC X VALUE "N".
+   88 End-Of-Audit-Scan		VALUE "Y".
+01 WS-Activity-Found		PIC X VALUE "N".
+   88 Activity-Found		VALUE "Y".
+
+01 Dormant-Heading.
+   02 FILLER			PIC X(42) VALUE
+       "OIL#  OIL NAME                 QTY ON HAND".
+
+01 Dormant-Detail.
+   02 D-Oil-Num			PIC 9(4).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 D-Oil-Name		PIC X(20).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 D-Qty-On-Hand		PIC ZZ,ZZ9.
+
+PROCEDURE DIVISION.
+Begin.
+   ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+   COMPUTE WS-Run-Date-Integer = FUNCTION INTEGER-OF-DATE(WS-Run-Date).
+   COMPUTE WS-Cutoff-Date-Integer =
+           WS-Run-Date-Integer - WS-Dormant-Days.
+   COMPUTE WS-Cutoff-Date = FUNCTION DATE-OF-INTEGER(WS-Cutoff-Date-Integer).
+
+   OPEN INPUT Oil-Details-File.
+   OPEN INPUT Oil-Stock-File.
+   OPEN OUTPUT Dormant-Report-File.
+   WRITE Dormant-Line FROM Dormant-Heading.
+
+   MOVE ZERO TO Oil-Num-ODF.
+   START Oil-Details-File
+      KEY IS NOT LESS THAN Oil-Num-ODF
+      INVALID KEY DISPLAY "Start Error FS = " ODF-Status
+   END-START.
+   READ Oil-Details-File NEXT RECORD
+      AT END SET End-Of-ODF-Scan TO TRUE
+   END-READ.
+   PERFORM Check-Oil-Activity UNTIL End-Of-ODF-Scan.
+
+   CLOSE Oil-Details-File.
+   CLOSE Oil-Stock-File.
+   CLOSE Dormant-Report-File.
+   STOP RUN.
+
+Check-Oil-Activity.
+   MOVE Oil-Num-ODF TO Oil-Num.
+   READ Oil-Stock-File
+      INVALID KEY MOVE ZERO TO Qty-In-Stock-OSF
+   END-READ.
+
+   PERFORM Scan-Audit-Trail-For-Oil.
+
+   IF NOT Activity-Found
+      MOVE Oil-Num-ODF      TO D-Oil-Num
+      MOVE Oil-Name-ODF     TO D-Oil-Name
+      MOVE Qty-In-Stock-OSF TO D-Qty-On-Hand
+      WRITE Dormant-Line FROM Dormant-Detail
+   END-IF.
+
+   READ Oil-Details-File NEXT RECORD
+      AT END SET End-Of-ODF-Scan TO TRUE
+   END-READ.
+
+Scan-Audit-Trail-For-Oil.
+   MOVE "N" TO WS-Activity-Found.
+   MOVE "N" TO WS-EOF-Audit.
+   OPEN INPUT Audit-Trail-File.
+   PERFORM UNTIL End-Of-Audit-Scan
+      READ Audit-Trail-File
+         AT END SET End-Of-Audit-Scan TO TRUE
+      END-READ
+      IF NOT End-Of-Audit-Scan
+         AND AT-Oil-Num = Oil-Num-ODF
+         AND AT-TS-Date NOT LESS THAN WS-Cutoff-Date
+         SET Activity-Found TO TRUE
+      END-IF
+   END-PERFORM.
+   CLOSE Audit-Trail-File.
