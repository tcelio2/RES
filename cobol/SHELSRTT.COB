@@ -116,6 +116,8 @@
       *
            PERFORM 000210-GET-NBR-KEYS
               THRU 000210-EXIT.
+      *
+           MOVE WS-ELEMENTS TO ST-EMAX.
       *
       *  **  GENERATE KEYS **
       *
