@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    OILINQT.
+      *
+       DATE-WRITTEN.  08/08/26.
+      *
+      *        *******************************
+      *        *                             *
+      *        *     Judson D. McClendon     *
+      *        *     Sun Valley Systems      *
+      *        *     329 37th Court N.E.     *
+      *        *     Birmingham, AL 35215    *
+      *        *        205-853-8440         *
+      *        *                             *
+      *        *******************************
+      *
+      *    ONLINE INQUIRY TRANSACTION FOR AROMA96'S OIL-DETAILS-FILE
+      *    AND OIL-STOCK-FILE.  LOOKS UP AN OIL BY OIL-NUM-ODF OR
+      *    OIL-NAME-ODF AND DISPLAYS ITS CURRENT DETAILS AND STOCK
+      *    QUANTITY WITHOUT WAITING FOR THE NIGHTLY BATCH REPORT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT OIL-DETAILS-FILE ASSIGN TO "ODF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OIL-NUM-ODF
+               ALTERNATE RECORD KEY IS OIL-NAME-ODF
+                           WITH DUPLICATES
+               FILE STATUS IS ODF-STATUS.
+      *
+           SELECT OIL-STOCK-FILE ASSIGN TO "OSF.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS REL-REC-NUM
+               FILE STATUS IS OSF-STATUS.
+      *
+           SELECT TEST-LOG-FILE ASSIGN TO "TESTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       I-O-CONTROL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  OIL-DETAILS-FILE.
+      *
+       01  ODF-REC.
+           03  OIL-NUM-ODF             PIC  9(04).
+           03  OIL-NAME-ODF            PIC  X(20).
+           03  UNIT-SIZE-ODF           PIC  9(02).
+           03  UNIT-COST-ODF           PIC  9(03)V9(04).
+           03  REORDER-POINT-ODF       PIC  9(05).
+      *
+       FD  OIL-STOCK-FILE.
+      *
+       01  OSF-REC.
+           03  OIL-NUM-OSF             PIC  9(04).
+           03  QTY-IN-STOCK-OSF        PIC  9(05).
+      *
+       FD  TEST-LOG-FILE.
+      *
+       01  TEST-LOG-RECORD.
+           03  TL-OPERATOR-ID          PIC  X(08).
+           03  TL-TIMESTAMP            PIC  9(14).
+           03  TL-SCREEN-NAME          PIC  X(30).
+           03  TL-ENTERED-VALUE        PIC  X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *                     ALPHA 77'S
+      *
+       77  WS-ANSWER                   PIC  X(01) VALUE SPACE.
+       77  WS-ERR-MSG                  PIC  X(40) VALUE SPACES.
+       77  ODF-STATUS                  PIC  X(02) VALUE SPACES.
+       77  OSF-STATUS                  PIC  X(02) VALUE SPACES.
+      *
+      *                    NUMERIC 77'S
+      *
+       77  WS-ESCAPE-FLAG              PIC  9(01)       VALUE ZERO.
+       77  WS-NOT-FOUND-FLAG           PIC  9(01)       VALUE ZERO.
+      *
+       01  OIL-NUM.
+           03  REL-REC-NUM             PIC  9(03).
+           03  FILLER                  PIC  9(01).
+      *
+       SCREEN SECTION.
+      *
+      *
+      *             I N Q U I R Y   S C R E E N
+      *
+       01  INQUIRY-SCREEN.
+           03  BLANK SCREEN.
+           03  LINE 01  COLUMN 15  VALUE
+               "O I L   S T O C K   I N Q U I R Y".
+           03  LINE 03  COLUMN 01  VALUE
+               "Enter Oil Number: ".
+           03  PIC  9(04)          TO OIL-NUM-ODF  AUTO.
+           03  LINE 04  COLUMN 01  VALUE
+               "  or Oil Name if number left zero: ".
+           03  PIC  X(20)          TO OIL-NAME-ODF AUTO.
+      *
+      *
+      *           O I L   D E T A I L   S C R E E N
+      *
+       01  OIL-DETAIL-SCREEN.
+           03  LINE 06  COLUMN 01  ERASE EOS.
+           03  LINE 06  COLUMN 01  VALUE "Oil Number:    ".
+           03  PIC  9(04)          FROM OIL-NUM-ODF.
+           03  LINE 07  COLUMN 01  VALUE "Oil Name:      ".
+           03  PIC  X(20)          FROM OIL-NAME-ODF.
+           03  LINE 08  COLUMN 01  VALUE "Unit Size:     ".
+           03  PIC  99             FROM UNIT-SIZE-ODF.
+           03  LINE 09  COLUMN 01  VALUE "Unit Cost:     ".
+           03  PIC  ZZ9.9999       FROM UNIT-COST-ODF.
+           03  LINE 10  COLUMN 01  VALUE "Reorder Point: ".
+           03  PIC  ZZ,ZZ9         FROM REORDER-POINT-ODF.
+           03  LINE 11  COLUMN 01  VALUE "Qty In Stock:  ".
+           03  PIC  ZZ,ZZ9         FROM QTY-IN-STOCK-OSF.
+      *
+      *
+      *            E R R O R   S C R E E N
+      *
+       01  ERROR-SCREEN.
+           03  LINE 24  COLUMN 20  HIGHLIGHT  BLANK LINE
+               PIC  X(40)          FROM WS-ERR-MSG.
+           03           COLUMN 70
+               PIC  X              TO WS-ANSWER  AUTO.
+      /
+       PROCEDURE DIVISION.
+      *
+      *
+      *                        C O N T R O L
+      *
+       000000-CONTROL.
+      *
+           DISPLAY "Enter Operator ID: ".
+           ACCEPT TL-OPERATOR-ID.
+           OPEN OUTPUT TEST-LOG-FILE.
+           OPEN INPUT  OIL-DETAILS-FILE.
+           OPEN INPUT  OIL-STOCK-FILE.
+      *
+           PERFORM 000100-GET-INQUIRY
+              THRU 000100-EXIT
+               UNTIL (WS-ESCAPE-FLAG = 1).
+      *
+       000000-EXIT.
+           CLOSE OIL-DETAILS-FILE.
+           CLOSE OIL-STOCK-FILE.
+           CLOSE TEST-LOG-FILE.
+           STOP RUN.
+      *
+      *
+      *               G E T   I N Q U I R Y
+      *
+       000100-GET-INQUIRY.
+      *
+           MOVE ZERO   TO OIL-NUM-ODF.
+           MOVE SPACES TO OIL-NAME-ODF.
+           ACCEPT INQUIRY-SCREEN
+               ON ESCAPE
+                   MOVE 1 TO WS-ESCAPE-FLAG
+           END-ACCEPT.
+      *
+           IF (WS-ESCAPE-FLAG = 0)
+               MOVE "000100-GET-INQUIRY" TO TL-SCREEN-NAME
+               IF (OIL-NUM-ODF NOT = ZERO)
+                   MOVE OIL-NUM-ODF  TO TL-ENTERED-VALUE
+               ELSE
+                   MOVE OIL-NAME-ODF TO TL-ENTERED-VALUE
+               END-IF
+               PERFORM 900000-WRITE-TEST-LOG
+                  THRU 900000-EXIT
+      *
+               PERFORM 000200-FIND-OIL
+                  THRU 000200-EXIT
+           END-IF.
+      *
+       000100-EXIT.
+           EXIT.
+      *
+      *
+      *                   F I N D   O I L
+      *
+       000200-FIND-OIL.
+      *
+           MOVE 0 TO WS-NOT-FOUND-FLAG.
+           IF (OIL-NUM-ODF NOT = ZERO)
+               READ OIL-DETAILS-FILE
+                   KEY IS OIL-NUM-ODF
+                   INVALID KEY MOVE 1 TO WS-NOT-FOUND-FLAG
+               END-READ
+           ELSE
+               READ OIL-DETAILS-FILE
+                   KEY IS OIL-NAME-ODF
+                   INVALID KEY MOVE 1 TO WS-NOT-FOUND-FLAG
+               END-READ
+           END-IF.
+      *
+           IF (WS-NOT-FOUND-FLAG = 1)
+               MOVE "OIL NOT FOUND" TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+           ELSE
+               MOVE OIL-NUM-ODF TO OIL-NUM
+               READ OIL-STOCK-FILE
+                   INVALID KEY MOVE ZERO TO QTY-IN-STOCK-OSF
+               END-READ
+               DISPLAY OIL-DETAIL-SCREEN
+               MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+           END-IF.
+      *
+       000200-EXIT.
+           EXIT.
+      *
+       COPY "TESTLOGP.COB".
