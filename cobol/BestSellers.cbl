@@ -6,7 +6,10 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT BookMasterFile ASSIGN TO "BOOKMF.DAT"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS BMF-BookNum
+              FILE STATUS IS BMF-Status.
 
     SELECT BookSalesFile ASSIGN TO "BOOKSALES.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -16,6 +19,16 @@ FILE-CONTROL.
     SELECT ReportFile ASSIGN TO "BSLIST.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT RankControlFile ASSIGN TO "RANKCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RankControlStatus.
+
+    SELECT OPTIONAL PriorRankFile ASSIGN TO "PRIORRANK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-BookNum
+               FILE STATUS IS PriorRankStatus.
+
 DATA DIVISION.
 FILE SECTION.
 FD  BookMasterFile.
@@ -35,6 +48,15 @@ FD  BookSalesFile.
 FD ReportFile.
 01  PrintLine             PIC X(75).
 
+FD RankControlFile.
+01  RankControlRec.
+    02 RC-RankCutoff      PIC 99.
+
+FD PriorRankFile.
+01  PriorRankRec.
+    02 PR-BookNum         PIC 9(5).
+    02 PR-Rank            PIC 999.
+
                 
 SD WorkFile.
 01  WorkRec.
@@ -60,48 +82,100 @@ WORKING-STORAGE SECTION.
     02 FILLER             PIC X(26) VALUE "BOOK TITLE".
     02 FILLER             PIC X(20) VALUE "AUTHOR NAME".
     02 FILLER             PIC X(5)  VALUE "SALES".
+    02 FILLER             PIC X(8)  VALUE "  % TOT".
+    02 FILLER             PIC X(6)  VALUE " PRIOR".
 
 01  Footing-Line.
     02 FILLER             PIC X(25) VALUE SPACES.
     02 FILLER             PIC X(21) VALUE "*** END OF REPORT ***".
 
+01  Control-Total-Line1.
+    02 FILLER             PIC X(20) VALUE SPACES.
+    02 FILLER             PIC X(19) VALUE "SALES RECORDS READ:".
+    02 CT-RecordsRead     PIC ZZZ,ZZ9.
+
+01  Control-Total-Line2.
+    02 FILLER             PIC X(20) VALUE SPACES.
+    02 FILLER             PIC X(19) VALUE "RECORDS REJECTED:  ".
+    02 CT-RecordsRejected PIC ZZZ,ZZ9.
+
+01  Control-Total-Line3.
+    02 FILLER             PIC X(20) VALUE SPACES.
+    02 FILLER             PIC X(19) VALUE "TOTAL COPIES SOLD: ".
+    02 CT-TotalCopiesSold PIC ZZZ,ZZZ,ZZ9.
+
+01  Control-Total-Line4.
+    02 FILLER             PIC X(20) VALUE SPACES.
+    02 FILLER             PIC X(19) VALUE "BOOK LOOKUP ERRORS:".
+    02 CT-BookLookupErrors PIC ZZZ,ZZ9.
+
 01  Book-Rank-Line.
     02 PrnRank            PIC ZZ9.
     02 FILLER             PIC X VALUE ".".
-    02 FILLER             PIC X(4) VALUE SPACES. 
+    02 FILLER             PIC X(4) VALUE SPACES.
     02 PrnBookNum         PIC 9(5).
     02 PrnBookTitle       PIC BBBX(25).
     02 PrnAuthorName      PIC BBX(25).
     02 PrnSales           PIC BBZ,ZZ9.
+    02 PrnPercent         PIC BBZZ9.99.
+    02 FILLER             PIC X VALUE "%".
+    02 PrnPriorRank       PIC BBBX(3).
 
 01  Book-Rank-TABLE.
-    02 BookDetails OCCURS 11 TIMES.
+    02 BookDetails OCCURS 101 TIMES.
        03 BookNum         PIC 9(5).
        03 BookTitle       PIC X(25).
        03 AuthorName      PIC X(25).
        03 BookSales       PIC 9(4) VALUE ZEROS.
 
-01  Rank                  PIC 99.
+01  Rank                  PIC 999.
 01  PrevBookNum           PIC X(5).
 01  BookSalesTotal        PIC 9(4).
+01  RankControlStatus     PIC XX.
+01  BMF-Status            PIC XX.
+01  Rank-Cutoff           PIC 999 VALUE 10.
+
+01  Ctl-RecordsRead       PIC 9(7) VALUE ZERO.
+01  Ctl-RecordsRejected   PIC 9(7) VALUE ZERO.
+01  Ctl-TotalCopiesSold   PIC 9(9) VALUE ZERO.
+01  Ctl-BookLookupErrors  PIC 9(7) VALUE ZERO.
+
+01  PriorRankStatus       PIC XX.
+01  WS-Percent-Of-Total   PIC 999V99 VALUE ZERO.
+01  WS-Prior-Rank-Edited  PIC ZZ9.
+01  WS-Prior-Rank-Display PIC X(3) VALUE SPACES.
 
 
 PROCEDURE DIVISION.
 BEGIN.
+    PERFORM GetRankCutoff.
     SORT WorkFile ON ASCENDING KEY W-BookNum
         INPUT PROCEDURE IS Select-NormalSales
         OUTPUT PROCEDURE IS PrintBestSellersList.
     STOP RUN.
 
-Select-NormalSales.    
+GetRankCutoff.
+    OPEN INPUT RankControlFile
+    IF RankControlStatus = "00"
+       READ RankControlFile
+       IF RankControlStatus = "00" AND RC-RankCutoff > ZERO
+          MOVE RC-RankCutoff TO Rank-Cutoff
+       END-IF
+       CLOSE RankControlFile
+    END-IF.
+
+Select-NormalSales.
     OPEN INPUT BookSalesFile.
     READ BookSalesFile
         AT END SET EndOfBSF TO TRUE
     END-READ
     PERFORM UNTIL EndOfBSF
-       IF NormalSale 
+       ADD 1 TO Ctl-RecordsRead
+       IF NormalSale
         RELEASE WorkRec FROM BSF-Record
-       END-IF     
+       ELSE
+        ADD 1 TO Ctl-RecordsRejected
+       END-IF
        READ BookSalesFile
         AT END SET EndOfBSF TO TRUE
        END-READ
@@ -112,6 +186,7 @@ Select-NormalSales.
 PrintBestSellersList.
     OPEN INPUT BookMasterFile
     OPEN OUTPUT ReportFile
+    OPEN INPUT PriorRankFile
 
     WRITE PrintLine FROM Heading1 AFTER ADVANCING PAGE.
     WRITE PrintLine FROM Heading2 AFTER ADVANCING 1 LINE.
@@ -124,22 +199,57 @@ PrintBestSellersList.
     PERFORM GetBookRankings UNTIL EndOfWorkfile
 
     PERFORM PrintBookRankings
-        VARYING Rank FROM 1 BY 1 UNTIL Rank > 10
+        VARYING Rank FROM 1 BY 1 UNTIL Rank > Rank-Cutoff
 
     WRITE PrintLine FROM Footing-Line AFTER ADVANCING 3 LINES.
 
-    CLOSE ReportFile, 
+    MOVE Ctl-RecordsRead     TO CT-RecordsRead
+    MOVE Ctl-RecordsRejected TO CT-RecordsRejected
+    MOVE Ctl-TotalCopiesSold TO CT-TotalCopiesSold
+    MOVE Ctl-BookLookupErrors TO CT-BookLookupErrors
+    WRITE PrintLine FROM Control-Total-Line1 AFTER ADVANCING 2 LINES.
+    WRITE PrintLine FROM Control-Total-Line2 AFTER ADVANCING 1 LINE.
+    WRITE PrintLine FROM Control-Total-Line3 AFTER ADVANCING 1 LINE.
+    WRITE PrintLine FROM Control-Total-Line4 AFTER ADVANCING 1 LINE.
+
+    CLOSE PriorRankFile.
+    OPEN OUTPUT PriorRankFile
+    PERFORM Archive-Rankings
+        VARYING Rank FROM 1 BY 1 UNTIL Rank > Rank-Cutoff.
+    CLOSE PriorRankFile.
+
+    CLOSE ReportFile,
           BookMasterFile.
 
-    
+
 PrintBookRankings.
     MOVE Rank TO PrnRank
     MOVE BookNum(Rank) TO PrnBookNum
     MOVE BookTitle(Rank) TO PrnBookTitle
     MOVE AuthorName(Rank) TO PrnAuthorName
     MOVE BookSales(Rank) TO PrnSales
-    WRITE PrintLine FROM Book-Rank-Line 
-        AFTER ADVANCING 2 LINES. 
+
+    MOVE ZERO TO WS-Percent-Of-Total
+    IF Ctl-TotalCopiesSold > ZERO
+       COMPUTE WS-Percent-Of-Total ROUNDED =
+               (BookSales(Rank) / Ctl-TotalCopiesSold) * 100
+    END-IF
+    MOVE WS-Percent-Of-Total TO PrnPercent
+
+    MOVE BookNum(Rank) TO PR-BookNum
+    READ PriorRankFile
+       INVALID KEY MOVE ZERO TO PR-Rank
+    END-READ
+    IF PR-Rank = ZERO
+       MOVE "NEW" TO WS-Prior-Rank-Display
+    ELSE
+       MOVE PR-Rank TO WS-Prior-Rank-Edited
+       MOVE WS-Prior-Rank-Edited TO WS-Prior-Rank-Display
+    END-IF
+    MOVE WS-Prior-Rank-Display TO PrnPriorRank
+
+    WRITE PrintLine FROM Book-Rank-Line
+        AFTER ADVANCING 2 LINES.
 
 GetBookRankings.
     MOVE W-BookNum TO PrevBookNum
@@ -147,23 +257,37 @@ GetBookRankings.
     PERFORM UNTIL W-BookNum NOT EQUAL TO PrevBookNum
             OR EndOfWorkfile
        ADD W-Copies TO BookSalesTotal
+       ADD W-Copies TO Ctl-TotalCopiesSold
        RETURN WorkFile
         AT END SET EndOfWorkfile TO TRUE
         END-RETURN
      END-PERFORM
 
-    PERFORM WITH TEST AFTER UNTIL BMF-BookNum = PrevBookNum
-       READ BookMasterFile
-        AT END DISPLAY "IN C-B-R END-OF-BMF ENCOUNTERED"
-       END-READ
-    END-PERFORM
+    MOVE PrevBookNum TO BMF-BookNum
+    READ BookMasterFile
+       KEY IS BMF-BookNum
+       INVALID KEY
+          ADD 1 TO Ctl-BookLookupErrors
+          DISPLAY "BookMasterFile: no title found for book " PrevBookNum
+          MOVE "*** TITLE NOT FOUND ***" TO BMF-BookTitle
+          MOVE SPACES                    TO BMF-AuthorName
+    END-READ
 
     PERFORM CheckBookRank
-         VARYING Rank FROM 10 BY -1 UNTIL Rank < 1.
+         VARYING Rank FROM Rank-Cutoff BY -1 UNTIL Rank < 1.
  
 
+Archive-Rankings.
+    MOVE BookNum(Rank) TO PR-BookNum
+    MOVE Rank TO PR-Rank
+    WRITE PriorRankRec
+       INVALID KEY DISPLAY "Error writing PriorRankFile FS=" PriorRankStatus
+    END-WRITE.
+
 CheckBookRank.
-    IF BookSalesTotal >= BookSales(Rank) 
+    IF (BookSalesTotal > BookSales(Rank))
+       OR (BookSalesTotal = BookSales(Rank)
+           AND BMF-BookTitle < BookTitle(Rank))
         MOVE BookDetails(Rank) TO BookDetails(Rank + 1)
         MOVE BMF-BookNum TO BookNum(Rank)
         MOVE BMF-BookTitle TO BookTitle(Rank)
