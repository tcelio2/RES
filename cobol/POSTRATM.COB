@@ -0,0 +1,359 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    POSTRATM.
+      *
+       DATE-WRITTEN.  08/08/26.
+      *
+      *        *******************************
+      *        *                             *
+      *        *     Judson D. McClendon     *
+      *        *     Sun Valley Systems      *
+      *        *     329 37th Court N.E.     *
+      *        *     Birmingham, AL 35215    *
+      *        *        205-853-8440         *
+      *        *                             *
+      *        *******************************
+      *
+      *    ADD/CHANGE/INQUIRE/DELETE MAINTENANCE FOR THE POSTAGE-BY-
+      *    COUNTRY RATE TABLE READ BY SFBYMAIL'S GETCOPYPOSTAGE VIA
+      *    CALL "GetPostage" USING BY CONTENT Country-Code
+      *                            BY REFERENCE Copy-Postage
+      *                            BY REFERENCE Postage-Status.
+      *    PR-COUNTRY-CODE AND PR-POSTAGE-RATE MATCH THE PIC CLAUSES
+      *    OF SFBYMAIL.CBL'S COUNTRY-CODE AND COPY-POSTAGE, SO
+      *    WHATEVER PROGRAM ULTIMATELY IMPLEMENTS "GetPostage" CAN
+      *    READ POSTRATE.DAT KEYED ON PR-COUNTRY-CODE DIRECTLY.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT POSTAGE-RATE-FILE ASSIGN TO "POSTRATE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-COUNTRY-CODE
+               FILE STATUS IS PRF-STATUS.
+      *
+           SELECT TEST-LOG-FILE ASSIGN TO "TESTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       I-O-CONTROL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  POSTAGE-RATE-FILE.
+      *
+       01  PR-REC.
+           03  PR-COUNTRY-CODE         PIC  X(02).
+           03  PR-POSTAGE-RATE         PIC  99V99.
+      *
+       FD  TEST-LOG-FILE.
+      *
+       01  TEST-LOG-RECORD.
+           03  TL-OPERATOR-ID          PIC  X(08).
+           03  TL-TIMESTAMP            PIC  9(14).
+           03  TL-SCREEN-NAME          PIC  X(30).
+           03  TL-ENTERED-VALUE        PIC  X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *                     ALPHA 77'S
+      *
+       77  WS-ANSWER                   PIC  X(01) VALUE SPACE.
+       77  WS-ERR-MSG                  PIC  X(40) VALUE SPACES.
+       77  WS-MENU-CHOICE              PIC  X(01) VALUE SPACE.
+       77  PRF-STATUS                  PIC  X(02) VALUE SPACES.
+      *
+      *                    NUMERIC 77'S
+      *
+       77  WS-ESCAPE-FLAG              PIC  9(01)       VALUE ZERO.
+       77  WS-NOT-FOUND-FLAG           PIC  9(01)       VALUE ZERO.
+       77  WS-DUPLICATE-FLAG           PIC  9(01)       VALUE ZERO.
+      *
+       SCREEN SECTION.
+      *
+      *
+      *              M E N U   S C R E E N
+      *
+       01  MENU-SCREEN.
+           03  BLANK SCREEN.
+           03  LINE 01  COLUMN 10  VALUE
+               "P O S T A G E   R A T E   M A I N T E N A N C E".
+           03  LINE 03  COLUMN 01  VALUE "A - ADD A COUNTRY RATE".
+           03  LINE 04  COLUMN 01  VALUE "C - CHANGE A COUNTRY RATE".
+           03  LINE 05  COLUMN 01  VALUE "I - INQUIRE ON A RATE".
+           03  LINE 06  COLUMN 01  VALUE "D - DELETE A COUNTRY RATE".
+           03  LINE 07  COLUMN 01  VALUE "X - EXIT".
+           03  LINE 09  COLUMN 01  VALUE "ENTER YOUR CHOICE: ".
+           03  PIC  X(01)          TO WS-MENU-CHOICE AUTO.
+      *
+      *
+      *          C O U N T R Y   R A T E   S C R E E N
+      *
+       01  COUNTRY-RATE-SCREEN.
+           03  LINE 11  COLUMN 01  ERASE EOS.
+           03  LINE 11  COLUMN 01  VALUE "Country Code: ".
+           03  PIC  X(02)          TO PR-COUNTRY-CODE AUTO.
+           03  LINE 12  COLUMN 01  VALUE "Postage Rate: ".
+           03  PIC  99.99          TO PR-POSTAGE-RATE AUTO.
+      *
+      *
+      *          C O U N T R Y   C O D E   S C R E E N
+      *
+       01  COUNTRY-CODE-SCREEN.
+           03  LINE 11  COLUMN 01  ERASE EOS.
+           03  LINE 11  COLUMN 01  VALUE "Country Code: ".
+           03  PIC  X(02)          TO PR-COUNTRY-CODE AUTO.
+      *
+      *
+      *          C O U N T R Y   D I S P L A Y   S C R E E N
+      *
+       01  COUNTRY-DISPLAY-SCREEN.
+           03  LINE 13  COLUMN 01  VALUE "Country Code: ".
+           03  PIC  X(02)          FROM PR-COUNTRY-CODE.
+           03  LINE 14  COLUMN 01  VALUE "Postage Rate: ".
+           03  PIC  Z9.99          FROM PR-POSTAGE-RATE.
+      *
+      *
+      *            E R R O R   S C R E E N
+      *
+       01  ERROR-SCREEN.
+           03  LINE 24  COLUMN 20  HIGHLIGHT  BLANK LINE
+               PIC  X(40)          FROM WS-ERR-MSG.
+           03           COLUMN 70
+               PIC  X              TO WS-ANSWER  AUTO.
+      /
+       PROCEDURE DIVISION.
+      *
+      *
+      *                        C O N T R O L
+      *
+       000000-CONTROL.
+      *
+           DISPLAY "Enter Operator ID: ".
+           ACCEPT TL-OPERATOR-ID.
+           OPEN OUTPUT TEST-LOG-FILE.
+           OPEN I-O POSTAGE-RATE-FILE.
+           IF (PRF-STATUS = "35")
+               CLOSE POSTAGE-RATE-FILE
+               OPEN OUTPUT POSTAGE-RATE-FILE
+               CLOSE POSTAGE-RATE-FILE
+               OPEN I-O POSTAGE-RATE-FILE
+           END-IF.
+      *
+           PERFORM 000100-GET-MENU-CHOICE
+              THRU 000100-EXIT
+               UNTIL (WS-ESCAPE-FLAG = 1).
+      *
+       000000-EXIT.
+           CLOSE POSTAGE-RATE-FILE.
+           CLOSE TEST-LOG-FILE.
+           STOP RUN.
+      *
+      *
+      *               G E T   M E N U   C H O I C E
+      *
+       000100-GET-MENU-CHOICE.
+      *
+           MOVE SPACE TO WS-MENU-CHOICE.
+           ACCEPT MENU-SCREEN
+               ON ESCAPE
+                   MOVE 1 TO WS-ESCAPE-FLAG
+           END-ACCEPT.
+      *
+           IF (WS-ESCAPE-FLAG = 0)
+               MOVE "000100-GET-MENU-CHOICE" TO TL-SCREEN-NAME
+               MOVE WS-MENU-CHOICE            TO TL-ENTERED-VALUE
+               PERFORM 900000-WRITE-TEST-LOG
+                  THRU 900000-EXIT
+      *
+               MOVE FUNCTION UPPER-CASE(WS-MENU-CHOICE)
+                   TO WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "A"
+                       PERFORM 000200-ADD-RATE
+                          THRU 000200-EXIT
+                   WHEN "C"
+                       PERFORM 000300-CHANGE-RATE
+                          THRU 000300-EXIT
+                   WHEN "I"
+                       PERFORM 000400-INQUIRE-RATE
+                          THRU 000400-EXIT
+                   WHEN "D"
+                       PERFORM 000500-DELETE-RATE
+                          THRU 000500-EXIT
+                   WHEN "X"
+                       MOVE 1 TO WS-ESCAPE-FLAG
+                   WHEN OTHER
+                       MOVE "INVALID CHOICE" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+               END-EVALUATE
+           END-IF.
+      *
+       000100-EXIT.
+           EXIT.
+      *
+      *
+      *                     A D D   R A T E
+      *
+       000200-ADD-RATE.
+      *
+           MOVE SPACES TO PR-COUNTRY-CODE.
+           MOVE ZERO   TO PR-POSTAGE-RATE.
+           ACCEPT COUNTRY-RATE-SCREEN
+               ON ESCAPE
+                   CONTINUE
+           END-ACCEPT.
+      *
+           MOVE 0 TO WS-DUPLICATE-FLAG.
+           READ POSTAGE-RATE-FILE
+               KEY IS PR-COUNTRY-CODE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 1 TO WS-DUPLICATE-FLAG
+           END-READ.
+      *
+           IF (WS-DUPLICATE-FLAG = 1)
+               MOVE "COUNTRY CODE ALREADY ON FILE - USE CHANGE"
+                   TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+           ELSE
+               WRITE PR-REC
+                   INVALID KEY
+                       MOVE "ERROR ADDING RATE - SF=" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+                   NOT INVALID KEY
+                       MOVE "RATE ADDED" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+               END-WRITE
+           END-IF.
+      *
+       000200-EXIT.
+           EXIT.
+      *
+      *
+      *                   C H A N G E   R A T E
+      *
+       000300-CHANGE-RATE.
+      *
+           MOVE SPACES TO PR-COUNTRY-CODE.
+           ACCEPT COUNTRY-CODE-SCREEN
+               ON ESCAPE
+                   CONTINUE
+           END-ACCEPT.
+      *
+           MOVE 0 TO WS-NOT-FOUND-FLAG.
+           READ POSTAGE-RATE-FILE
+               KEY IS PR-COUNTRY-CODE
+               INVALID KEY MOVE 1 TO WS-NOT-FOUND-FLAG
+           END-READ.
+      *
+           IF (WS-NOT-FOUND-FLAG = 1)
+               MOVE "COUNTRY CODE NOT ON FILE" TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+           ELSE
+               ACCEPT COUNTRY-RATE-SCREEN
+                   ON ESCAPE
+                       CONTINUE
+               END-ACCEPT
+               REWRITE PR-REC
+                   INVALID KEY
+                       MOVE "ERROR CHANGING RATE" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+                   NOT INVALID KEY
+                       MOVE "RATE CHANGED" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+               END-REWRITE
+           END-IF.
+      *
+       000300-EXIT.
+           EXIT.
+      *
+      *
+      *                  I N Q U I R E   R A T E
+      *
+       000400-INQUIRE-RATE.
+      *
+           MOVE SPACES TO PR-COUNTRY-CODE.
+           ACCEPT COUNTRY-CODE-SCREEN
+               ON ESCAPE
+                   CONTINUE
+           END-ACCEPT.
+      *
+           MOVE 0 TO WS-NOT-FOUND-FLAG.
+           READ POSTAGE-RATE-FILE
+               KEY IS PR-COUNTRY-CODE
+               INVALID KEY MOVE 1 TO WS-NOT-FOUND-FLAG
+           END-READ.
+      *
+           IF (WS-NOT-FOUND-FLAG = 1)
+               MOVE "COUNTRY CODE NOT ON FILE" TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+           ELSE
+               DISPLAY COUNTRY-DISPLAY-SCREEN
+               MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+           END-IF.
+      *
+       000400-EXIT.
+           EXIT.
+      *
+      *
+      *                  D E L E T E   R A T E
+      *
+       000500-DELETE-RATE.
+      *
+           MOVE SPACES TO PR-COUNTRY-CODE.
+           ACCEPT COUNTRY-CODE-SCREEN
+               ON ESCAPE
+                   CONTINUE
+           END-ACCEPT.
+      *
+           MOVE 0 TO WS-NOT-FOUND-FLAG.
+           READ POSTAGE-RATE-FILE
+               KEY IS PR-COUNTRY-CODE
+               INVALID KEY MOVE 1 TO WS-NOT-FOUND-FLAG
+           END-READ.
+      *
+           IF (WS-NOT-FOUND-FLAG = 1)
+               MOVE "COUNTRY CODE NOT ON FILE" TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+           ELSE
+               DISPLAY COUNTRY-DISPLAY-SCREEN
+               MOVE "DELETE THIS RATE? (Y/N)" TO WS-ERR-MSG
+               DISPLAY ERROR-SCREEN
+               ACCEPT ERROR-SCREEN
+               MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-ANSWER
+               IF (WS-ANSWER = "Y")
+                   DELETE POSTAGE-RATE-FILE
+                       INVALID KEY
+                           MOVE "ERROR DELETING RATE" TO WS-ERR-MSG
+                           DISPLAY ERROR-SCREEN
+                           ACCEPT ERROR-SCREEN
+                       NOT INVALID KEY
+                           MOVE "RATE DELETED" TO WS-ERR-MSG
+                           DISPLAY ERROR-SCREEN
+                           ACCEPT ERROR-SCREEN
+                   END-DELETE
+               END-IF
+           END-IF.
+      *
+       000500-EXIT.
+           EXIT.
+      *
+       COPY "TESTLOGP.COB".
