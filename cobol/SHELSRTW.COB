@@ -5,21 +5,28 @@
       ******************************************************************
       *
        01  SORT-TABLE.
-           78  ST-ELIM                 VALUE 10000.
-           03  ST-ELEMENTS             VALUE SPACES.
-               05  ST-ELEMENT          OCCURS ST-ELIM TIMES.
+           78  ST-ELIM                 VALUE 50000.
+           03  ST-EMAX                 PIC  9(05) BINARY VALUE 0.
+           03  ST-ELEMENTS.
+               05  ST-ELEMENT          OCCURS 1 TO ST-ELIM TIMES
+                                       DEPENDING ON ST-EMAX.
                    07  ST-ELEMENT-KEY.
                        09  ST-ENT-FLD1     PIC  9(06).
+                       09  ST-ENT-FLD2     PIC  9(06).
       ****             09  ST-ENT-FLD?     PIC  ?(??).
       ****         07  ST-ELEMENT-OTHER    PIC  ?(??).
       *
            03  ST-SAVE                 VALUE SPACES.
                07  ST-SAVE-KEY.
                    09  ST-SAVE-FLD1    PIC  9(06).
+                   09  ST-SAVE-FLD2    PIC  9(06).
       ****         09  ST-SAVE-FLD?    PIC  ?(??).
       ****     07  ST-SAVE-OTHER       PIC  ?(??).
       *
-           03  ST-EMAX                 PIC  9(05) BINARY VALUE 0.
+           03  ST-SORT-DIRECTION       PIC  X(01) VALUE "A".
+               88  ST-ASCENDING             VALUE "A".
+               88  ST-DESCENDING            VALUE "D".
+      *
            03  ST-I                    PIC  9(05) BINARY VALUE 0.
            03  ST-J                    PIC  9(05) BINARY VALUE 0.
            03  ST-K                    PIC  9(05) BINARY VALUE 0.
