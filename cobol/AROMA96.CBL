@@ -21,14 +21,41 @@ FILE-CONTROL.
           FILE STATUS IS OSF-Status.
 
    SELECT Trans-File ASSIGN TO "TRANS.DAT"
-        ORGANIZATION IS LINE SEQUENTIAL.   
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Trans-Status.
 
-   SELECT Report-File ASSIGN TO "OILSTOCK.RPT".
+   SELECT Report-File ASSIGN TO "OILSTOCK.RPT"
+        FILE STATUS IS Report-Status.
 
    SELECT Error-File ASSIGN TO "ERROR.DAT"
-        ORGANIZATION IS LINE SEQUENTIAL. 
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Error-Status.
+
+   SELECT Audit-Trail-File ASSIGN TO "AUDITTRL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Audit-Trail-Status.
+
+   SELECT Reorder-Report-File ASSIGN TO "REORDER.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Reorder-Report-Status.
+
+   SELECT OPTIONAL Restart-File ASSIGN TO "RESTART.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Restart-Status.
+
+   SELECT Export-File ASSIGN TO "OILSTOCK.CSV"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Export-Status.
+
+   SELECT YTD-History-File ASSIGN TO "OILYTD.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS YTD-History-Status.
+
+   SELECT Outbound-Alerts-File ASSIGN TO "OUTALERT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Outbound-Alerts-Status.
+
 
-  
 
 DATA DIVISION.
 FILE SECTION.
@@ -38,7 +65,8 @@ FD Oil-Details-File.
    02 Oil-Num-ODF               PIC 9(4).
    02 Oil-Name-ODF              PIC X(20).
    02 Unit-Size-ODF		PIC 9(2).
-   02 Unit-Cost-ODF		PIC 99V99.
+   02 Unit-Cost-ODF		PIC 9(3)V9(4).
+   02 Reorder-Point-ODF	PIC 9(5).
 
 FD Oil-Stock-File.
 01 OSF-Rec.
@@ -51,16 +79,50 @@ FD Trans-File.
    02 Type-Code			PIC 9.
       88 Add-To-Stock		VALUE 1.
       88 Remove-From-Stock      VALUE 2.
+      88 Reversal		VALUE 3.
    02 Oil-Num.
       03  Rel-Rec-Num		PIC 9(3).
       03  FILLER		PIC 9.
    02 Qty			PIC 9(5).
+   02 Reversed-Trans-Seq	PIC 9(7).
 
 FD Error-File.
 01 Error-Rec			PIC X(10).
 
+FD Audit-Trail-File.
+01 Audit-Trail-Rec.
+   02 AT-Oil-Num		PIC 9(4).
+   02 AT-Type-Code		PIC 9.
+   02 AT-Qty			PIC 9(5).
+   02 AT-Qty-Before		PIC 9(5).
+   02 AT-Qty-After		PIC 9(5).
+   02 AT-Time-Stamp		PIC 9(15).
+   02 AT-Trans-Seq		PIC 9(7).
+   02 AT-Reversed-Trans-Seq	PIC 9(7).
+
+FD Reorder-Report-File.
+01 Reorder-Line			PIC X(60).
+
+FD Restart-File.
+01 Restart-Rec.
+   02 RF-Last-Trans-Seq	PIC 9(7).
+
 FD Report-File REPORT IS Oil-Stock-Report.
 
+FD Export-File.
+01 Export-Line			PIC X(80).
+
+FD YTD-History-File.
+01 YTD-Line			PIC X(80).
+
+FD Outbound-Alerts-File.
+01 Outbound-Alert-Rec.
+   02 OA-Source-System		PIC X(10).
+   02 OA-Severity		PIC X(8).
+   02 OA-Oil-Num		PIC 9(4).
+   02 OA-Time-Stamp		PIC 9(15).
+   02 OA-Message		PIC X(50).
+
 
 WORKING-STORAGE SECTION.
 01 Status-Codes.
@@ -68,9 +130,88 @@ WORKING-STORAGE SECTION.
    02 OSF-Status                PIC X(2).
       88 No-Error-Found		VALUE "00".
       88 Rec-Not-Found		VALUE "23".
+   02 Restart-Status            PIC X(2).
+   02 Trans-Status              PIC X(2).
+   02 Report-Status             PIC X(2).
+   02 Error-Status              PIC X(2).
+   02 Audit-Trail-Status        PIC X(2).
+   02 Reorder-Report-Status     PIC X(2).
+   02 Export-Status             PIC X(2).
+   02 YTD-History-Status        PIC X(2).
+   02 Outbound-Alerts-Status    PIC X(2).
+
+01 WS-Open-Close-File-Name	PIC X(30).
+01 WS-Open-Close-Status		PIC X(2).
+   88 Open-Close-OK		VALUE "00".
+
+01 WS-Trans-Seq			PIC 9(7) VALUE 0.
+01 WS-Restart-Seq		PIC 9(7) VALUE 0.
+01 WS-Checkpoint-Interval	PIC 9(5) VALUE 1000.
+
+
+01 Stock-Value			PIC 9(7)V99.
+
+01 Export-Oil-Num		PIC 9(4).
+01 Export-Qty			PIC 9(5).
+01 Export-Value			PIC 9(7).9(2).
+
+01 Discount-Tier-Values.
+   02 FILLER			PIC 9(5)V999 VALUE 00000.000.
+   02 FILLER			PIC 9(5)V999 VALUE 00100.050.
+   02 FILLER			PIC 9(5)V999 VALUE 00500.100.
+   02 FILLER			PIC 9(5)V999 VALUE 01000.150.
 
+01 Discount-Tier-Table REDEFINES Discount-Tier-Values.
+   02 Discount-Tier		OCCURS 4 TIMES.
+      03 DT-Qty-Threshold	PIC 9(5).
+      03 DT-Discount-Pct	PIC V999.
 
-01 Stock-Value			PIC 9(5)V99.
+01 WS-Discount-Pct		PIC V999.
+01 WS-Effective-Cost		PIC 9(3)V9(4).
+01 DT-X				PIC 9(2).
+
+01 WS-Run-Date			PIC 9(8).
+01 WS-Prev-Oil-Name		PIC X(20) VALUE SPACES.
+01 WS-Oil-Name-Total		PIC 9(7)V99 VALUE ZERO.
+01 WS-Grand-Total-Value	PIC 9(7)V99 VALUE ZERO.
+
+01 YTD-Oil-Total-Line.
+   02 YTDOT-Run-Date		PIC 9(8).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 YTDOT-Oil-Name		PIC X(20).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 YTDOT-Oil-Total		PIC $$$$,$$9.99.
+
+01 YTD-Final-Total-Line.
+   02 YTDFT-Run-Date		PIC 9(8).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 FILLER			PIC X(20) VALUE "TOTAL STOCK VALUE".
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 YTDFT-Grand-Total	PIC $$,$$$,$$9.99.
+
+01 Audit-Qty-Before		PIC 9(5).
+
+01 WS-Reversal-Found-Flag	PIC X VALUE "N".
+   88 Reversal-Found		VALUE "Y".
+01 WS-EOF-Audit-Scan-Flag	PIC X VALUE "N".
+   88 End-Of-Audit-Scan	VALUE "Y".
+01 WS-Already-Reversed-Flag	PIC X VALUE "N".
+   88 Already-Reversed		VALUE "Y".
+01 WS-Orig-Qty-Before		PIC 9(5).
+01 WS-Orig-Qty-After		PIC 9(5).
+01 WS-Reversal-Delta		PIC S9(5).
+
+01 Reorder-Heading.
+   02 FILLER			PIC X(22) VALUE "OIL REORDER EXCEPTIONS".
+
+01 Reorder-Detail.
+   02 R-Oil-Name		PIC X(20).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 R-Oil-Num			PIC 9(4).
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 R-Qty-On-Hand		PIC ZZ,ZZ9.
+   02 FILLER			PIC X(2)  VALUE SPACES.
+   02 R-Reorder-Point		PIC ZZ,ZZ9.
 
 REPORT SECTION.
 RD Oil-Stock-Report
@@ -102,7 +243,7 @@ RD Oil-Stock-Report
       03 COLUMN 23		PIC 9(4)  SOURCE Oil-Num-ODF.
       03 COLUMN 30		PIC 99    SOURCE Unit-Size-ODF.
       03 COLUMN 35              PIC ZZ,ZZ9 SOURCE Qty-In-Stock-OSF.
-      03 COLUMN 44              PIC $$$,$$9.99 SOURCE Stock-Value.
+      03 COLUMN 44              PIC $$,$$$,$$9.99 SOURCE Stock-Value.
 
 01 TYPE IS CONTROL FOOTING Oil-Name-ODF NEXT GROUP PLUS 1.
    02 LINE IS PLUS 2.
@@ -118,17 +259,91 @@ RD Oil-Stock-Report
 PROCEDURE DIVISION.
 Begin.
    OPEN I-O Oil-Details-File.
+   MOVE "Oil-Details-File (ODF.DAT)" TO WS-Open-Close-File-Name.
+   MOVE ODF-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
    OPEN I-O Oil-Stock-File.
+   MOVE "Oil-Stock-File (OSF.DAT)" TO WS-Open-Close-File-Name.
+   MOVE OSF-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
    OPEN OUTPUT Error-File.
+   MOVE "Error-File (ERROR.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Error-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
+   OPEN EXTEND Audit-Trail-File.
+   MOVE "Audit-Trail-File (AUDITTRL.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Audit-Trail-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
    OPEN INPUT Trans-File.
-   READ Trans-File 
-      AT END SET End-Of-Trans TO TRUE
-   END-READ.
+   MOVE "Trans-File (TRANS.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Trans-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
+   PERFORM Read-Restart-Checkpoint
+      THRU Read-Restart-Checkpoint-Exit.
+
+   PERFORM UNTIL WS-Trans-Seq > WS-Restart-Seq OR End-Of-Trans
+      READ Trans-File
+         AT END SET End-Of-Trans TO TRUE
+      END-READ
+      IF NOT End-Of-Trans
+         ADD 1 TO WS-Trans-Seq
+      END-IF
+   END-PERFORM.
+
    PERFORM Process-Transactions UNTIL End-Of-Trans.
 
+   PERFORM Reset-Restart-Checkpoint
+      THRU Reset-Restart-Checkpoint-Exit.
+
    CLOSE Error-File.
-   CLOSE Trans-File.  
+   MOVE "Error-File (ERROR.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Error-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
+   CLOSE Audit-Trail-File.
+   MOVE "Audit-Trail-File (AUDITTRL.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Audit-Trail-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
+   CLOSE Trans-File.
+   MOVE "Trans-File (TRANS.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Trans-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
    OPEN OUTPUT Report-File.
+   MOVE "Report-File (OILSTOCK.RPT)" TO WS-Open-Close-File-Name.
+   MOVE Report-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
+   OPEN OUTPUT Reorder-Report-File.
+   MOVE "Reorder-Report-File (REORDER.RPT)" TO WS-Open-Close-File-Name.
+   MOVE Reorder-Report-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
+   OPEN OUTPUT Export-File.
+   MOVE "Export-File (OILSTOCK.CSV)" TO WS-Open-Close-File-Name.
+   MOVE Export-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
+   OPEN EXTEND YTD-History-File.
+   MOVE "YTD-History-File (OILYTD.DAT)" TO WS-Open-Close-File-Name.
+   MOVE YTD-History-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
+   OPEN EXTEND Outbound-Alerts-File.
+   MOVE "Outbound-Alerts-File (OUTALERT.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Outbound-Alerts-Status TO WS-Open-Close-Status.
+   PERFORM Check-File-Status THRU Check-File-Status-Exit.
+
+   ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+   WRITE Reorder-Line FROM Reorder-Heading.
+   MOVE "OIL_NUM,QTY_IN_STOCK,STOCK_VALUE" TO Export-Line.
+   WRITE Export-Line.
    INITIATE Oil-Stock-Report.
 
    MOVE SPACES TO Oil-Name-ODF.
@@ -140,42 +355,277 @@ Begin.
       AT END SET End-Of-ODF TO TRUE
    END-READ.
    PERFORM Print-Stock-Report UNTIL End-Of-ODF.
+   PERFORM Write-YTD-Oil-Total.
+   MOVE WS-Run-Date         TO YTDFT-Run-Date.
+   MOVE WS-Grand-Total-Value TO YTDFT-Grand-Total.
+   WRITE YTD-Line FROM YTD-Final-Total-Line.
    TERMINATE Oil-Stock-Report.
+
    CLOSE Oil-Details-File.
+   MOVE "Oil-Details-File (ODF.DAT)" TO WS-Open-Close-File-Name.
+   MOVE ODF-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
    CLOSE Oil-Stock-File.
+   MOVE "Oil-Stock-File (OSF.DAT)" TO WS-Open-Close-File-Name.
+   MOVE OSF-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
+   CLOSE Reorder-Report-File.
+   MOVE "Reorder-Report-File (REORDER.RPT)" TO WS-Open-Close-File-Name.
+   MOVE Reorder-Report-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
+   CLOSE Export-File.
+   MOVE "Export-File (OILSTOCK.CSV)" TO WS-Open-Close-File-Name.
+   MOVE Export-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
+   CLOSE YTD-History-File.
+   MOVE "YTD-History-File (OILYTD.DAT)" TO WS-Open-Close-File-Name.
+   MOVE YTD-History-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
+   CLOSE Outbound-Alerts-File.
+   MOVE "Outbound-Alerts-File (OUTALERT.DAT)" TO WS-Open-Close-File-Name.
+   MOVE Outbound-Alerts-Status TO WS-Open-Close-Status.
+   PERFORM Check-Close-Status THRU Check-Close-Status-Exit.
+
    STOP RUN.
 
 Process-Transactions.
    READ Oil-Stock-File
        INVALID KEY DISPLAY "OSF rec not found FS = " OSF-Status
    END-READ.
-   IF No-Error-Found 
-      EVALUATE TRUE
-        WHEN Add-To-Stock ADD Qty TO Qty-In-Stock-OSF
-        WHEN Remove-From-Stock SUBTRACT Qty FROM Qty-In-Stock-OSF
-        WHEN OTHER DISPLAY "Type code not 1 or 2 Rec = " Trans-Rec
-      END-EVALUATE
-      REWRITE OSF-Rec
-         INVALID KEY DISPLAY "Problem on REWRITE FS= " OSF-Status
-      END-REWRITE
-    ELSE IF Rec-Not-Found 
-                WRITE Error-Rec FROM Trans-Rec
+   IF No-Error-Found
+      MOVE Qty-In-Stock-OSF TO Audit-Qty-Before
+      IF Reversal
+         PERFORM Apply-Reversal
+      ELSE
+         IF Remove-From-Stock AND Qty > Qty-In-Stock-OSF
+            WRITE Error-Rec FROM Trans-Rec
+         ELSE
+            EVALUATE TRUE
+              WHEN Add-To-Stock ADD Qty TO Qty-In-Stock-OSF
+              WHEN Remove-From-Stock SUBTRACT Qty FROM Qty-In-Stock-OSF
+              WHEN OTHER
+                 DISPLAY "Type code not 1, 2 or 3 Rec = " Trans-Rec
+                 WRITE Error-Rec FROM Trans-Rec
+            END-EVALUATE
+            REWRITE OSF-Rec
+               INVALID KEY DISPLAY "Problem on REWRITE FS= " OSF-Status
+            END-REWRITE
          END-IF
-   END-IF.  
-   READ Trans-File 
+      END-IF
+    ELSE
+      MOVE ZERO TO Audit-Qty-Before
+      MOVE ZERO TO Qty-In-Stock-OSF
+      IF Rec-Not-Found
+         WRITE Error-Rec FROM Trans-Rec
+      END-IF
+   END-IF.
+   PERFORM Write-Audit-Trail.
+
+   IF FUNCTION MOD(WS-Trans-Seq, WS-Checkpoint-Interval) = 0
+      PERFORM Write-Restart-Checkpoint
+         THRU Write-Restart-Checkpoint-Exit
+   END-IF.
+
+   READ Trans-File
       AT END SET End-Of-Trans TO TRUE
-   END-READ. 
+   END-READ.
+   IF NOT End-Of-Trans
+      ADD 1 TO WS-Trans-Seq
+   END-IF.
+
+Apply-Reversal.
+   PERFORM Find-Reversed-Trans.
+   IF Already-Reversed
+      DISPLAY "Transaction already reversed Rec = " Trans-Rec
+      WRITE Error-Rec FROM Trans-Rec
+   ELSE
+      IF Reversal-Found
+         COMPUTE WS-Reversal-Delta =
+                 WS-Orig-Qty-After - WS-Orig-Qty-Before
+         IF (Qty-In-Stock-OSF - WS-Reversal-Delta) < 0
+            DISPLAY "Reversal would drive stock negative Rec = " Trans-Rec
+            WRITE Error-Rec FROM Trans-Rec
+         ELSE
+            COMPUTE Qty-In-Stock-OSF = Qty-In-Stock-OSF - WS-Reversal-Delta
+            MOVE FUNCTION ABS(WS-Reversal-Delta) TO Qty
+            REWRITE OSF-Rec
+               INVALID KEY DISPLAY "Problem on REWRITE FS= " OSF-Status
+            END-REWRITE
+         END-IF
+      ELSE
+         DISPLAY "Reversed transaction not found Rec = " Trans-Rec
+         WRITE Error-Rec FROM Trans-Rec
+      END-IF
+   END-IF.
+
+Find-Reversed-Trans.
+   *> Scans the whole audit trail rather than stopping at the first
+   *> match so a prior reversal of this same Reversed-Trans-Seq (which
+   *> would appear later in the file than the original transaction) is
+   *> also detected, preventing the same original from being reversed
+   *> twice. Both matches also require AT-Oil-Num = Oil-Num so a
+   *> Reversed-Trans-Seq that collides with a sequence number logged
+   *> against a different oil is treated as "not found" rather than
+   *> applying the wrong oil's delta to this one.
+   MOVE "N" TO WS-Reversal-Found-Flag.
+   MOVE "N" TO WS-Already-Reversed-Flag.
+   MOVE "N" TO WS-EOF-Audit-Scan-Flag.
+   CLOSE Audit-Trail-File.
+   OPEN INPUT Audit-Trail-File.
+   PERFORM UNTIL End-Of-Audit-Scan
+      READ Audit-Trail-File
+         AT END SET End-Of-Audit-Scan TO TRUE
+      END-READ
+      IF NOT End-Of-Audit-Scan
+         IF AT-Trans-Seq = Reversed-Trans-Seq
+            AND AT-Oil-Num = Oil-Num
+            SET Reversal-Found TO TRUE
+            MOVE AT-Qty-Before TO WS-Orig-Qty-Before
+            MOVE AT-Qty-After  TO WS-Orig-Qty-After
+         END-IF
+         IF AT-Reversed-Trans-Seq = Reversed-Trans-Seq
+            AND AT-Oil-Num = Oil-Num
+            SET Already-Reversed TO TRUE
+         END-IF
+      END-IF
+   END-PERFORM.
+   CLOSE Audit-Trail-File.
+   OPEN EXTEND Audit-Trail-File.
+
+Write-Audit-Trail.
+   MOVE Oil-Num           TO AT-Oil-Num
+   MOVE Type-Code         TO AT-Type-Code
+   MOVE Qty               TO AT-Qty
+   MOVE Audit-Qty-Before  TO AT-Qty-Before
+   MOVE Qty-In-Stock-OSF  TO AT-Qty-After
+   MOVE FUNCTION CURRENT-DATE(1:15) TO AT-Time-Stamp
+   MOVE WS-Trans-Seq      TO AT-Trans-Seq
+   IF Reversal
+      MOVE Reversed-Trans-Seq TO AT-Reversed-Trans-Seq
+   ELSE
+      MOVE ZERO TO AT-Reversed-Trans-Seq
+   END-IF.
+   WRITE Audit-Trail-Rec.
+
+Read-Restart-Checkpoint.
+   MOVE ZERO TO WS-Restart-Seq.
+   OPEN INPUT Restart-File.
+   IF Restart-Status = "00"
+      READ Restart-File
+         AT END MOVE ZERO TO RF-Last-Trans-Seq
+      END-READ
+      MOVE RF-Last-Trans-Seq TO WS-Restart-Seq
+      CLOSE Restart-File
+   END-IF.
+
+Read-Restart-Checkpoint-Exit.
+   EXIT.
+
+Write-Restart-Checkpoint.
+   MOVE WS-Trans-Seq TO RF-Last-Trans-Seq.
+   OPEN OUTPUT Restart-File.
+   WRITE Restart-Rec.
+   CLOSE Restart-File.
+
+Write-Restart-Checkpoint-Exit.
+   EXIT.
+
+Reset-Restart-Checkpoint.
+   *> Called after a normal end of run, not a midpoint checkpoint, so
+   *> the next run's Read-Restart-Checkpoint sees "no restart point"
+   *> instead of skipping this run's leading Trans-File records.
+   MOVE ZERO TO RF-Last-Trans-Seq.
+   OPEN OUTPUT Restart-File.
+   WRITE Restart-Rec.
+   CLOSE Restart-File.
+
+Reset-Restart-Checkpoint-Exit.
+   EXIT.
 
 Print-Stock-Report.
    MOVE Oil-Num-ODF TO Oil-Num
    READ Oil-Stock-File
       INVALID KEY DISPLAY "Error on reading OSF SF= " OSF-Status
    END-READ.
-   COMPUTE Stock-Value = Unit-Cost-ODF * Qty-In-Stock-OSF.
-   GENERATE Stock-Detail-Line. 
+   PERFORM Compute-Stock-Value.
+   GENERATE Stock-Detail-Line.
+
+   IF Oil-Name-ODF NOT = WS-Prev-Oil-Name AND WS-Prev-Oil-Name NOT = SPACES
+      PERFORM Write-YTD-Oil-Total
+   END-IF.
+   MOVE Oil-Name-ODF TO WS-Prev-Oil-Name.
+   ADD Stock-Value TO WS-Oil-Name-Total.
+   ADD Stock-Value TO WS-Grand-Total-Value.
+
+   MOVE Oil-Num-ODF      TO Export-Oil-Num.
+   MOVE Qty-In-Stock-OSF TO Export-Qty.
+   MOVE Stock-Value      TO Export-Value.
+   STRING Export-Oil-Num DELIMITED BY SIZE
+          "," DELIMITED BY SIZE
+          Export-Qty DELIMITED BY SIZE
+          "," DELIMITED BY SIZE
+          Export-Value DELIMITED BY SIZE
+          INTO Export-Line.
+   WRITE Export-Line.
+   IF Qty-In-Stock-OSF < Reorder-Point-ODF
+      MOVE Oil-Name-ODF     TO R-Oil-Name
+      MOVE Oil-Num-ODF      TO R-Oil-Num
+      MOVE Qty-In-Stock-OSF TO R-Qty-On-Hand
+      MOVE Reorder-Point-ODF TO R-Reorder-Point
+      WRITE Reorder-Line FROM Reorder-Detail
+      MOVE "AROMA96"    TO OA-Source-System
+      MOVE "LOW-STOCK"  TO OA-Severity
+      MOVE Oil-Num-ODF  TO OA-Oil-Num
+      MOVE FUNCTION CURRENT-DATE(1:15) TO OA-Time-Stamp
+      MOVE "LOW STOCK EXCEPTION - QTY BELOW REORDER POINT" TO OA-Message
+      WRITE Outbound-Alert-Rec
+   END-IF.
    READ Oil-Details-File NEXT RECORD
       AT END SET End-Of-ODF TO TRUE
    END-READ.
-     
+
+Compute-Stock-Value.
+   MOVE 0 TO WS-Discount-Pct.
+   PERFORM VARYING DT-X FROM 1 BY 1 UNTIL DT-X > 4
+      IF Qty-In-Stock-OSF >= DT-Qty-Threshold(DT-X)
+         MOVE DT-Discount-Pct(DT-X) TO WS-Discount-Pct
+      END-IF
+   END-PERFORM.
+   COMPUTE WS-Effective-Cost ROUNDED =
+           Unit-Cost-ODF * (1 - WS-Discount-Pct).
+   COMPUTE Stock-Value = WS-Effective-Cost * Qty-In-Stock-OSF.
+
+Write-YTD-Oil-Total.
+   MOVE WS-Run-Date       TO YTDOT-Run-Date.
+   MOVE WS-Prev-Oil-Name  TO YTDOT-Oil-Name.
+   MOVE WS-Oil-Name-Total TO YTDOT-Oil-Total.
+   WRITE YTD-Line FROM YTD-Oil-Total-Line.
+   MOVE ZERO TO WS-Oil-Name-Total.
+
+Check-File-Status.
+   IF NOT Open-Close-OK
+      DISPLAY "AROMA96 - OPEN FAILED ON " WS-Open-Close-File-Name
+              " - FILE STATUS = " WS-Open-Close-Status
+      DISPLAY "Check that the file exists and is not locked by "
+              "another job."
+      STOP RUN
+   END-IF.
+
+Check-File-Status-Exit.
+   EXIT.
+
+Check-Close-Status.
+   IF NOT Open-Close-OK
+      DISPLAY "AROMA96 - CLOSE FAILED ON " WS-Open-Close-File-Name
+              " - FILE STATUS = " WS-Open-Close-Status
+   END-IF.
+
+Check-Close-Status-Exit.
+   EXIT.
 
 
