@@ -6,6 +6,19 @@
       *
        01  NUMBER-WORK-AREA.
            03  NW-NBR-ERROR-FLAG       PIC  9(01).
+           03  NW-ERROR-REASON         PIC  9(01)      VALUE 0.
+               88  NW-ERR-NONE                 VALUE 0.
+               88  NW-ERR-NOT-NUMERIC          VALUE 1.
+               88  NW-ERR-MALFORMED-SIGN       VALUE 2.
+               88  NW-ERR-SCIENTIFIC-NOTATION  VALUE 3.
+               88  NW-ERR-TOO-MANY-DECIMALS    VALUE 4.
+               88  NW-ERR-VALUE-TOO-LARGE      VALUE 5.
+           03  NW-ROUND-MODE           PIC  9(01)      VALUE 0.
+               88  NW-ROUND-TRUNCATE       VALUE 0.
+               88  NW-ROUND-FLAG           VALUE 1.
+               88  NW-ROUND-HALF-UP        VALUE 2.
+           03  NW-TRUNCATED-FLAG       PIC  9(01)      VALUE 0.
+           03  NW-NEXT-DIGIT           PIC  9(01)      VALUE 0.
            03  NW-WORK-NBR.
                05  NW-WORK-CHAR        OCCURS 25 TIMES
                                        INDEXED BY NW-WX
