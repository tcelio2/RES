@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    NAMEB.
+      *
+       DATE-WRITTEN.  08/08/26.
+      *
+      *        *******************************
+      *        *                             *
+      *        *     Judson D. McClendon     *
+      *        *     Sun Valley Systems      *
+      *        *     329 37th Court N.E.     *
+      *        *     Birmingham, AL 35215    *
+      *        *        205-853-8440         *
+      *        *                             *
+      *        *******************************
+      *
+      ******************************************************************
+      *                                                                *
+      *    BATCH DRIVER FOR NAMEP'S 006000-NAME-EDIT/006100-NAME-       *
+      *    REVERSE PARAGRAPHS.  READS A LINE SEQUENTIAL FILE OF         *
+      *    "LAST, FIRST M" NAMES (ONE PER LINE) AND WRITES EACH         *
+      *    NAME'S REVERSED FORM AND SPLIT FIELDS TO AN OUTPUT FILE,     *
+      *    SO A WHOLE MAILING-LIST EXTRACT CAN BE NORMALIZED IN ONE     *
+      *    RUN INSTEAD OF ONE ACCEPT AT A TIME THROUGH NAMET.           *
+      *                                                                *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT NAME-INPUT-FILE   ASSIGN TO "NAMEIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT NAME-OUTPUT-FILE  ASSIGN TO "NAMEOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       I-O-CONTROL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  NAME-INPUT-FILE.
+      *
+       01  NAME-INPUT-RECORD           PIC  X(34).
+      *
+       FD  NAME-OUTPUT-FILE.
+      *
+       01  NAME-OUTPUT-RECORD          PIC  X(140).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  WS-EOF-FLAG                 PIC  9(01)     COMP VALUE 0.
+           88  WS-EOF                                 VALUE 1.
+       77  WS-NAMES-READ               PIC  9(07)     COMP VALUE 0.
+       77  WS-NAMES-REJECTED           PIC  9(07)     COMP VALUE 0.
+       77  WS-NAMES-READ-DISP          PIC  ZZZZZZ9        VALUE ZERO.
+       77  WS-NAMES-REJECTED-DISP      PIC  ZZZZZZ9        VALUE ZERO.
+      *
+       COPY NAMEW.COB.
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+      *             C O N T R O L   S E C T I O N
+      *
+       000000-CONTROL.
+      *
+           OPEN INPUT  NAME-INPUT-FILE.
+           OPEN OUTPUT NAME-OUTPUT-FILE.
+      *
+           PERFORM 000010-READ-NAME
+              THRU 000010-EXIT.
+      *
+           PERFORM 000100-PROCESS-NAME
+              THRU 000100-EXIT
+               UNTIL (WS-EOF).
+      *
+           MOVE WS-NAMES-READ     TO WS-NAMES-READ-DISP.
+           MOVE WS-NAMES-REJECTED TO WS-NAMES-REJECTED-DISP.
+           DISPLAY "NAMEB: " WS-NAMES-READ-DISP     " NAMES READ, "
+                              WS-NAMES-REJECTED-DISP " REJECTED".
+      *
+           CLOSE NAME-INPUT-FILE
+                 NAME-OUTPUT-FILE.
+      *
+       000000-EXIT.
+           STOP RUN.
+      *
+      *
+      *                    R E A D   N A M E
+      *
+       000010-READ-NAME.
+      *
+           READ NAME-INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE.
+      *
+       000010-EXIT.
+           EXIT.
+      *
+      *
+      *                    P R O C E S S   N A M E
+      *
+       000100-PROCESS-NAME.
+      *
+           ADD 1 TO WS-NAMES-READ.
+      *
+           MOVE NAME-INPUT-RECORD TO NAW-NAME-WORK.
+           PERFORM 006000-NAME-EDIT
+              THRU 006000-EXIT.
+      *
+           IF (NAW-NAME-ERROR-FLAG = 1)
+               ADD 1 TO WS-NAMES-REJECTED
+               MOVE SPACES TO NAME-OUTPUT-RECORD
+               STRING "REJECTED: " DELIMITED BY SIZE
+                       NAME-INPUT-RECORD DELIMITED BY SIZE
+                   INTO NAME-OUTPUT-RECORD
+               WRITE NAME-OUTPUT-RECORD
+           ELSE
+               MOVE NAME-INPUT-RECORD TO NAW-NAME-WORK
+               PERFORM 006100-NAME-REVERSE
+                  THRU 006100-EXIT
+               MOVE SPACES TO NAME-OUTPUT-RECORD
+               STRING NAW-NAME-WORK  DELIMITED BY "   "
+                      " | "          DELIMITED BY SIZE
+                      NAW-SPLIT-LAST DELIMITED BY "   "
+                      " | "          DELIMITED BY SIZE
+                      NAW-SPLIT-FIRST DELIMITED BY "   "
+                   INTO NAME-OUTPUT-RECORD
+               WRITE NAME-OUTPUT-RECORD
+           END-IF.
+      *
+           PERFORM 000010-READ-NAME
+              THRU 000010-EXIT.
+      *
+       000100-EXIT.
+           EXIT.
+      *
+       COPY NAMEP.COB.
