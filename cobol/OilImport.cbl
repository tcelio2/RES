@@ -0,0 +1,188 @@
+ $ SET SOURCEFORMAT "FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  OilImport.
+AUTHOR.  Michael Coughlan.
+*> Batch loader for onboarding new oils: reads a CSV-style
+*> LINE SEQUENTIAL file of Oil-Num-ODF,Oil-Name-ODF,Unit-Size-ODF,
+*> Unit-Cost-ODF records and WRITEs each into Oil-Details-File plus
+*> a matching zero-quantity starting record into Oil-Stock-File.
+*> Unit-Cost-ODF is punctuated with an explicit decimal point
+*> ("NNN.NNNN"), matching this repo's CSV money convention (see
+*> AROMA96.CBL's Export-Value PIC 9(7).9(2) in its own CSV writer).
+*> A duplicate Oil-Num-ODF, a non-numeric field, or any other WRITE
+*> failure is rejected to Import-Reject-File instead of updating
+*> either file.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT Oil-Details-File ASSIGN TO "ODF.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS Oil-Num-ODF
+          ALTERNATE RECORD KEY IS Oil-Name-ODF
+                      WITH DUPLICATES
+          FILE STATUS IS ODF-Status.
+
+   SELECT Oil-Stock-File ASSIGN TO "OSF.DAT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE IS DYNAMIC
+          RELATIVE KEY IS Rel-Rec-Num
+          FILE STATUS IS OSF-Status.
+
+   SELECT Oil-Import-File ASSIGN TO "OILIMPRT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Import-Status.
+
+   SELECT Import-Reject-File ASSIGN TO "OILREJ.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD Oil-Details-File.
+01 ODF-Rec.
+   02 Oil-Num-ODF               PIC 9(4).
+   02 Oil-Name-ODF              PIC X(20).
+   02 Unit-Size-ODF		PIC 9(2).
+   02 Unit-Cost-ODF		PIC 9(3)V9(4).
+   02 Reorder-Point-ODF	PIC 9(5).
+
+FD Oil-Stock-File.
+01 OSF-Rec.
+   02 Oil-Num-OSF		PIC 9(4).
+   02 Qty-In-Stock-OSF		PIC 9(5).
+
+FD Oil-Import-File.
+01 Import-Rec			PIC X(80).
+
+FD Import-Reject-File.
+01 Reject-Rec			PIC X(90).
+
+WORKING-STORAGE SECTION.
+01 Status-Codes.
+   02 ODF-Status		PIC X(2).
+      88 ODF-No-Error		VALUE "00".
+   02 OSF-Status		PIC X(2).
+      88 OSF-No-Error		VALUE "00".
+   02 Import-Status		PIC X(2).
+
+01 Oil-Num.
+   02  Rel-Rec-Num		PIC 9(3).
+   02  FILLER			PIC 9.
+
+01 WS-EOF-Import		PIC X VALUE "N".
+   88 End-Of-Import			VALUE "Y".
+
+01 Imp-Fields.
+   02 Imp-Oil-Num-X		PIC X(4).
+   02 Imp-Oil-Name		PIC X(20).
+   02 Imp-Unit-Size-X		PIC X(2).
+   02 Imp-Unit-Cost-X		PIC X(8).
+
+01 Imp-Unit-Cost-Fields.
+   02 Imp-Unit-Cost-Int-X	PIC X(3).
+   02 Imp-Unit-Cost-Int-N REDEFINES Imp-Unit-Cost-Int-X
+				PIC 9(3).
+   02 Imp-Unit-Cost-Frac-X	PIC X(4).
+   02 Imp-Unit-Cost-Frac-N REDEFINES Imp-Unit-Cost-Frac-X
+				PIC 9(4).
+
+01 Imp-Unit-Size		PIC 9(2).
+01 Imp-Unit-Cost		PIC 9(3)V9(4).
+
+01 WS-Read-Count		PIC 9(5) VALUE 0.
+01 WS-Loaded-Count		PIC 9(5) VALUE 0.
+01 WS-Reject-Count		PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+   OPEN INPUT Oil-Import-File.
+   OPEN I-O Oil-Details-File.
+   OPEN I-O Oil-Stock-File.
+   OPEN OUTPUT Import-Reject-File.
+
+   PERFORM UNTIL End-Of-Import
+      READ Oil-Import-File
+         AT END SET End-Of-Import TO TRUE
+      END-READ
+      IF NOT End-Of-Import
+         ADD 1 TO WS-Read-Count
+         PERFORM Process-Import-Record
+      END-IF
+   END-PERFORM.
+
+   CLOSE Oil-Import-File.
+   CLOSE Oil-Details-File.
+   CLOSE Oil-Stock-File.
+   CLOSE Import-Reject-File.
+   DISPLAY "OIL IMPORT: " WS-Read-Count " READ, "
+           WS-Loaded-Count " LOADED, " WS-Reject-Count " REJECTED".
+   STOP RUN.
+
+Process-Import-Record.
+   UNSTRING Import-Rec DELIMITED BY ","
+       INTO Imp-Oil-Num-X
+            Imp-Oil-Name
+            Imp-Unit-Size-X
+            Imp-Unit-Cost-X.
+
+   MOVE SPACES TO Imp-Unit-Cost-Fields.
+   UNSTRING Imp-Unit-Cost-X DELIMITED BY "."
+       INTO Imp-Unit-Cost-Int-X
+            Imp-Unit-Cost-Frac-X.
+
+   IF (Imp-Oil-Num-X NOT NUMERIC)
+      OR (Imp-Unit-Size-X NOT NUMERIC)
+      OR (Imp-Unit-Cost-Int-X NOT NUMERIC)
+      OR (Imp-Unit-Cost-Frac-X NOT NUMERIC)
+      ADD 1 TO WS-Reject-Count
+      STRING Import-Rec       DELIMITED BY SIZE
+             " REJECTED - NON-NUMERIC FIELD"
+                              DELIMITED BY SIZE
+             INTO Reject-Rec
+      WRITE Reject-Rec
+   ELSE
+      MOVE Imp-Oil-Num-X   TO Oil-Num-ODF
+      MOVE Imp-Oil-Name    TO Oil-Name-ODF
+      MOVE Imp-Unit-Size-X TO Imp-Unit-Size
+      COMPUTE Imp-Unit-Cost =
+              Imp-Unit-Cost-Int-N + (Imp-Unit-Cost-Frac-N / 10000)
+      MOVE Imp-Unit-Size   TO Unit-Size-ODF
+      MOVE Imp-Unit-Cost   TO Unit-Cost-ODF
+      MOVE ZERO            TO Reorder-Point-ODF
+
+      WRITE ODF-Rec
+         INVALID KEY DISPLAY "ODF WRITE FS = " ODF-Status
+      END-WRITE
+
+      IF ODF-No-Error
+         MOVE Oil-Num-ODF     TO Oil-Num
+         MOVE Oil-Num-ODF     TO Oil-Num-OSF
+         MOVE ZERO            TO Qty-In-Stock-OSF
+         WRITE OSF-Rec
+            INVALID KEY DISPLAY "OSF WRITE FS = " OSF-Status
+         END-WRITE
+         IF OSF-No-Error
+            ADD 1 TO WS-Loaded-Count
+         ELSE
+            DELETE Oil-Details-File
+               INVALID KEY DISPLAY "ODF DELETE FS = " ODF-Status
+            END-DELETE
+            ADD 1 TO WS-Reject-Count
+            STRING Import-Rec       DELIMITED BY SIZE
+                   " REJECTED - OSF WRITE FAILED FS="
+                                    DELIMITED BY SIZE
+                   OSF-Status       DELIMITED BY SIZE
+                   INTO Reject-Rec
+            WRITE Reject-Rec
+         END-IF
+      ELSE
+         ADD 1 TO WS-Reject-Count
+         STRING Import-Rec       DELIMITED BY SIZE
+                " REJECTED - DUPLICATE OR INVALID KEY FS="
+                                 DELIMITED BY SIZE
+                ODF-Status       DELIMITED BY SIZE
+                INTO Reject-Rec
+         WRITE Reject-Rec
+      END-IF
+   END-IF.
