@@ -123,6 +123,24 @@
            03  DW-WORK3                    PIC S9(09).
            03  DW-TEMP-YYYY                PIC S9(09).
            03  DW-TEMP-MM                  PIC S9(09).
+      *
+           03  DW-LEAP-YEAR-FLAG           PIC  X(01).
+               88  DW-IS-LEAP-YEAR             VALUE "Y".
+               88  DW-NOT-LEAP-YEAR             VALUE "N".
+      *
+           03  DW-HT-MATCH-FLAG            PIC  9(01).
+           03  DW-HT-RESULT-DAYS           PIC  9(02).
+      *
+      *
+      *  ** HOLIDAY CALENDAR (LOADED FROM AN EXTERNAL FILE,   **
+      *  ** IN ADDITION TO THE HARD-CODED DW-HOLIDAY-TABLE)   **
+      *
+           03  DW-HT-EXT-COUNT             PIC  9(03)  VALUE 0.
+           03  DW-HT-EXT-TABLE.
+               05  DW-HT-EXT-ENTRY         OCCURS 200 TIMES
+                                           INDEXED BY DW-HT-EXT-HX.
+                   07  DW-HT-EXT-DATE          PIC  9(08).
+                   07  DW-HT-EXT-DAYS          PIC  9(02).
       *
       *
       *  ** NUMBER OF DAYS IN EACH MONTH                     **
