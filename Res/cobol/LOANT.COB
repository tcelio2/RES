@@ -23,12 +23,57 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *
+           SELECT SCHEDULE-REPORT-FILE ASSIGN TO "LOANSCH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT TEST-LOG-FILE ASSIGN TO "TESTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    OPTIONAL BATCH-MODE LOAN-REQUEST FILE -- WHEN PRESENT, LOANT
+      *    QUOTES EVERY LOAN REQUEST IN IT TO LOAN-QUOTE-RPT-FILE
+      *    UNATTENDED INSTEAD OF DISPLAYING COMMAND-SCREEN, SAME AS
+      *    DATET'S OPTIONAL BATCH-CONTROL-FILE.
+      *
+           SELECT OPTIONAL BATCH-LOAN-FILE
+               ASSIGN TO "LOANCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-LOAN-STATUS.
+      *
+           SELECT LOAN-QUOTE-RPT-FILE ASSIGN TO "LOANQUOTE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        I-O-CONTROL.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  SCHEDULE-REPORT-FILE.
+      *
+       01  SCHEDULE-REPORT-LINE            PIC  X(50).
+      *
+       FD  TEST-LOG-FILE.
+      *
+       01  TEST-LOG-RECORD.
+           03  TL-OPERATOR-ID          PIC  X(08).
+           03  TL-TIMESTAMP            PIC  9(14).
+           03  TL-SCREEN-NAME          PIC  X(30).
+           03  TL-ENTERED-VALUE        PIC  X(80).
+      *
+      *    ONE LOAN REQUEST PER LINE -- LOAN AMOUNT, ANNUAL RATE, AND
+      *    NUMBER OF MONTHLY PAYMENTS -- FOR LOANT TO QUOTE IN BATCH.
+      *
+       FD  BATCH-LOAN-FILE.
+      *
+       01  BATCH-LOAN-RECORD.
+           03  BL-LOAN-AMT             PIC  9(06)V99.
+           03  BL-INT-RATE             PIC  9(02)V99.
+           03  BL-NBR-PMTS             PIC  9(03).
+      *
+       FD  LOAN-QUOTE-RPT-FILE.
+      *
+       01  LOAN-QUOTE-RPT-LINE         PIC  X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -41,6 +86,85 @@
       *                    NUMERIC 77'S
       *
        77  WS-ESCAPE-FLAG              PIC  9(01)       VALUE ZERO.
+       77  WS-SUB-ESCAPE-FLAG          PIC  9(01)       VALUE ZERO.
+       77  WS-SIGNON-ID                PIC  X(08) VALUE SPACES.
+       77  WS-SIGNON-PASSWORD          PIC  X(08) VALUE SPACES.
+      *
+      *            B A T C H   L O A N   Q U O T E S
+      *
+       77  WS-BATCH-LOAN-STATUS        PIC  X(02) VALUE SPACES.
+           88  WS-BATCH-LOAN-OK                    VALUE "00".
+      *
+       77  WS-BATCH-LOAN-EOF-FLAG      PIC  X(01) VALUE "N".
+           88  WS-BATCH-LOAN-EOF                   VALUE "Y".
+      *
+       77  WS-BATCH-MODE-FLAG          PIC  X(01) VALUE "N".
+           88  WS-BATCH-MODE                       VALUE "Y".
+      *
+       77  WS-QUOTE-COUNT              PIC  9(05) VALUE ZERO.
+      *
+       01  WS-QUOTE-HEADING.
+           03  FILLER                  PIC  X(58) VALUE
+           "LOAN AMT     RATE  MOS   PAYMENT   TOTAL INT  TOTAL PMTS".
+       01  WS-QUOTE-DETAIL.
+           03  WS-QUOTE-LOAN-AMT-O     PIC  ZZZ,ZZ9.99.
+           03  FILLER                  PIC  X(02) VALUE SPACES.
+           03  WS-QUOTE-RATE-O         PIC  Z9.99.
+           03  FILLER                  PIC  X(03) VALUE SPACES.
+           03  WS-QUOTE-MOS-O          PIC  ZZ9.
+           03  FILLER                  PIC  X(03) VALUE SPACES.
+           03  WS-QUOTE-PMT-O          PIC  ZZ,ZZ9.99.
+           03  FILLER                  PIC  X(02) VALUE SPACES.
+           03  WS-QUOTE-TOTINT-O       PIC  ZZZ,ZZ9.99.
+           03  FILLER                  PIC  X(02) VALUE SPACES.
+           03  WS-QUOTE-TOTPMT-O       PIC  ZZZ,ZZ9.99.
+       01  WS-QUOTE-ERROR-LINE.
+           03  WS-QUOTE-ERR-LOAN-AMT-O PIC  ZZZ,ZZ9.99.
+           03  FILLER                  PIC  X(02) VALUE SPACES.
+           03  WS-QUOTE-ERR-RATE-O     PIC  Z9.99.
+           03  FILLER                  PIC  X(03) VALUE SPACES.
+           03  WS-QUOTE-ERR-MOS-O      PIC  ZZ9.
+           03  FILLER                  PIC  X(03) VALUE SPACES.
+           03  FILLER                  PIC  X(29) VALUE
+               "*** INVALID LOAN REQUEST ***".
+       01  WS-QUOTE-TOTAL-LINE.
+           03  FILLER                  PIC  X(18) VALUE
+               "LOANS QUOTED: ".
+           03  WS-QUOTE-COUNT-O        PIC  ZZ,ZZ9.
+      *
+      *              S C H E D U L E   P R I N T   L I N E
+      *
+       01  WS-SCHEDULE-HEADING.
+           03  FILLER                  PIC  X(50) VALUE
+               "PMT#   INTEREST   PRINCIPAL     BALANCE".
+       01  WS-SCHEDULE-FOOTING.
+           03  FILLER                  PIC  X(20) VALUE
+               "PAYOFF IN PMT #: ".
+           03  WS-PAYOFF-PMTS-O        PIC  ZZ9.
+           03  FILLER                  PIC  X(3) VALUE SPACES.
+           03  FILLER                  PIC  X(13) VALUE
+               "TOTAL INT.: ".
+           03  WS-TOTAL-INT-O          PIC  ZZ,ZZ9.99.
+       01  WS-SCHEDULE-DETAIL.
+           03  WS-SCHED-PMT-NBR-O      PIC  ZZ9.
+           03  FILLER                  PIC  X(3) VALUE SPACES.
+           03  WS-SCHED-INT-O          PIC  Z,ZZ9.99.
+           03  FILLER                  PIC  X(3) VALUE SPACES.
+           03  WS-SCHED-PRIN-O         PIC  Z,ZZ9.99.
+           03  FILLER                  PIC  X(3) VALUE SPACES.
+           03  WS-SCHED-BAL-O          PIC  ZZ,ZZ9.99.
+      *
+      *           C O M P A R E   S C E N A R I O S
+      *
+       77  WS-CX                       PIC  9(01).
+       01  WS-COMPARE-AREA.
+           03  WS-CMP-ENTRY            OCCURS 3 TIMES.
+               05  WS-CMP-NBR-PMTS     PIC  9(03).
+               05  WS-CMP-INT-RATE     PIC  9(02)V99.
+               05  WS-CMP-ERROR-FLAG   PIC  9(01).
+               05  WS-CMP-PMT-AMT      PIC  9(06)V99.
+               05  WS-CMP-TOTAL-INT    PIC  9(07)V99.
+               05  WS-CMP-TOTAL-PMTS   PIC  9(07)V99.
       *
        COPY "LOANW.COB".
       *
@@ -57,7 +181,13 @@
                "Press: P=Compute Payment Amount,".
            03  LINE 04  COLUMN 08  VALUE
                "L=Compute Loan Amount,".
-           03  LINE 05  COLUMN 05  VALUE
+           03  LINE 05  COLUMN 08  VALUE
+               "S=Print Amortization Schedule,".
+           03  LINE 06  COLUMN 08  VALUE
+               "C=Compare Loan Options,".
+           03  LINE 07  COLUMN 08  VALUE
+               "A=Compute APR With Points/Fees,".
+           03  LINE 08  COLUMN 05  VALUE
                "or ESCape to exit: ".
            03  PIC  X              TO WS-COMMAND  AUTO.
       *
@@ -109,6 +239,117 @@
       *
       *
       *            E R R O R   S C R E E N
+      *
+      *
+      *          S C H E D U L E   S C R E E N
+      *
+       01  SCHEDULE-SCREEN.
+           03  LINE 03  COLUMN 01  ERASE EOS.
+           03  LINE 03  COLUMN 01  VALUE "Loan Amount:  ".
+           03  PIC  ZZZZZ9.99      USING LW-LOAN-AMT.
+           03  LINE 04  COLUMN 01  VALUE "Interest Rate:    ".
+           03  PIC  Z9.99          USING LW-INT-RATE.
+           03  LINE 05  COLUMN 01  VALUE "Number Payments: ".
+           03  PIC  ZZ9            USING LW-NBR-PMTS.
+           03  LINE 06  COLUMN 01  VALUE "Balloon Amount:  ".
+           03  PIC  ZZZZZ9.99      USING LW-BALLOON-AMT.
+           03  LINE 07  COLUMN 01  VALUE "Extra Principal: ".
+           03  PIC  ZZZZZ9.99      USING LW-EXTRA-PRINCIPAL.
+      *
+      *
+      *            C O M P A R E   S C R E E N
+      *
+       01  COMPARE-SCREEN.
+           03  LINE 03  COLUMN 01  ERASE EOS.
+           03  LINE 03  COLUMN 01  VALUE "Loan Amount:  ".
+           03  PIC  ZZZZZ9.99      USING LW-LOAN-AMT.
+           03  LINE 05  COLUMN 01  VALUE
+               "Enter 2 or 3 options (0 months = skip option):".
+           03  LINE 06  COLUMN 01  VALUE "Option 1 Rate:    ".
+           03  LINE 06  COLUMN 19  PIC  Z9.99
+               USING WS-CMP-INT-RATE(1).
+           03  LINE 06  COLUMN 30  VALUE "Months: ".
+           03  LINE 06  COLUMN 38  PIC  ZZ9
+               USING WS-CMP-NBR-PMTS(1).
+           03  LINE 07  COLUMN 01  VALUE "Option 2 Rate:    ".
+           03  LINE 07  COLUMN 19  PIC  Z9.99
+               USING WS-CMP-INT-RATE(2).
+           03  LINE 07  COLUMN 30  VALUE "Months: ".
+           03  LINE 07  COLUMN 38  PIC  ZZ9
+               USING WS-CMP-NBR-PMTS(2).
+           03  LINE 08  COLUMN 01  VALUE "Option 3 Rate:    ".
+           03  LINE 08  COLUMN 19  PIC  Z9.99
+               USING WS-CMP-INT-RATE(3).
+           03  LINE 08  COLUMN 30  VALUE "Months: ".
+           03  LINE 08  COLUMN 38  PIC  ZZ9
+               USING WS-CMP-NBR-PMTS(3).
+      *
+      *
+      *       C O M P A R E   A N S W E R   S C R E E N
+      *
+       01  COMPARE-ANSWER-SCREEN.
+           03  LINE 11  COLUMN 01  VALUE
+               "OPT  RATE  MONTHS   PAYMENT    TOTAL INT   TOTAL PMTS".
+           03  LINE 12  COLUMN 01  VALUE "1".
+           03  LINE 12  COLUMN 05  PIC  Z9.99
+               FROM WS-CMP-INT-RATE(1).
+           03  LINE 12  COLUMN 11  PIC  ZZ9
+               FROM WS-CMP-NBR-PMTS(1).
+           03  LINE 12  COLUMN 19  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-PMT-AMT(1).
+           03  LINE 12  COLUMN 31  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-TOTAL-INT(1).
+           03  LINE 12  COLUMN 44  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-TOTAL-PMTS(1).
+           03  LINE 13  COLUMN 01  VALUE "2".
+           03  LINE 13  COLUMN 05  PIC  Z9.99
+               FROM WS-CMP-INT-RATE(2).
+           03  LINE 13  COLUMN 11  PIC  ZZ9
+               FROM WS-CMP-NBR-PMTS(2).
+           03  LINE 13  COLUMN 19  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-PMT-AMT(2).
+           03  LINE 13  COLUMN 31  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-TOTAL-INT(2).
+           03  LINE 13  COLUMN 44  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-TOTAL-PMTS(2).
+           03  LINE 14  COLUMN 01  VALUE "3".
+           03  LINE 14  COLUMN 05  PIC  Z9.99
+               FROM WS-CMP-INT-RATE(3).
+           03  LINE 14  COLUMN 11  PIC  ZZ9
+               FROM WS-CMP-NBR-PMTS(3).
+           03  LINE 14  COLUMN 19  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-PMT-AMT(3).
+           03  LINE 14  COLUMN 31  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-TOTAL-INT(3).
+           03  LINE 14  COLUMN 44  PIC  ZZZ,ZZ9.99
+               FROM WS-CMP-TOTAL-PMTS(3).
+      *
+      *
+      *                A P R   S C R E E N
+      *
+       01  APR-SCREEN.
+           03  LINE 03  COLUMN 01  ERASE EOS.
+           03  LINE 03  COLUMN 01  VALUE "Loan Amount:  ".
+           03  PIC  ZZZZZ9.99      USING LW-LOAN-AMT.
+           03  LINE 04  COLUMN 01  VALUE "Interest Rate:    ".
+           03  PIC  Z9.99          USING LW-INT-RATE.
+           03  LINE 05  COLUMN 01  VALUE "Number Payments: ".
+           03  PIC  ZZ9            USING LW-NBR-PMTS.
+           03  LINE 06  COLUMN 01  VALUE "Points/Fees $:   ".
+           03  PIC  ZZZZZ9.99      USING LW-POINTS-FEE.
+      *
+      *
+      *            A P R   A N S W E R   S C R E E N
+      *
+       01  APR-ANSWER-SCREEN.
+           03  LINE 08  COLUMN 01  VALUE "Payment Amt: ".
+           03  PIC  ZZZ,ZZ9.99     FROM LW-PMT-AMT.
+           03  LINE 09  COLUMN 01  VALUE "Net Proceeds:".
+           03  PIC  ZZZ,ZZ9.99     FROM LW-APR-NET-AMT.
+           03  LINE 10  COLUMN 01  VALUE "Nominal Rate:".
+           03  PIC  Z9.99          FROM LW-INT-RATE.
+           03  LINE 11  COLUMN 01  VALUE "Actual APR:  ".
+           03  PIC  Z9.9999        FROM LW-APR.
       *
        01  ERROR-SCREEN.
            03  LINE 24  COLUMN 20  HIGHLIGHT  BLANK LINE
@@ -125,13 +366,25 @@
       *
            INITIALIZE LOAN-WORK-AREA.
       *
-           DISPLAY COMMAND-SCREEN.
+           OPEN OUTPUT TEST-LOG-FILE.
       *
-           PERFORM 000100-GET-COMMAND
-              THRU 000100-EXIT
-               UNTIL (WS-ESCAPE-FLAG = 1).
+           PERFORM 000040-CHECK-BATCH-MODE
+              THRU 000040-EXIT.
+      *
+           IF (WS-BATCH-MODE)
+               PERFORM 000050-BATCH-LOAN-REPORT
+                  THRU 000050-EXIT
+           ELSE
+               PERFORM 950000-SIGN-ON THRU 950000-EXIT
+               DISPLAY COMMAND-SCREEN
+      *
+               PERFORM 000100-GET-COMMAND
+                  THRU 000100-EXIT
+                   UNTIL (WS-ESCAPE-FLAG = 1)
+           END-IF.
       *
        000000-EXIT.
+           CLOSE TEST-LOG-FILE.
            STOP RUN.
       *
       *
@@ -143,10 +396,31 @@
            ACCEPT COMMAND-SCREEN
                ON ESCAPE
                    MOVE 1 TO WS-ESCAPE-FLAG
-                   GO TO 000100-EXIT.
-           INSPECT WS-COMMAND
-               CONVERTING "abcdefghijklmnopqrstuvwxyz"
-                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           END-ACCEPT.
+      *
+           IF (WS-ESCAPE-FLAG = 0)
+               INSPECT WS-COMMAND
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+      *
+               MOVE "000100-GET-COMMAND" TO TL-SCREEN-NAME
+               MOVE WS-COMMAND           TO TL-ENTERED-VALUE
+               PERFORM 900000-WRITE-TEST-LOG
+                  THRU 900000-EXIT
+      *
+               PERFORM 000150-DISPATCH-COMMAND
+                  THRU 000150-EXIT
+      *
+               DISPLAY COMMAND-SCREEN
+           END-IF.
+      *
+       000100-EXIT.
+           EXIT.
+      *
+      *
+      *              D I S P A T C H   C O M M A N D
+      *
+       000150-DISPATCH-COMMAND.
       *
            IF (WS-COMMAND = "P")
                DISPLAY PAYMENT-SCREEN
@@ -156,11 +430,25 @@
            IF (WS-COMMAND = "L")
                DISPLAY LOAN-SCREEN
                PERFORM 000600-FIND-LOAN
-                  THRU 000600-EXIT.
-      *
-           DISPLAY COMMAND-SCREEN.
+                  THRU 000600-EXIT
+           ELSE
+           IF (WS-COMMAND = "S")
+               DISPLAY SCHEDULE-SCREEN
+               PERFORM 000700-FIND-SCHEDULE
+                  THRU 000700-EXIT
+           ELSE
+           IF (WS-COMMAND = "C")
+               INITIALIZE WS-COMPARE-AREA
+               DISPLAY COMPARE-SCREEN
+               PERFORM 000800-FIND-COMPARE
+                  THRU 000800-EXIT
+           ELSE
+           IF (WS-COMMAND = "A")
+               DISPLAY APR-SCREEN
+               PERFORM 000900-FIND-APR
+                  THRU 000900-EXIT.
       *
-       000100-EXIT.
+       000150-EXIT.
            EXIT.
       *
       *
@@ -168,50 +456,342 @@
       *
        000500-FIND-PAYMENT.
       *
-           ACCEPT PAYMENT-SCREEN
-               ON ESCAPE
-                   GO TO 000500-EXIT.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               ACCEPT PAYMENT-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "000500-FIND-PAYMENT" TO TL-SCREEN-NAME
+                   MOVE SPACES                TO TL-ENTERED-VALUE
+                   STRING "LOAN=" LW-LOAN-AMT " RATE=" LW-INT-RATE
+                           " PMTS=" LW-NBR-PMTS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   PERFORM 004000-COMPUTE-PAYMENT
+                      THRU 004000-EXIT
+      *
+                   IF (LW-LOAN-ERROR-FLAG = 1)
+                       MOVE "PARAMETER ERROR" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                   ELSE
+                       DISPLAY PAYMENT-ANSWER-SCREEN
+                       MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
       *
-           PERFORM 004000-COMPUTE-PAYMENT
-              THRU 004000-EXIT.
+       000500-EXIT.
+           EXIT.
       *
-           IF (LW-LOAN-ERROR-FLAG = 1)
-               MOVE "PARAMETER ERROR" TO WS-ERR-MSG
-               DISPLAY ERROR-SCREEN
-               GO TO 000500-FIND-PAYMENT.
       *
-           DISPLAY PAYMENT-ANSWER-SCREEN.
+      *                   F I N D   L O A N
       *
-           MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG..
-           DISPLAY ERROR-SCREEN.
-           ACCEPT ERROR-SCREEN.
+       000600-FIND-LOAN.
       *
-       000500-EXIT.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               ACCEPT LOAN-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "000600-FIND-LOAN" TO TL-SCREEN-NAME
+                   MOVE SPACES             TO TL-ENTERED-VALUE
+                   STRING "PMT=" LW-PMT-AMT " RATE=" LW-INT-RATE
+                           " PMTS=" LW-NBR-PMTS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   PERFORM 004100-COMPUTE-LOAN
+                      THRU 004100-EXIT
+      *
+                   IF (LW-LOAN-ERROR-FLAG = 1)
+                       MOVE "PARAMETER ERROR" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                   ELSE
+                       DISPLAY LOAN-ANSWER-SCREEN
+                       MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       000600-EXIT.
            EXIT.
       *
       *
-      *                   F I N D   L O A N
+      *              F I N D   S C H E D U L E
+      *
+       000700-FIND-SCHEDULE.
+      *
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               MOVE ZERO TO LW-BALLOON-AMT
+               MOVE ZERO TO LW-EXTRA-PRINCIPAL
+               ACCEPT SCHEDULE-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "000700-FIND-SCHEDULE" TO TL-SCREEN-NAME
+                   MOVE SPACES                 TO TL-ENTERED-VALUE
+                   STRING "LOAN=" LW-LOAN-AMT " RATE=" LW-INT-RATE
+                           " PMTS=" LW-NBR-PMTS " BALLOON="
+                           LW-BALLOON-AMT " EXTRA=" LW-EXTRA-PRINCIPAL
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   PERFORM 004200-BUILD-AMORT-SCHEDULE
+                      THRU 004200-EXIT
+      *
+                   IF (LW-LOAN-ERROR-FLAG = 1)
+                       MOVE "PARAMETER ERROR" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                   ELSE
+                       OPEN OUTPUT SCHEDULE-REPORT-FILE
+                       WRITE SCHEDULE-REPORT-LINE
+                           FROM WS-SCHEDULE-HEADING
+                       PERFORM VARYING LW-SX FROM 1 BY 1
+                               UNTIL LW-SX > LW-SCHED-COUNT
+                           MOVE LW-SCHED-PMT-NBR(LW-SX)
+                               TO WS-SCHED-PMT-NBR-O
+                           MOVE LW-SCHED-INT-PORTION(LW-SX)
+                               TO WS-SCHED-INT-O
+                           MOVE LW-SCHED-PRIN-PORTION(LW-SX)
+                               TO WS-SCHED-PRIN-O
+                           MOVE LW-SCHED-BALANCE(LW-SX)
+                               TO WS-SCHED-BAL-O
+                           WRITE SCHEDULE-REPORT-LINE
+                               FROM WS-SCHEDULE-DETAIL
+                       END-PERFORM
+                       MOVE LW-PAYOFF-PMTS TO WS-PAYOFF-PMTS-O
+                       MOVE LW-TOTAL-INT   TO WS-TOTAL-INT-O
+                       WRITE SCHEDULE-REPORT-LINE
+                           FROM WS-SCHEDULE-FOOTING
+                       CLOSE SCHEDULE-REPORT-FILE
+      *
+                       MOVE "SCHEDULE WRITTEN TO LOANSCH.RPT"
+                           TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       000700-EXIT.
+           EXIT.
       *
-       000600-FIND-LOAN.
       *
-           ACCEPT LOAN-SCREEN
-               ON ESCAPE
-                   GO TO 000600-EXIT.
+      *              F I N D   C O M P A R E
+      *
+       000800-FIND-COMPARE.
+      *
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               ACCEPT COMPARE-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "000800-FIND-COMPARE" TO TL-SCREEN-NAME
+                   MOVE SPACES               TO TL-ENTERED-VALUE
+                   STRING "LOAN=" LW-LOAN-AMT
+                           " OPT1=" WS-CMP-INT-RATE(1) "/"
+                               WS-CMP-NBR-PMTS(1)
+                           " OPT2=" WS-CMP-INT-RATE(2) "/"
+                               WS-CMP-NBR-PMTS(2)
+                           " OPT3=" WS-CMP-INT-RATE(3) "/"
+                               WS-CMP-NBR-PMTS(3)
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   PERFORM VARYING WS-CX FROM 1 BY 1
+                           UNTIL WS-CX > 3
+                       IF (WS-CMP-NBR-PMTS(WS-CX) > 0)
+                           MOVE WS-CMP-INT-RATE(WS-CX) TO LW-INT-RATE
+                           MOVE WS-CMP-NBR-PMTS(WS-CX) TO LW-NBR-PMTS
+                           PERFORM 004000-COMPUTE-PAYMENT
+                              THRU 004000-EXIT
+                           MOVE LW-LOAN-ERROR-FLAG
+                               TO WS-CMP-ERROR-FLAG(WS-CX)
+                           IF (LW-LOAN-ERROR-FLAG = 0)
+                               MOVE LW-PMT-AMT
+                                   TO WS-CMP-PMT-AMT(WS-CX)
+                               MOVE LW-TOTAL-INT
+                                   TO WS-CMP-TOTAL-INT(WS-CX)
+                               MOVE LW-TOTAL-PMTS
+                                   TO WS-CMP-TOTAL-PMTS(WS-CX)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+      *
+                   DISPLAY COMPARE-ANSWER-SCREEN
+                   MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG
+                   DISPLAY ERROR-SCREEN
+                   ACCEPT ERROR-SCREEN
+                   MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-IF
+           END-PERFORM.
+      *
+       000800-EXIT.
+           EXIT.
       *
-           PERFORM 004100-COMPUTE-LOAN
-              THRU 004100-EXIT.
       *
-           IF (LW-LOAN-ERROR-FLAG = 1)
-               MOVE "PARAMETER ERROR" TO WS-ERR-MSG
-               DISPLAY ERROR-SCREEN
-               GO TO 000600-FIND-LOAN.
+      *                  F I N D   A P R
+      *
+       000900-FIND-APR.
+      *
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               ACCEPT APR-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "000900-FIND-APR" TO TL-SCREEN-NAME
+                   MOVE SPACES            TO TL-ENTERED-VALUE
+                   STRING "LOAN=" LW-LOAN-AMT " RATE=" LW-INT-RATE
+                           " PMTS=" LW-NBR-PMTS " FEE=" LW-POINTS-FEE
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   PERFORM 004000-COMPUTE-PAYMENT
+                      THRU 004000-EXIT
+      *
+                   IF (LW-LOAN-ERROR-FLAG = 0)
+                       PERFORM 004400-COMPUTE-APR
+                          THRU 004400-EXIT
+                   END-IF
+      *
+                   IF (LW-LOAN-ERROR-FLAG = 1)
+                       MOVE "PARAMETER ERROR" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                   ELSE
+                       DISPLAY APR-ANSWER-SCREEN
+                       MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG
+                       DISPLAY ERROR-SCREEN
+                       ACCEPT ERROR-SCREEN
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       000900-EXIT.
+           EXIT.
       *
-           DISPLAY LOAN-ANSWER-SCREEN.
       *
-           MOVE "PRESS A KEY TO CONTINUE" TO WS-ERR-MSG..
-           DISPLAY ERROR-SCREEN.
-           ACCEPT ERROR-SCREEN.
+      *    IF THE OPTIONAL BATCH-LOAN-FILE IS PRESENT, LOANT QUOTES
+      *    EVERY LOAN REQUEST LISTED IN IT TO LOAN-QUOTE-RPT-FILE
+      *    UNATTENDED INSTEAD OF DISPLAYING COMMAND-SCREEN.  IF THE
+      *    FILE IS NOT PRESENT, THE PROGRAM RUNS NORMALLY.
       *
-       000600-EXIT.
+       000040-CHECK-BATCH-MODE.
+      *
+           MOVE "N" TO WS-BATCH-MODE-FLAG.
+      *
+           OPEN INPUT BATCH-LOAN-FILE.
+      *
+           IF (WS-BATCH-LOAN-OK)
+               SET WS-BATCH-MODE TO TRUE
+           END-IF.
+      *
+       000040-EXIT.
+           EXIT.
+      *
+      *
+      *              B A T C H   L O A N   R E P O R T
+      *
+      *    READS EACH LOAN REQUEST AND QUOTES IT TO LOAN-QUOTE-RPT-FILE
+      *    UNTIL END OF BATCH-LOAN-FILE, REUSING 004000-COMPUTE-PAYMENT
+      *    FROM LOANP.COB UNCHANGED FOR EACH QUOTE.
+      *
+       000050-BATCH-LOAN-REPORT.
+      *
+           MOVE "N" TO WS-BATCH-LOAN-EOF-FLAG.
+           MOVE ZERO TO WS-QUOTE-COUNT.
+      *
+           OPEN OUTPUT LOAN-QUOTE-RPT-FILE.
+           WRITE LOAN-QUOTE-RPT-LINE FROM WS-QUOTE-HEADING.
+      *
+           PERFORM UNTIL (WS-BATCH-LOAN-EOF)
+               READ BATCH-LOAN-FILE
+                   AT END
+                       SET WS-BATCH-LOAN-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 000060-BATCH-QUOTE-ONE-LOAN
+                          THRU 000060-EXIT
+               END-READ
+           END-PERFORM.
+      *
+           MOVE WS-QUOTE-COUNT TO WS-QUOTE-COUNT-O.
+           WRITE LOAN-QUOTE-RPT-LINE FROM WS-QUOTE-TOTAL-LINE.
+      *
+           CLOSE BATCH-LOAN-FILE.
+           CLOSE LOAN-QUOTE-RPT-FILE.
+      *
+       000050-EXIT.
+           EXIT.
+      *
+      *
+      *          B A T C H   Q U O T E   O N E   L O A N
+      *
+       000060-BATCH-QUOTE-ONE-LOAN.
+      *
+           MOVE BL-LOAN-AMT TO LW-LOAN-AMT.
+           MOVE BL-INT-RATE TO LW-INT-RATE.
+           MOVE BL-NBR-PMTS TO LW-NBR-PMTS.
+      *
+           MOVE "000060-BATCH-QUOTE-ONE-LOAN" TO TL-SCREEN-NAME.
+           MOVE SPACES                        TO TL-ENTERED-VALUE.
+           STRING "LOAN=" BL-LOAN-AMT " RATE=" BL-INT-RATE
+                   " PMTS=" BL-NBR-PMTS
+               DELIMITED BY SIZE
+               INTO TL-ENTERED-VALUE.
+           PERFORM 900000-WRITE-TEST-LOG
+              THRU 900000-EXIT.
+      *
+           PERFORM 004000-COMPUTE-PAYMENT
+              THRU 004000-EXIT.
+      *
+           ADD 1 TO WS-QUOTE-COUNT.
+      *
+           IF (LW-LOAN-ERROR-FLAG = 1)
+               MOVE BL-LOAN-AMT TO WS-QUOTE-ERR-LOAN-AMT-O
+               MOVE BL-INT-RATE TO WS-QUOTE-ERR-RATE-O
+               MOVE BL-NBR-PMTS TO WS-QUOTE-ERR-MOS-O
+               WRITE LOAN-QUOTE-RPT-LINE FROM WS-QUOTE-ERROR-LINE
+           ELSE
+               MOVE LW-LOAN-AMT   TO WS-QUOTE-LOAN-AMT-O
+               MOVE LW-INT-RATE   TO WS-QUOTE-RATE-O
+               MOVE LW-NBR-PMTS   TO WS-QUOTE-MOS-O
+               MOVE LW-PMT-AMT    TO WS-QUOTE-PMT-O
+               MOVE LW-TOTAL-INT  TO WS-QUOTE-TOTINT-O
+               MOVE LW-TOTAL-PMTS TO WS-QUOTE-TOTPMT-O
+               WRITE LOAN-QUOTE-RPT-LINE FROM WS-QUOTE-DETAIL
+           END-IF.
+      *
+       000060-EXIT.
            EXIT.
+      *
        COPY "LOANP.COB".
+       COPY "TESTLOGP.COB".
+       COPY "SIGNONP.COB".
