@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      *                   T E S T   L O G   W R I T E                  *
+      *                                                                *
+      *                      Judson D. McClendon                       *
+      *                      Sun Valley Systems                        *
+      *                      329 37th Court NE                         *
+      *                      Birmingham, AL 35215                      *
+      *                         205/853-8440                           *
+      *                                                                *
+      *    WRITES ONE AUDIT RECORD TO TEST-LOG-FILE, CAPTURING WHO     *
+      *    KEYED WHAT INTO WHICH SCREEN, AND WHEN.  ANY *T TEST         *
+      *    HARNESS THAT DECLARES ITS OWN SELECT/FD FOR TEST-LOG-FILE   *
+      *    (SEE LOANT, NAMET, DATET, OR GETNUMT FOR THE PATTERN) CAN   *
+      *    COPY THIS PARAGRAPH TO LOG EACH SCREEN'S INPUT.             *
+      *                                                                *
+      *    USAGE:  MOVE <SCREEN NAME>   TO TL-SCREEN-NAME.             *
+      *            MOVE <ENTERED DATA>  TO TL-ENTERED-VALUE.           *
+      *            PERFORM 900000-WRITE-TEST-LOG                      *
+      *               THRU 900000-EXIT.                                *
+      *                                                                *
+      *    RESULT: ONE RECORD WRITTEN TO TEST-LOG-FILE, WITH           *
+      *            TL-OPERATOR-ID (SET ONCE AT SIGN-ON) AND            *
+      *            TL-TIMESTAMP FILLED IN.                             *
+      *                                                                *
+      ******************************************************************
+      *
+       900000-WRITE-TEST-LOG.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TL-TIMESTAMP.
+           WRITE TEST-LOG-RECORD.
+      *
+       900000-EXIT.
+           EXIT.
