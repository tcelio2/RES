@@ -0,0 +1,46 @@
+      ******************************************************************
+      *                                                                *
+      *                 L O A N   W O R K   A R E A                    *
+      *                                                                *
+      ******************************************************************
+      *
+       01  LOAN-WORK-AREA.
+           03  LW-LOAN-AMT             PIC  9(06)V99.
+           03  LW-INT-RATE             PIC  9(02)V99.
+           03  LW-NBR-PMTS             PIC  9(03).
+           03  LW-PMT-AMT              PIC  9(06)V99.
+           03  LW-TOTAL-PMTS           PIC  9(07)V99.
+           03  LW-TOTAL-INT            PIC  9(07)V99.
+           03  LW-INT-PMT              PIC S9(01)V9(08).
+           03  LW-LOAN-ERROR-FLAG      PIC  9(01).
+      *
+      *        B A L L O O N / E X T R A - P R I N C I P A L
+      *
+           03  LW-BALLOON-AMT          PIC  9(06)V99.
+           03  LW-EXTRA-PRINCIPAL      PIC  9(06)V99.
+           03  LW-PAYOFF-PMTS          PIC  9(03).
+           03  LW-INT-ACCUM            PIC  9(07)V99.
+      *
+      *        A M O R T I Z A T I O N   S C H E D U L E
+      *
+           78  LW-SCHED-MAX-ENTRIES        VALUE 480.
+           03  LW-SCHED-COUNT          PIC  9(03).
+           03  LW-SCHED-TABLE.
+               05  LW-SCHED-ENTRY      OCCURS 480 TIMES
+                                       INDEXED BY LW-SX.
+                   07  LW-SCHED-PMT-NBR        PIC  9(03).
+                   07  LW-SCHED-INT-PORTION    PIC  9(06)V99.
+                   07  LW-SCHED-PRIN-PORTION   PIC  9(06)V99.
+                   07  LW-SCHED-BALANCE        PIC  9(07)V99.
+      *
+      *        A P R   /   E F F E C T I V E   R A T E
+      *
+           78  LW-APR-MAX-ITER             VALUE 60.
+           03  LW-POINTS-FEE           PIC  9(06)V99.
+           03  LW-APR                  PIC  9(02)V9(04).
+           03  LW-APR-NET-AMT          PIC  9(06)V99.
+           03  LW-APR-RATE-LOW         PIC S9(01)V9(08).
+           03  LW-APR-RATE-HIGH        PIC S9(01)V9(08).
+           03  LW-APR-RATE-MID         PIC S9(01)V9(08).
+           03  LW-APR-PV-AT-MID        PIC  9(07)V99.
+           03  LW-APR-ITER             PIC  9(02).
