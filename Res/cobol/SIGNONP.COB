@@ -0,0 +1,47 @@
+      ******************************************************************
+      *                                                                *
+      *                      S I G N - O N   G A T E                   *
+      *                                                                *
+      *                      Judson D. McClendon                       *
+      *                      Sun Valley Systems                        *
+      *                      329 37th Court NE                         *
+      *                      Birmingham, AL 35215                      *
+      *                         205/853-8440                           *
+      *                                                                *
+      *    CAPTURES AN OPERATOR ID (AND A PLACEHOLDER PASSWORD -- NO   *
+      *    USER DIRECTORY EXISTS YET TO VALIDATE IT AGAINST) BEFORE    *
+      *    A *T TEST HARNESS SHOWS ITS MENU/COMMAND SCREEN, SO EVERY   *
+      *    900000-WRITE-TEST-LOG RECORD (SEE TESTLOGP.COB) IS          *
+      *    ATTRIBUTABLE TO A PERSON.  ANY PROGRAM THAT DECLARES ITS    *
+      *    OWN WS-SIGNON-ID/WS-SIGNON-PASSWORD AND TL-OPERATOR-ID      *
+      *    (SEE LOANT, NAMET, DATET, OR GETNUMT FOR THE PATTERN) CAN   *
+      *    COPY THIS PARAGRAPH.  PLAIN ACCEPT/DISPLAY IS USED, NOT A   *
+      *    SCREEN SECTION ITEM, SO IT WORKS THE SAME WAY WHETHER THE   *
+      *    CALLING PROGRAM HAS A SCREEN SECTION (LOANT/DATET/GETNUMT)  *
+      *    OR NOT (NAMET).                                             *
+      *                                                                *
+      *    USAGE:  PERFORM 950000-SIGN-ON                              *
+      *               THRU 950000-EXIT.                                *
+      *                                                                *
+      *    RESULT: TL-OPERATOR-ID = THE ID THE OPERATOR ENTERED        *
+      *                                                                *
+      ******************************************************************
+      *
+       950000-SIGN-ON.
+      *
+           MOVE SPACES TO WS-SIGNON-ID.
+           PERFORM UNTIL WS-SIGNON-ID NOT = SPACES
+               DISPLAY "Enter Operator ID: "
+               ACCEPT WS-SIGNON-ID
+           END-PERFORM.
+      *
+           MOVE SPACES TO WS-SIGNON-PASSWORD.
+           PERFORM UNTIL WS-SIGNON-PASSWORD NOT = SPACES
+               DISPLAY "Enter Password: "
+               ACCEPT WS-SIGNON-PASSWORD
+           END-PERFORM.
+      *
+           MOVE WS-SIGNON-ID TO TL-OPERATOR-ID.
+      *
+       950000-EXIT.
+           EXIT.
