@@ -126,3 +126,355 @@
       *
        004100-EXIT.
            EXIT.
+      *
+      *
+      *
+      ******************************************************************
+      *                                                                *
+      *          B U I L D   A M O R T I Z A T I O N   S C H E D U L E *
+      *                                                                *
+      *                      Judson D. McClendon                       *
+      *                      Sun Valley Systems                        *
+      *                      329 37th Court NE                         *
+      *                      Birmingham, AL 35215                      *
+      *                         205/853-8440                           *
+      *                                                                *
+      *    USAGE:  MOVE <LOAN AMOUNT>     TO LW-LOAN-AMT.              *
+      *            MOVE <ANNUAL INT %>    TO LW-INT-RATE.              *
+      *            MOVE <NUMBER PAYMENTS> TO LW-NBR-PMTS.              *
+      *            PERFORM 004200-BUILD-AMORT-SCHEDULE                 *
+      *               THRU 004200-EXIT.                                *
+      *                                                                *
+      *    RESULT: LW-LOAN-ERROR-FLAG = 0 IF CALC SUCCESSFUL           *
+      *            LW-LOAN-ERROR-FLAG = 1 IF CALC NOT SUCCESSFUL       *
+      *                                                                *
+      *       IF LW-LOAN-ERROR-FLAG = 0                                *
+      *                                                                *
+      *            LW-SCHED-COUNT           = NUMBER OF ENTRIES BUILT  *
+      *            LW-SCHED-ENTRY(1..COUNT) = PAYMENT-BY-PAYMENT       *
+      *                                        BREAKDOWN               *
+      *                                                                *
+      ******************************************************************
+      *
+       004200-BUILD-AMORT-SCHEDULE.
+      *
+           MOVE ZERO TO LW-SCHED-COUNT.
+           MOVE ZERO TO LW-INT-ACCUM.
+      *
+           IF (LW-BALLOON-AMT > ZERO)
+               PERFORM 004300-COMPUTE-BALLOON-PAYMENT
+                  THRU 004300-EXIT
+           ELSE
+               PERFORM 004000-COMPUTE-PAYMENT
+                  THRU 004000-EXIT
+           END-IF.
+      *
+           IF (LW-LOAN-ERROR-FLAG = 1)
+               GO TO 004200-EXIT.
+      *
+           IF (LW-NBR-PMTS > LW-SCHED-MAX-ENTRIES)
+               MOVE 1 TO LW-LOAN-ERROR-FLAG
+               GO TO 004200-EXIT.
+      *
+           MOVE LW-LOAN-AMT TO LW-SCHED-BALANCE(1).
+           MOVE LW-NBR-PMTS TO LW-PAYOFF-PMTS.
+      *
+           PERFORM VARYING LW-SX FROM 1 BY 1
+                   UNTIL LW-SX > LW-NBR-PMTS
+      *
+               MOVE LW-SX TO LW-SCHED-PMT-NBR(LW-SX)
+      *
+               IF (LW-SX = 1)
+                   COMPUTE LW-SCHED-INT-PORTION(LW-SX) ROUNDED =
+                       LW-LOAN-AMT * LW-INT-PMT
+               ELSE
+                   COMPUTE LW-SCHED-INT-PORTION(LW-SX) ROUNDED =
+                       LW-SCHED-BALANCE(LW-SX - 1) * LW-INT-PMT
+               END-IF
+      *
+               COMPUTE LW-SCHED-PRIN-PORTION(LW-SX) ROUNDED =
+                   LW-PMT-AMT - LW-SCHED-INT-PORTION(LW-SX)
+                       + LW-EXTRA-PRINCIPAL
+      *
+               IF (LW-SX = 1)
+                   IF (LW-SCHED-PRIN-PORTION(LW-SX) >= LW-LOAN-AMT)
+                       MOVE LW-LOAN-AMT TO LW-SCHED-PRIN-PORTION(LW-SX)
+                       MOVE ZERO TO LW-SCHED-BALANCE(LW-SX)
+                   ELSE
+                       COMPUTE LW-SCHED-BALANCE(LW-SX) ROUNDED =
+                           LW-LOAN-AMT - LW-SCHED-PRIN-PORTION(LW-SX)
+                   END-IF
+               ELSE
+                   IF (LW-SCHED-PRIN-PORTION(LW-SX) >=
+                           LW-SCHED-BALANCE(LW-SX - 1))
+                       MOVE LW-SCHED-BALANCE(LW-SX - 1)
+                           TO LW-SCHED-PRIN-PORTION(LW-SX)
+                       MOVE ZERO TO LW-SCHED-BALANCE(LW-SX)
+                   ELSE
+                       COMPUTE LW-SCHED-BALANCE(LW-SX) ROUNDED =
+                           LW-SCHED-BALANCE(LW-SX - 1)
+                               - LW-SCHED-PRIN-PORTION(LW-SX)
+                   END-IF
+               END-IF
+      *
+               ADD LW-SCHED-INT-PORTION(LW-SX) TO LW-INT-ACCUM
+               ADD 1 TO LW-SCHED-COUNT
+      *
+               IF (LW-SCHED-BALANCE(LW-SX) = ZERO)
+                   MOVE LW-SX TO LW-PAYOFF-PMTS
+                   SET LW-SX TO LW-NBR-PMTS
+               END-IF
+      *
+           END-PERFORM.
+      *
+           MOVE LW-INT-ACCUM TO LW-TOTAL-INT.
+           COMPUTE LW-TOTAL-PMTS = LW-LOAN-AMT + LW-TOTAL-INT.
+      *
+       004200-EXIT.
+           EXIT.
+      *
+      *
+      *
+      ******************************************************************
+      *                                                                *
+      *      C O M P U T E   B A L L O O N   L O A N   P A Y M E N T   *
+      *                                                                *
+      *                      Judson D. McClendon                       *
+      *                      Sun Valley Systems                        *
+      *                      329 37th Court NE                         *
+      *                      Birmingham, AL 35215                      *
+      *                         205/853-8440                           *
+      *                                                                *
+      *    USAGE:  MOVE <LOAN AMOUNT>     TO LW-LOAN-AMT.              *
+      *            MOVE <ANNUAL INT %>    TO LW-INT-RATE.              *
+      *            MOVE <NUMBER PAYMENTS> TO LW-NBR-PMTS.              *
+      *            MOVE <BALLOON AMOUNT>  TO LW-BALLOON-AMT.           *
+      *            PERFORM 004300-COMPUTE-BALLOON-PAYMENT              *
+      *               THRU 004300-EXIT.                                *
+      *                                                                *
+      *    RESULT: LW-LOAN-ERROR-FLAG = 0 IF CALC SUCCESSFUL           *
+      *            LW-LOAN-ERROR-FLAG = 1 IF CALC NOT SUCCESSFUL       *
+      *                                                                *
+      *       IF LW-LOAN-ERROR-FLAG = 0                                *
+      *                                                                *
+      *            LW-PMT-AMT    = AMOUNT OF MONTHLY PAYMENT           *
+      *            LW-TOTAL-PMTS = TOTAL AMOUNT OF PAYMENTS,           *
+      *                            INCLUDING THE FINAL BALLOON         *
+      *            LW-TOTAL-INT  = TOTAL AMOUNT OF INTEREST            *
+      *                                                                *
+      ******************************************************************
+      *
+       004300-COMPUTE-BALLOON-PAYMENT.
+      *
+           MOVE 0 TO LW-LOAN-ERROR-FLAG.
+      *
+           IF (LW-LOAN-AMT ZERO)
+               OR
+              (LW-INT-RATE ZERO)
+               OR
+              (LW-NBR-PMTS ZERO)
+               MOVE 1 TO LW-LOAN-ERROR-FLAG
+               GO TO 004300-EXIT.
+      *
+           IF (LW-BALLOON-AMT > LW-LOAN-AMT)
+               MOVE 1 TO LW-LOAN-ERROR-FLAG
+               GO TO 004300-EXIT.
+      *
+           COMPUTE LW-INT-PMT = LW-INT-RATE / 1200
+               ON SIZE ERROR
+                   MOVE 1 TO LW-LOAN-ERROR-FLAG
+                   GO TO 004300-EXIT.
+      *
+           COMPUTE LW-PMT-AMT ROUNDED =
+               (LW-LOAN-AMT -
+                   (LW-BALLOON-AMT /
+                       ( (1 + LW-INT-PMT) ** LW-NBR-PMTS) ) )
+               * LW-INT-PMT /
+               (1 - 1.00000000 / ( (1 + LW-INT-PMT) ** LW-NBR-PMTS) )
+               ON SIZE ERROR
+                   MOVE 1 TO LW-LOAN-ERROR-FLAG
+                   GO TO 004300-EXIT.
+      *
+           COMPUTE LW-TOTAL-PMTS =
+               (LW-PMT-AMT * LW-NBR-PMTS) + LW-BALLOON-AMT
+               ON SIZE ERROR
+                   MOVE 1 TO LW-LOAN-ERROR-FLAG
+                   GO TO 004300-EXIT.
+      *
+           COMPUTE LW-TOTAL-INT = LW-TOTAL-PMTS - LW-LOAN-AMT.
+      *
+       004300-EXIT.
+           EXIT.
+      *
+      *
+      *
+      ******************************************************************
+      *                                                                *
+      *        C O M P U T E   A P R / E F F E C T I V E   R A T E     *
+      *                                                                *
+      *                      Judson D. McClendon                       *
+      *                      Sun Valley Systems                        *
+      *                      329 37th Court NE                         *
+      *                      Birmingham, AL 35215                      *
+      *                         205/853-8440                           *
+      *                                                                *
+      *    USAGE:  MOVE <LOAN AMOUNT>     TO LW-LOAN-AMT.              *
+      *            MOVE <ANNUAL INT %>    TO LW-INT-RATE.              *
+      *            MOVE <NUMBER PAYMENTS> TO LW-NBR-PMTS.              *
+      *            MOVE <POINTS/FEES $>   TO LW-POINTS-FEE.            *
+      *            PERFORM 004000-COMPUTE-PAYMENT                      *
+      *               THRU 004000-EXIT.                                *
+      *            PERFORM 004400-COMPUTE-APR                          *
+      *               THRU 004400-EXIT.                                *
+      *                                                                *
+      *    LW-POINTS-FEE IS SUBTRACTED FROM THE LOAN PROCEEDS THE      *
+      *    BORROWER ACTUALLY RECEIVES, BUT LW-PMT-AMT (FROM THE PRIOR  *
+      *    004000-COMPUTE-PAYMENT CALL) IS STILL PAID ON THE FULL      *
+      *    LW-LOAN-AMT -- SO THE TRUE, EFFECTIVE RATE THE BORROWER IS  *
+      *    PAYING IS HIGHER THAN LW-INT-RATE.  THIS PARAGRAPH SOLVES   *
+      *    FOR THAT RATE BY BISECTION: THE APR IS THE RATE AT WHICH    *
+      *    LW-PMT-AMT, DISCOUNTED BACK OVER LW-NBR-PMTS PAYMENTS,      *
+      *    EQUALS WHAT THE BORROWER ACTUALLY RECEIVED (LOAN AMOUNT     *
+      *    LESS POINTS/FEES).                                          *
+      *                                                                *
+      *    RESULT: LW-LOAN-ERROR-FLAG = 0 IF CALC SUCCESSFUL           *
+      *            LW-LOAN-ERROR-FLAG = 1 IF CALC NOT SUCCESSFUL       *
+      *                                                                *
+      *       IF LW-LOAN-ERROR-FLAG = 0                                *
+      *                                                                *
+      *            LW-APR = EFFECTIVE ANNUAL PERCENTAGE RATE           *
+      *                                                                *
+      ******************************************************************
+      *
+       004400-COMPUTE-APR.
+      *
+           MOVE 0 TO LW-LOAN-ERROR-FLAG.
+      *
+           IF (LW-LOAN-AMT ZERO)
+               OR
+              (LW-INT-RATE ZERO)
+               OR
+              (LW-NBR-PMTS ZERO)
+               OR
+              (LW-PMT-AMT ZERO)
+               MOVE 1 TO LW-LOAN-ERROR-FLAG
+               GO TO 004400-EXIT.
+      *
+           IF (LW-POINTS-FEE NOT < LW-LOAN-AMT)
+               MOVE 1 TO LW-LOAN-ERROR-FLAG
+               GO TO 004400-EXIT.
+      *
+           COMPUTE LW-APR-NET-AMT = LW-LOAN-AMT - LW-POINTS-FEE
+               ON SIZE ERROR
+                   MOVE 1 TO LW-LOAN-ERROR-FLAG
+                   GO TO 004400-EXIT.
+      *
+           COMPUTE LW-APR-RATE-LOW = LW-INT-RATE / 1200
+               ON SIZE ERROR
+                   MOVE 1 TO LW-LOAN-ERROR-FLAG
+                   GO TO 004400-EXIT.
+      *
+           COMPUTE LW-APR-RATE-HIGH = LW-APR-RATE-LOW * 3
+               ON SIZE ERROR
+                   MOVE 1 TO LW-LOAN-ERROR-FLAG
+                   GO TO 004400-EXIT.
+      *
+      *    LW-POINTS-FEE CAN BE AS LARGE AS JUST UNDER LW-LOAN-AMT, SO
+      *    THE TRUE RATE CAN FALL WELL ABOVE 3X NOMINAL.  WIDEN
+      *    LW-APR-RATE-HIGH UNTIL ITS PV IS PROVABLY BELOW THE NET
+      *    LOAN AMOUNT, SO THE BISECTION BELOW CANNOT SILENTLY
+      *    CONVERGE ON A BRACKET THAT NEVER BOUNDED THE TRUE ROOT.
+      *
+           MOVE LW-APR-RATE-HIGH TO LW-APR-RATE-MID.
+           PERFORM 004410-APR-VALUE-AT-RATE THRU 004410-EXIT.
+      *
+           PERFORM UNTIL (LW-APR-PV-AT-MID NOT > LW-APR-NET-AMT)
+                   OR (LW-LOAN-ERROR-FLAG = 1)
+               COMPUTE LW-APR-RATE-HIGH = LW-APR-RATE-HIGH * 2
+                   ON SIZE ERROR
+                       MOVE 1 TO LW-LOAN-ERROR-FLAG
+               END-COMPUTE
+               IF (LW-LOAN-ERROR-FLAG = 0)
+                   MOVE LW-APR-RATE-HIGH TO LW-APR-RATE-MID
+                   PERFORM 004410-APR-VALUE-AT-RATE THRU 004410-EXIT
+               END-IF
+           END-PERFORM.
+      *
+           IF (LW-LOAN-ERROR-FLAG = 1)
+               GO TO 004400-EXIT.
+      *
+           MOVE ZERO TO LW-APR-ITER.
+      *
+           PERFORM UNTIL (LW-APR-ITER > LW-APR-MAX-ITER)
+                   OR (LW-LOAN-ERROR-FLAG = 1)
+      *
+               ADD 1 TO LW-APR-ITER
+      *
+               COMPUTE LW-APR-RATE-MID ROUNDED =
+                   (LW-APR-RATE-LOW + LW-APR-RATE-HIGH) / 2
+                   ON SIZE ERROR
+                       MOVE 1 TO LW-LOAN-ERROR-FLAG
+               END-COMPUTE
+      *
+               IF (LW-LOAN-ERROR-FLAG = 0)
+                   PERFORM 004410-APR-VALUE-AT-RATE
+                      THRU 004410-EXIT
+      *
+                   IF (LW-LOAN-ERROR-FLAG = 0)
+                       IF (LW-APR-PV-AT-MID > LW-APR-NET-AMT)
+                           MOVE LW-APR-RATE-MID TO LW-APR-RATE-LOW
+                       ELSE
+                           MOVE LW-APR-RATE-MID TO LW-APR-RATE-HIGH
+                       END-IF
+                   END-IF
+               END-IF
+      *
+           END-PERFORM.
+      *
+           IF (LW-LOAN-ERROR-FLAG = 0)
+               COMPUTE LW-APR ROUNDED = LW-APR-RATE-MID * 1200
+                   ON SIZE ERROR
+                       MOVE 1 TO LW-LOAN-ERROR-FLAG.
+      *
+       004400-EXIT.
+           EXIT.
+      *
+      *
+      *
+      ******************************************************************
+      *                                                                *
+      *         V A L U E   O F   A   L O A N   A T   A   R A T E        *
+      *                                                                *
+      *                      Judson D. McClendon                       *
+      *                      Sun Valley Systems                        *
+      *                      329 37th Court NE                         *
+      *                      Birmingham, AL 35215                      *
+      *                         205/853-8440                           *
+      *                                                                *
+      *    HELPER FOR 004400-COMPUTE-APR.  COMPUTES THE PRESENT VALUE  *
+      *    OF LW-NBR-PMTS PAYMENTS OF LW-PMT-AMT EACH, DISCOUNTED AT   *
+      *    LW-APR-RATE-MID (A MONTHLY RATE), INTO LW-APR-PV-AT-MID.    *
+      *                                                                *
+      ******************************************************************
+      *
+       004410-APR-VALUE-AT-RATE.
+      *
+           IF (LW-APR-RATE-MID ZERO)
+               COMPUTE LW-APR-PV-AT-MID =
+                   LW-PMT-AMT * LW-NBR-PMTS
+                   ON SIZE ERROR
+                       MOVE 1 TO LW-LOAN-ERROR-FLAG
+               END-COMPUTE
+               GO TO 004410-EXIT
+           END-IF.
+      *
+           COMPUTE LW-APR-PV-AT-MID ROUNDED =
+               (LW-PMT-AMT *
+                   (1 - 1.00000000 /
+                       ( (1 + LW-APR-RATE-MID) ** LW-NBR-PMTS) ) )
+               / LW-APR-RATE-MID
+               ON SIZE ERROR
+                   MOVE 1 TO LW-LOAN-ERROR-FLAG.
+      *
+       004410-EXIT.
+           EXIT.
