@@ -0,0 +1,727 @@
+      ******************************************************************
+      *                                                                *
+      *                      D A T E   R O U T I N E S                 *
+      *                                                                *
+      *                      Judson D. McClendon                       *
+      *                      Sun Valley Systems                        *
+      *                      329 37th Court NE                         *
+      *                      Birmingham, AL 35215                      *
+      *                         205/853-8440                           *
+      *                                                                *
+      *    A LIBRARY OF DATE ARITHMETIC PARAGRAPHS SHARED BY ALL       *
+      *    PROGRAMS THAT COPY DATEW.COB FOR THEIR WORK AREA.  EACH     *
+      *    PARAGRAPH TAKES ITS INPUT FROM, AND RETURNS ITS RESULT      *
+      *    INTO, THE DW- FIELDS DESCRIBED WITH THAT PARAGRAPH BELOW.   *
+      *    DW-WORK1, DW-WORK2, DW-WORK3, DW-TEMP-YYYY, AND DW-TEMP-MM  *
+      *    ARE SCRATCH FIELDS USED (AND DESTROYED) BY MULTIPLE         *
+      *    PARAGRAPHS -- DO NOT DEPEND ON THEIR VALUE ACROSS A CALL.   *
+      *                                                                *
+      ******************************************************************
+      *
+      *
+      *              S E T   L E A P   Y E A R   F E B R U A R Y
+      *
+      *    USAGE:  MOVE <YEAR> TO DW-TEMP-YYYY.
+      *            PERFORM 000900-SET-LEAP-FEB
+      *               THRU 000900-EXIT.
+      *
+      *    RESULT: DW-LEAP-YEAR-FLAG SET, AND DW-DAYS-IN-MONTH(2)      *
+      *            SET TO 28 OR 29 FOR DW-TEMP-YYYY.                   *
+      *
+       000900-SET-LEAP-FEB.
+      *
+           MOVE "N" TO DW-LEAP-YEAR-FLAG.
+      *
+           IF (FUNCTION MOD(DW-TEMP-YYYY, 4) = 0)
+               IF (FUNCTION MOD(DW-TEMP-YYYY, 100) NOT = 0)
+                   MOVE "Y" TO DW-LEAP-YEAR-FLAG
+               ELSE
+                   IF (FUNCTION MOD(DW-TEMP-YYYY, 400) = 0)
+                       MOVE "Y" TO DW-LEAP-YEAR-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF (DW-IS-LEAP-YEAR)
+               MOVE 29 TO DW-DAYS-IN-MONTH(2)
+           ELSE
+               MOVE 28 TO DW-DAYS-IN-MONTH(2)
+           END-IF.
+      *
+       000900-EXIT.
+           EXIT.
+      *
+      *
+      *                D A Y S   S I N C E   E P O C H
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            PERFORM 000950-DAYS-FROM-EPOCH
+      *               THRU 000950-EXIT.
+      *
+      *    RESULT: DW-WORK1 = DAYS SINCE 0000-00-00 (FOR USE IN        *
+      *            SUBTRACTING TWO DATES -- NOT A CALENDAR DATE).      *
+      *
+       000950-DAYS-FROM-EPOCH.
+      *
+           PERFORM 001100-DATE-DAYS
+              THRU 001100-EXIT.
+      *
+           COMPUTE DW-WORK1 =
+               ((DW-WORK-YYYY - 1) * 365)
+               + FUNCTION INTEGER((DW-WORK-YYYY - 1) / 4)
+               - FUNCTION INTEGER((DW-WORK-YYYY - 1) / 100)
+               + FUNCTION INTEGER((DW-WORK-YYYY - 1) / 400)
+               + DW-DAYS.
+      *
+       000950-EXIT.
+           EXIT.
+      *
+      *
+      *                       D A T E   E D I T
+      *
+      *    USAGE:  MOVE <DATE> TO DW-WORK-DATE-ALPHA (MMDDYYYY).       *
+      *            PERFORM 001000-DATE-EDIT                            *
+      *               THRU 001000-EXIT.                                *
+      *
+      *    RESULT: DW-DATE-ERROR-FLAG = 0 IF VALID, 1 IF NOT VALID     *
+      *            (LEAP YEARS ARE ACCOUNTED FOR IN THE DAY RANGE).    *
+      *
+       001000-DATE-EDIT.
+      *
+           MOVE 0 TO DW-DATE-ERROR-FLAG.
+      *
+           IF (DW-WORK-MONTH < 1) OR (DW-WORK-MONTH > 12)
+               MOVE 1 TO DW-DATE-ERROR-FLAG
+           ELSE
+               MOVE DW-WORK-YEAR TO DW-TEMP-YYYY
+               PERFORM 000900-SET-LEAP-FEB
+                  THRU 000900-EXIT
+               IF (DW-WORK-DAY < 1)
+                   OR (DW-WORK-DAY > DW-DAYS-IN-MONTH(DW-WORK-MONTH))
+                   MOVE 1 TO DW-DATE-ERROR-FLAG
+               END-IF
+           END-IF.
+      *
+       001000-EXIT.
+           EXIT.
+      *
+      *
+      *                       D A T E   D A Y S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            PERFORM 001100-DATE-DAYS
+      *               THRU 001100-EXIT.
+      *
+      *    RESULT: DW-DAYS = DAY NUMBER WITHIN THE YEAR (1-366).       *
+      *
+       001100-DATE-DAYS.
+      *
+           MOVE DW-WORK-YYYY TO DW-TEMP-YYYY.
+           PERFORM 000900-SET-LEAP-FEB
+              THRU 000900-EXIT.
+      *
+           MOVE DW-WORK-DD TO DW-DAYS.
+      *
+           IF (DW-WORK-MM > 1)
+               PERFORM VARYING DW-TEMP-MM FROM 1 BY 1
+                       UNTIL (DW-TEMP-MM >= DW-WORK-MM)
+                   ADD DW-DAYS-IN-MONTH(DW-TEMP-MM) TO DW-DAYS
+               END-PERFORM
+           END-IF.
+      *
+       001100-EXIT.
+           EXIT.
+      *
+      *
+      *                         W E E K D A Y
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            PERFORM 001200-WEEKDAY
+      *               THRU 001200-EXIT.
+      *
+      *    RESULT: DW-WEEKDAY = 1-7 (1=SUN, INDEXES DW-DAY-NAME).      *
+      *
+       001200-WEEKDAY.
+      *
+           MOVE DW-WORK-YYYY TO DW-TEMP-YYYY.
+           MOVE DW-WORK-MM   TO DW-TEMP-MM.
+      *
+           IF (DW-TEMP-MM < 3)
+               ADD 12 TO DW-TEMP-MM
+               SUBTRACT 1 FROM DW-TEMP-YYYY
+           END-IF.
+      *
+      *  ** ZELLER'S CONGRUENCE (GREGORIAN) **
+      *
+           COMPUTE DW-WORK1 = FUNCTION INTEGER(DW-TEMP-YYYY / 100).
+           COMPUTE DW-WORK2 = DW-TEMP-YYYY - (DW-WORK1 * 100).
+           COMPUTE DW-WORK3 =
+               DW-WORK-DD
+               + FUNCTION INTEGER((13 * (DW-TEMP-MM + 1)) / 5)
+               + DW-WORK2
+               + FUNCTION INTEGER(DW-WORK2 / 4)
+               + FUNCTION INTEGER(DW-WORK1 / 4)
+               - (2 * DW-WORK1).
+           COMPUTE DW-WORK3 = FUNCTION MOD(DW-WORK3, 7).
+      *
+      *  ** DW-WORK3: 0=SAT, 1=SUN, 2=MON, ... 6=FRI **
+      *
+           IF (DW-WORK3 = 0)
+               MOVE 7 TO DW-WEEKDAY
+           ELSE
+               MOVE DW-WORK3 TO DW-WEEKDAY
+           END-IF.
+      *
+       001200-EXIT.
+           EXIT.
+      *
+      *
+      *                        A D D   D A Y S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <DAYS TO ADD>    TO DW-DAYS.
+      *            PERFORM 001300-ADD-DAYS
+      *               THRU 001300-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = NEW DATE.                      *
+      *
+       001300-ADD-DAYS.
+      *
+           PERFORM DW-DAYS TIMES
+               ADD 1 TO DW-WORK-DD
+               MOVE DW-WORK-YYYY TO DW-TEMP-YYYY
+               PERFORM 000900-SET-LEAP-FEB
+                  THRU 000900-EXIT
+               IF (DW-WORK-DD > DW-DAYS-IN-MONTH(DW-WORK-MM))
+                   MOVE 1 TO DW-WORK-DD
+                   ADD 1 TO DW-WORK-MM
+                   IF (DW-WORK-MM > 12)
+                       MOVE 1 TO DW-WORK-MM
+                       ADD 1 TO DW-WORK-YYYY
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       001300-EXIT.
+           EXIT.
+      *
+      *
+      *                   S U B T R A C T   D A Y S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <DAYS TO SUB>    TO DW-DAYS.
+      *            PERFORM 001400-SUBTRACT-DAYS
+      *               THRU 001400-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = NEW DATE.                      *
+      *
+       001400-SUBTRACT-DAYS.
+      *
+           PERFORM DW-DAYS TIMES
+               SUBTRACT 1 FROM DW-WORK-DD
+               IF (DW-WORK-DD < 1)
+                   SUBTRACT 1 FROM DW-WORK-MM
+                   IF (DW-WORK-MM < 1)
+                       MOVE 12 TO DW-WORK-MM
+                       SUBTRACT 1 FROM DW-WORK-YYYY
+                   END-IF
+                   MOVE DW-WORK-YYYY TO DW-TEMP-YYYY
+                   PERFORM 000900-SET-LEAP-FEB
+                      THRU 000900-EXIT
+                   MOVE DW-DAYS-IN-MONTH(DW-WORK-MM) TO DW-WORK-DD
+               END-IF
+           END-PERFORM.
+      *
+       001400-EXIT.
+           EXIT.
+      *
+      *
+      *                      A D D   M O N T H S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <MONTHS TO ADD>  TO DW-MONTHS.
+      *            PERFORM 001500-ADD-MONTHS
+      *               THRU 001500-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = NEW DATE (DAY IS PULLED BACK   *
+      *            TO THE LAST DAY OF THE NEW MONTH WHEN THE ORIGINAL  *
+      *            DAY DOES NOT EXIST THERE, E.G. FEB 29 -> FEB 28).   *
+      *
+       001500-ADD-MONTHS.
+      *
+           MOVE DW-WORK-MM TO DW-TEMP-MM.
+           ADD DW-MONTHS TO DW-TEMP-MM.
+      *
+           PERFORM UNTIL (DW-TEMP-MM >= 1) AND (DW-TEMP-MM <= 12)
+               IF (DW-TEMP-MM > 12)
+                   SUBTRACT 12 FROM DW-TEMP-MM
+                   ADD 1 TO DW-WORK-YYYY
+               ELSE
+                   ADD 12 TO DW-TEMP-MM
+                   SUBTRACT 1 FROM DW-WORK-YYYY
+               END-IF
+           END-PERFORM.
+      *
+           MOVE DW-TEMP-MM TO DW-WORK-MM.
+      *
+           MOVE DW-WORK-YYYY TO DW-TEMP-YYYY.
+           PERFORM 000900-SET-LEAP-FEB
+              THRU 000900-EXIT.
+           IF (DW-WORK-DD > DW-DAYS-IN-MONTH(DW-WORK-MM))
+               MOVE DW-DAYS-IN-MONTH(DW-WORK-MM) TO DW-WORK-DD
+           END-IF.
+      *
+       001500-EXIT.
+           EXIT.
+      *
+      *
+      *                  S U B T R A C T   M O N T H S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <MONTHS TO SUB>  TO DW-MONTHS.
+      *            PERFORM 001600-SUBTRACT-MONTHS
+      *               THRU 001600-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = NEW DATE (SAME DAY-CLAMPING    *
+      *            RULE AS 001500-ADD-MONTHS).                         *
+      *
+       001600-SUBTRACT-MONTHS.
+      *
+           MOVE DW-WORK-MM TO DW-TEMP-MM.
+           SUBTRACT DW-MONTHS FROM DW-TEMP-MM.
+      *
+           PERFORM UNTIL (DW-TEMP-MM >= 1) AND (DW-TEMP-MM <= 12)
+               IF (DW-TEMP-MM > 12)
+                   SUBTRACT 12 FROM DW-TEMP-MM
+                   ADD 1 TO DW-WORK-YYYY
+               ELSE
+                   ADD 12 TO DW-TEMP-MM
+                   SUBTRACT 1 FROM DW-WORK-YYYY
+               END-IF
+           END-PERFORM.
+      *
+           MOVE DW-TEMP-MM TO DW-WORK-MM.
+      *
+           MOVE DW-WORK-YYYY TO DW-TEMP-YYYY.
+           PERFORM 000900-SET-LEAP-FEB
+              THRU 000900-EXIT.
+           IF (DW-WORK-DD > DW-DAYS-IN-MONTH(DW-WORK-MM))
+               MOVE DW-DAYS-IN-MONTH(DW-WORK-MM) TO DW-WORK-DD
+           END-IF.
+      *
+       001600-EXIT.
+           EXIT.
+      *
+      *
+      *                       A D D   Y E A R S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <YEARS TO ADD>   TO DW-YEARS.
+      *            PERFORM 001700-ADD-YEARS
+      *               THRU 001700-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = NEW DATE.  A FEB 29 BIRTH      *
+      *            DATE IS PULLED BACK TO FEB 28 WHEN THE NEW YEAR     *
+      *            IS NOT A LEAP YEAR.                                 *
+      *
+       001700-ADD-YEARS.
+      *
+           ADD DW-YEARS TO DW-WORK-YYYY.
+      *
+           IF (DW-WORK-MM = 2) AND (DW-WORK-DD = 29)
+               MOVE DW-WORK-YYYY TO DW-TEMP-YYYY
+               PERFORM 000900-SET-LEAP-FEB
+                  THRU 000900-EXIT
+               IF (DW-DAYS-IN-MONTH(2) = 28)
+                   MOVE 28 TO DW-WORK-DD
+               END-IF
+           END-IF.
+      *
+       001700-EXIT.
+           EXIT.
+      *
+      *
+      *                   S U B T R A C T   Y E A R S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <YEARS TO SUB>   TO DW-YEARS.
+      *            PERFORM 001800-SUBTRACT-YEARS
+      *               THRU 001800-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = NEW DATE (SAME FEB 29 RULE     *
+      *            AS 001700-ADD-YEARS).                                *
+      *
+       001800-SUBTRACT-YEARS.
+      *
+           SUBTRACT DW-YEARS FROM DW-WORK-YYYY.
+      *
+           IF (DW-WORK-MM = 2) AND (DW-WORK-DD = 29)
+               MOVE DW-WORK-YYYY TO DW-TEMP-YYYY
+               PERFORM 000900-SET-LEAP-FEB
+                  THRU 000900-EXIT
+               IF (DW-DAYS-IN-MONTH(2) = 28)
+                   MOVE 28 TO DW-WORK-DD
+               END-IF
+           END-IF.
+      *
+       001800-EXIT.
+           EXIT.
+      *
+      *
+      *                     C A L C   O F F S E T
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY>   TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <SIGNED YYYYMMDD>  TO DW-OFFSET.
+      *            PERFORM 001900-CALC-OFFSET
+      *               THRU 001900-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = NEW DATE, WITH THE YEARS,      *
+      *            MONTHS, AND DAYS PORTIONS OF THE OFFSET EACH        *
+      *            ADDED (OR, IF DW-OFFSET IS NEGATIVE, SUBTRACTED).   *
+      *
+       001900-CALC-OFFSET.
+      *
+           IF (DW-OFFSET < 0)
+               COMPUTE DW-OFFSET-UNSIGNED = DW-OFFSET * -1
+           ELSE
+               MOVE DW-OFFSET TO DW-OFFSET-UNSIGNED
+           END-IF.
+      *
+           IF (DW-OFFSET < 0)
+               COMPUTE DW-YEARS  = DW-OFFSET-YYYY * -1
+               COMPUTE DW-MONTHS = DW-OFFSET-MM   * -1
+               COMPUTE DW-DAYS   = DW-OFFSET-DD   * -1
+           ELSE
+               MOVE DW-OFFSET-YYYY TO DW-YEARS
+               MOVE DW-OFFSET-MM   TO DW-MONTHS
+               MOVE DW-OFFSET-DD   TO DW-DAYS
+           END-IF.
+      *
+           IF (DW-YEARS > 0)
+               PERFORM 001700-ADD-YEARS
+                  THRU 001700-EXIT
+           ELSE
+               IF (DW-YEARS < 0)
+                   COMPUTE DW-YEARS = DW-YEARS * -1
+                   PERFORM 001800-SUBTRACT-YEARS
+                      THRU 001800-EXIT
+               END-IF
+           END-IF.
+      *
+           IF (DW-MONTHS > 0)
+               PERFORM 001500-ADD-MONTHS
+                  THRU 001500-EXIT
+           ELSE
+               IF (DW-MONTHS < 0)
+                   COMPUTE DW-MONTHS = DW-MONTHS * -1
+                   PERFORM 001600-SUBTRACT-MONTHS
+                      THRU 001600-EXIT
+               END-IF
+           END-IF.
+      *
+           IF (DW-DAYS > 0)
+               PERFORM 001300-ADD-DAYS
+                  THRU 001300-EXIT
+           ELSE
+               IF (DW-DAYS < 0)
+                   COMPUTE DW-DAYS = DW-DAYS * -1
+                   PERFORM 001400-SUBTRACT-DAYS
+                      THRU 001400-EXIT
+               END-IF
+           END-IF.
+      *
+       001900-EXIT.
+           EXIT.
+      *
+      *
+      *                    C O M P U T E   A G E
+      *
+      *    USAGE:  MOVE <BEGIN YEAR/MONTH/DAY> TO DW-BEG-YYYY/MM/DD.
+      *            MOVE <END YEAR/MONTH/DAY>   TO DW-END-YYYY/MM/DD.
+      *            PERFORM 002000-COMPUTE-AGE
+      *               THRU 002000-EXIT.
+      *
+      *    RESULT: DW-AGE-YEARS/MONTHS/DAYS = CALENDAR AGE, AND        *
+      *            DW-AGE-TOTDAYS = TOTAL ELAPSED DAYS.                *
+      *
+      *    LEAP YEAR NOTE: WHEN THE BEGIN DATE IS FEB 29 AND THE END   *
+      *    DATE FALLS ON FEB 28 OF A NON-LEAP YEAR, FEB 29 HAS NOT     *
+      *    YET OCCURRED THAT YEAR, SO THE AGE IS REPORTED ONE MONTH,   *
+      *    THIRTY DAYS SHORT OF THE NOMINAL YEAR COUNT (E.G. BORN      *
+      *    2000/02/29, AS OF 2023/02/28 THE AGE IS 22 YEARS, 11        *
+      *    MONTHS, 30 DAYS -- NOT 23 YEARS EVEN) UNTIL MARCH 1.        *
+      *
+       002000-COMPUTE-AGE.
+      *
+           MOVE DW-END-YYYY TO DW-WORK-YYYY.
+           MOVE DW-END-MM   TO DW-WORK-MM.
+           MOVE DW-END-DD   TO DW-WORK-DD.
+           PERFORM 000950-DAYS-FROM-EPOCH
+              THRU 000950-EXIT.
+           MOVE DW-WORK1 TO DW-WORK2.
+      *
+           MOVE DW-BEG-YYYY TO DW-WORK-YYYY.
+           MOVE DW-BEG-MM   TO DW-WORK-MM.
+           MOVE DW-BEG-DD   TO DW-WORK-DD.
+           PERFORM 000950-DAYS-FROM-EPOCH
+              THRU 000950-EXIT.
+      *
+           COMPUTE DW-AGE-TOTDAYS = DW-WORK2 - DW-WORK1.
+      *
+           COMPUTE DW-YEARS  = DW-END-YYYY - DW-BEG-YYYY.
+           COMPUTE DW-MONTHS = DW-END-MM   - DW-BEG-MM.
+           COMPUTE DW-DAYS   = DW-END-DD   - DW-BEG-DD.
+      *
+      *  ** BORROW A MONTH, USING THE ACTUAL NUMBER OF DAYS IN THE    **
+      *  ** MONTH BEFORE THE END MONTH (LEAP-YEAR AWARE) **
+      *
+           IF (DW-DAYS < 0)
+               SUBTRACT 1 FROM DW-MONTHS
+               COMPUTE DW-TEMP-MM = DW-END-MM - 1
+               MOVE DW-END-YYYY TO DW-TEMP-YYYY
+               IF (DW-TEMP-MM < 1)
+                   MOVE 12 TO DW-TEMP-MM
+                   SUBTRACT 1 FROM DW-TEMP-YYYY
+               END-IF
+               PERFORM 000900-SET-LEAP-FEB
+                  THRU 000900-EXIT
+               ADD DW-DAYS-IN-MONTH(DW-TEMP-MM) TO DW-DAYS
+           END-IF.
+      *
+           IF (DW-MONTHS < 0)
+               SUBTRACT 1 FROM DW-YEARS
+               ADD 12 TO DW-MONTHS
+           END-IF.
+      *
+           MOVE DW-YEARS  TO DW-AGE-YEARS.
+           MOVE DW-MONTHS TO DW-AGE-MONTHS.
+           MOVE DW-DAYS   TO DW-AGE-DAYS.
+      *
+       002000-EXIT.
+           EXIT.
+      *
+      *
+      *                      G R E G   T O   J U L
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            PERFORM 002100-GREG-JUL
+      *               THRU 002100-EXIT.
+      *
+      *    RESULT: DW-JUL-DATE = JULIAN DATE (YYYYDDD).                *
+      *
+       002100-GREG-JUL.
+      *
+           PERFORM 001100-DATE-DAYS
+              THRU 001100-EXIT.
+      *
+           MOVE DW-WORK-YYYY TO DW-JUL-YYYY.
+           MOVE DW-DAYS      TO DW-JUL-DDD.
+      *
+       002100-EXIT.
+           EXIT.
+      *
+      *
+      *                      J U L   T O   G R E G
+      *
+      *    USAGE:  MOVE <JULIAN YYYYDDD> TO DW-JUL-DATE.
+      *            PERFORM 002200-JUL-GREG
+      *               THRU 002200-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD = GREGORIAN DATE.                *
+      *
+       002200-JUL-GREG.
+      *
+           MOVE DW-JUL-YYYY TO DW-WORK-YYYY.
+           MOVE DW-JUL-YYYY TO DW-TEMP-YYYY.
+           PERFORM 000900-SET-LEAP-FEB
+              THRU 000900-EXIT.
+      *
+           MOVE DW-JUL-DDD TO DW-WORK1.
+      *
+           PERFORM VARYING DW-WORK-MM FROM 1 BY 1
+                   UNTIL (DW-WORK-MM > 12)
+                       OR (DW-WORK1 <= DW-DAYS-IN-MONTH(DW-WORK-MM))
+               SUBTRACT DW-DAYS-IN-MONTH(DW-WORK-MM) FROM DW-WORK1
+           END-PERFORM.
+      *
+           MOVE DW-WORK1 TO DW-WORK-DD.
+      *
+       002200-EXIT.
+           EXIT.
+      *
+      *
+      *                C H E C K   H O L I D A Y   T A B L E
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            PERFORM 002320-CHECK-HOLIDAY
+      *               THRU 002320-EXIT.
+      *
+      *    RESULT: DW-HT-MATCH-FLAG = 1 AND DW-HT-RESULT-DAYS = THE    *
+      *            HOLIDAY'S DAYS-TO-NEXT-BUSINESS-DAY COUNT IF        *
+      *            DW-WORK-YYYYMMDD IS A HOLIDAY (CHECKING BOTH THE    *
+      *            HARD-CODED DW-HOLIDAY-TABLE AND ANY ENTRIES LOADED  *
+      *            FROM AN EXTERNAL HOLIDAY CALENDAR FILE INTO         *
+      *            DW-HT-EXT-TABLE), ELSE DW-HT-MATCH-FLAG = 0.        *
+      *
+       002320-CHECK-HOLIDAY.
+      *
+           MOVE 0 TO DW-HT-MATCH-FLAG.
+      *
+           SET DW-HT-HX TO 1.
+           SEARCH DW-HT-HOLIDAYS
+               AT END
+                   CONTINUE
+               WHEN (DW-HT-DATE(DW-HT-HX) = DW-WORK-YYYYMMDD)
+                   MOVE 1 TO DW-HT-MATCH-FLAG
+                   MOVE DW-HT-DAYS(DW-HT-HX) TO DW-HT-RESULT-DAYS.
+      *
+           IF (DW-HT-MATCH-FLAG = 0) AND (DW-HT-EXT-COUNT > 0)
+               SET DW-HT-EXT-HX TO 1
+               SEARCH DW-HT-EXT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN (DW-HT-EXT-HX > DW-HT-EXT-COUNT)
+                       CONTINUE
+                   WHEN (DW-HT-EXT-DATE(DW-HT-EXT-HX) =
+                         DW-WORK-YYYYMMDD)
+                       MOVE 1 TO DW-HT-MATCH-FLAG
+                       MOVE DW-HT-EXT-DAYS(DW-HT-EXT-HX)
+                           TO DW-HT-RESULT-DAYS
+               END-SEARCH
+           END-IF.
+      *
+       002320-EXIT.
+           EXIT.
+      *
+      *
+      *              S K I P   N O N - B U S I N E S S   D A Y
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            PERFORM 002310-SKIP-NON-BUSINESS
+      *               THRU 002310-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD ADVANCED PAST ANY WEEKEND OR     *
+      *            HOLIDAY-TABLE ENTRY IT LANDED ON.                   *
+      *
+       002310-SKIP-NON-BUSINESS.
+      *
+           MOVE 1 TO DW-WORK3.
+           PERFORM UNTIL (DW-WORK3 = 0)
+               MOVE 0 TO DW-WORK3
+               PERFORM 001200-WEEKDAY
+                  THRU 001200-EXIT
+               IF (DW-WEEKDAY = 1) OR (DW-WEEKDAY = 7)
+                   MOVE 1 TO DW-DAYS
+                   PERFORM 001300-ADD-DAYS
+                      THRU 001300-EXIT
+                   MOVE 1 TO DW-WORK3
+               ELSE
+                   PERFORM 002320-CHECK-HOLIDAY
+                      THRU 002320-EXIT
+                   IF (DW-HT-MATCH-FLAG = 1)
+                       MOVE DW-HT-RESULT-DAYS TO DW-DAYS
+                       PERFORM 001300-ADD-DAYS
+                          THRU 001300-EXIT
+                       MOVE 1 TO DW-WORK3
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       002310-EXIT.
+           EXIT.
+      *
+      *
+      *              A D D   D A Y S ,   B U S I N E S S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY>    TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <BUSINESS DAYS>     TO DW-DAYS.
+      *            PERFORM 002300-ADD-DAYS-BUSINESS
+      *               THRU 002300-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD ADVANCED BY THAT MANY BUSINESS   *
+      *            DAYS, SKIPPING WEEKENDS AND DW-HOLIDAY-TABLE DATES. *
+      *
+       002300-ADD-DAYS-BUSINESS.
+      *
+           MOVE DW-DAYS TO DW-WORK2.
+      *
+           PERFORM DW-WORK2 TIMES
+               MOVE 1 TO DW-DAYS
+               PERFORM 001300-ADD-DAYS
+                  THRU 001300-EXIT
+               PERFORM 002310-SKIP-NON-BUSINESS
+                  THRU 002310-EXIT
+           END-PERFORM.
+      *
+           MOVE DW-WORK2 TO DW-DAYS.
+      *
+       002300-EXIT.
+           EXIT.
+      *
+      *
+      *      S K I P   N O N - B U S I N E S S   D A Y ,   B A C K
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY> TO DW-WORK-YYYY/MM/DD.
+      *            PERFORM 002510-SKIP-NON-BUSINESS-BACK
+      *               THRU 002510-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD MOVED BACKWARD PAST ANY WEEKEND  *
+      *            OR HOLIDAY-TABLE ENTRY IT LANDED ON, ONE DAY AT A   *
+      *            TIME (THE HOLIDAY TABLE ONLY GIVES A FORWARD JUMP   *
+      *            COUNT, SO THE BACKWARD SKIP CANNOT JUMP AHEAD LIKE  *
+      *            002310-SKIP-NON-BUSINESS DOES).                     *
+      *
+       002510-SKIP-NON-BUSINESS-BACK.
+      *
+           MOVE 1 TO DW-WORK3.
+           PERFORM UNTIL (DW-WORK3 = 0)
+               MOVE 0 TO DW-WORK3
+               PERFORM 001200-WEEKDAY
+                  THRU 001200-EXIT
+               IF (DW-WEEKDAY = 1) OR (DW-WEEKDAY = 7)
+                   MOVE 1 TO DW-DAYS
+                   PERFORM 001400-SUBTRACT-DAYS
+                      THRU 001400-EXIT
+                   MOVE 1 TO DW-WORK3
+               ELSE
+                   PERFORM 002320-CHECK-HOLIDAY
+                      THRU 002320-EXIT
+                   IF (DW-HT-MATCH-FLAG = 1)
+                       MOVE 1 TO DW-DAYS
+                       PERFORM 001400-SUBTRACT-DAYS
+                          THRU 001400-EXIT
+                       MOVE 1 TO DW-WORK3
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       002510-EXIT.
+           EXIT.
+      *
+      *
+      *          S U B T R A C T   D A Y S ,   B U S I N E S S
+      *
+      *    USAGE:  MOVE <YEAR/MONTH/DAY>    TO DW-WORK-YYYY/MM/DD.
+      *            MOVE <BUSINESS DAYS>     TO DW-DAYS.
+      *            PERFORM 002500-SUBTRACT-DAYS-BUSINESS
+      *               THRU 002500-EXIT.
+      *
+      *    RESULT: DW-WORK-YYYY/MM/DD MOVED BACK BY THAT MANY BUSINESS *
+      *            DAYS, SKIPPING WEEKENDS AND HOLIDAY-TABLE DATES.    *
+      *
+       002500-SUBTRACT-DAYS-BUSINESS.
+      *
+           MOVE DW-DAYS TO DW-WORK2.
+      *
+           PERFORM DW-WORK2 TIMES
+               MOVE 1 TO DW-DAYS
+               PERFORM 001400-SUBTRACT-DAYS
+                  THRU 001400-EXIT
+               PERFORM 002510-SKIP-NON-BUSINESS-BACK
+                  THRU 002510-EXIT
+           END-PERFORM.
+      *
+           MOVE DW-WORK2 TO DW-DAYS.
+      *
+       002500-EXIT.
+           EXIT.
