@@ -25,12 +25,71 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *
+           SELECT OPTIONAL HOLIDAY-CALENDAR-FILE
+               ASSIGN TO "HOLIDAY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+      *
+           SELECT TEST-LOG-FILE ASSIGN TO "TESTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    OPTIONAL BATCH-MODE CONTROL-CARD FILE -- WHEN PRESENT, DATET
+      *    RUNS THE FUNCTIONS LISTED IN IT UNATTENDED INSTEAD OF
+      *    DISPLAYING MENU-SCREEN, SO THE DATE ROUTINES CAN BE
+      *    REGRESSION TESTED FROM THE NIGHTLY BATCH WINDOW.
+      *
+           SELECT OPTIONAL BATCH-CONTROL-FILE
+               ASSIGN TO "DATECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-CTL-STATUS.
       *
        I-O-CONTROL.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  HOLIDAY-CALENDAR-FILE.
+      *
+       01  HOLIDAY-CALENDAR-RECORD.
+           03  HC-DATE                 PIC  9(08).
+           03  HC-DAYS                 PIC  9(02).
+      *
+       FD  TEST-LOG-FILE.
+      *
+       01  TEST-LOG-RECORD.
+           03  TL-OPERATOR-ID          PIC  X(08).
+           03  TL-TIMESTAMP            PIC  9(14).
+           03  TL-SCREEN-NAME          PIC  X(30).
+           03  TL-ENTERED-VALUE        PIC  X(80).
+      *
+      *    ONE CONTROL CARD PER DATE FUNCTION TO RUN.  BC-FUNCTION-CODE
+      *    IS THE SAME LETTER (A-P) AS MENU-SCREEN'S "PRESS:" CODES.
+      *    BC-DATE-1/BC-DATE-2 ARE YYYYMMDD EXCEPT WHEN BC-FUNCTION-CODE
+      *    IS "M" (JUL-GREG), WHERE BC-DATE-1 CARRIES A JULIAN YYYYDDD
+      *    RIGHT-JUSTIFIED WITH A LEADING ZERO.  BC-NUMERIC-PARM IS THE
+      *    DAYS/MONTHS/YEARS/OFFSET AMOUNT THE FUNCTION NEEDS, WHEN IT
+      *    NEEDS ONE.
+      *
+       FD  BATCH-CONTROL-FILE.
+      *
+       01  BATCH-CONTROL-RECORD.
+           03  BC-FUNCTION-CODE        PIC  X(01).
+           03  BC-DATE-1               PIC  9(08).
+           03  BC-DATE-1-YMD           REDEFINES BC-DATE-1.
+               05  BC-DATE-1-YYYY          PIC  9(04).
+               05  BC-DATE-1-MM            PIC  9(02).
+               05  BC-DATE-1-DD            PIC  9(02).
+           03  BC-DATE-1-JUL           REDEFINES BC-DATE-1.
+               05  FILLER                  PIC  9(01).
+               05  BC-DATE-1-AS-JULIAN     PIC  9(07).
+           03  BC-DATE-2               PIC  9(08).
+           03  BC-DATE-2-YMD           REDEFINES BC-DATE-2.
+               05  BC-DATE-2-YYYY          PIC  9(04).
+               05  BC-DATE-2-MM            PIC  9(02).
+               05  BC-DATE-2-DD            PIC  9(02).
+           03  BC-NUMERIC-PARM         PIC S9(08).
       *
        WORKING-STORAGE SECTION.
       *
@@ -42,6 +101,25 @@
       *
        77  WS-ANSWER                   PIC  X(01)           VALUE SPACE.
        77  WS-ESCAPE-FLAG              PIC  9(01)           VALUE 0.
+       77  WS-SUB-ESCAPE-FLAG          PIC  9(01)           VALUE 0.
+       77  WS-SIGNON-ID                PIC  X(08) VALUE SPACES.
+       77  WS-SIGNON-PASSWORD          PIC  X(08) VALUE SPACES.
+      *
+       77  WS-HOLIDAY-STATUS           PIC  X(02)      VALUE SPACES.
+           88  WS-HOLIDAY-OK                           VALUE "00".
+           88  WS-HOLIDAY-NOT-FOUND                    VALUE "35".
+      *
+       77  WS-HOLIDAY-EOF-FLAG         PIC  X(01)      VALUE "N".
+           88  WS-HOLIDAY-EOF                           VALUE "Y".
+      *
+       77  WS-BATCH-CTL-STATUS         PIC  X(02)      VALUE SPACES.
+           88  WS-BATCH-CTL-OK                          VALUE "00".
+      *
+       77  WS-BATCH-CTL-EOF-FLAG       PIC  X(01)      VALUE "N".
+           88  WS-BATCH-CTL-EOF                         VALUE "Y".
+      *
+       77  WS-BATCH-MODE-FLAG          PIC  X(01)      VALUE "N".
+           88  WS-BATCH-MODE                            VALUE "Y".
       *
       ******************************************************************
       *                                                                *
@@ -126,6 +204,8 @@
            03  LINE 05  COLUMN 37  VALUE "L =  Greg to Jul".
            03  LINE 06  COLUMN 37  VALUE "M =  Jul to Greg".
            03  LINE 07  COLUMN 37  VALUE "N =  Add Days, Business".
+           03  LINE 08  COLUMN 37  VALUE "O =  Leap Year Tests".
+           03  LINE 09  COLUMN 37  VALUE "P =  Sub Days, Business".
            03  LINE 12  COLUMN 25  VALUE "Esc =  Exit: ".
            03  PIC  X              TO WS-ANSWER  AUTO.
       *
@@ -270,14 +350,64 @@
       *
        000000-CONTROL.
       *
-           PERFORM 000100-PROCESS
-              THRU 000100-EXIT
-               UNTIL (WS-ESCAPE-FLAG = 1).
+           PERFORM 002400-LOAD-HOLIDAY-CALENDAR
+              THRU 002400-EXIT.
+      *
+           OPEN OUTPUT TEST-LOG-FILE.
+      *
+           PERFORM 000040-CHECK-BATCH-MODE
+              THRU 000040-EXIT.
+      *
+           IF (WS-BATCH-MODE)
+               PERFORM 000050-BATCH-CONTROL
+                  THRU 000050-EXIT
+           ELSE
+               PERFORM 950000-SIGN-ON THRU 950000-EXIT
+               PERFORM 000100-PROCESS
+                  THRU 000100-EXIT
+                   UNTIL (WS-ESCAPE-FLAG = 1)
+           END-IF.
       *
        000000-EXIT.
+           CLOSE TEST-LOG-FILE.
            STOP RUN.
       *
       *
+      *          L O A D   H O L I D A Y   C A L E N D A R
+      *
+      *    LOADS AN OPTIONAL EXTERNAL HOLIDAY CALENDAR FILE (DATE AND  *
+      *    DAYS-TO-NEXT-BUSINESS-DAY PER LINE) INTO DW-HT-EXT-TABLE,   *
+      *    IN ADDITION TO THE HARD-CODED DW-HOLIDAY-TABLE.  IF THE     *
+      *    FILE DOES NOT EXIST, THE PROGRAM RUNS NORMALLY WITH JUST    *
+      *    THE HARD-CODED TABLE.                                       *
+      *
+       002400-LOAD-HOLIDAY-CALENDAR.
+      *
+           MOVE "N" TO WS-HOLIDAY-EOF-FLAG.
+           MOVE 0   TO DW-HT-EXT-COUNT.
+      *
+           OPEN INPUT HOLIDAY-CALENDAR-FILE.
+      *
+           IF (WS-HOLIDAY-OK)
+               PERFORM UNTIL (WS-HOLIDAY-EOF)
+                        OR (DW-HT-EXT-COUNT = 200)
+                   READ HOLIDAY-CALENDAR-FILE
+                       AT END
+                           MOVE "Y" TO WS-HOLIDAY-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO DW-HT-EXT-COUNT
+                           SET DW-HT-EXT-HX TO DW-HT-EXT-COUNT
+                           MOVE HC-DATE TO DW-HT-EXT-DATE(DW-HT-EXT-HX)
+                           MOVE HC-DAYS TO DW-HT-EXT-DAYS(DW-HT-EXT-HX)
+                   END-READ
+               END-PERFORM
+               CLOSE HOLIDAY-CALENDAR-FILE
+           END-IF.
+      *
+       002400-EXIT.
+           EXIT.
+      *
+      *
       *                        P R O C E S S
       *
        000100-PROCESS.
@@ -287,10 +417,29 @@
            ACCEPT MENU-SCREEN
                ON ESCAPE
                    MOVE 1 TO WS-ESCAPE-FLAG
-                   GO TO 000100-EXIT.
+           END-ACCEPT.
+      *
+           IF (WS-ESCAPE-FLAG = 0)
+               PERFORM 000150-DISPATCH-MENU
+                  THRU 000150-EXIT
+           END-IF.
+      *
+       000100-EXIT.
+           EXIT.
+      *
+      *
+      *                D I S P A T C H   M E N U
+      *
+       000150-DISPATCH-MENU.
+      *
            INSPECT WS-ANSWER
                CONVERTING "abcdefghijklmnopqrstuvwxyz"
                        TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+      *
+           MOVE "000100-PROCESS" TO TL-SCREEN-NAME.
+           MOVE WS-ANSWER        TO TL-ENTERED-VALUE.
+           PERFORM 900000-WRITE-TEST-LOG
+              THRU 900000-EXIT.
       *
            INITIALIZE SCREEN-HOLD-AREA.
       *
@@ -348,115 +497,379 @@
            ELSE
            IF (WS-ANSWER = "N")
                PERFORM 140000-ADD-DAYS-BUSINESS
-                  THRU 140000-EXIT.
-      *
-           MOVE 0 TO WS-ESCAPE-FLAG.
+                  THRU 140000-EXIT
+           ELSE
+           IF (WS-ANSWER = "O")
+               PERFORM 150000-LEAP-YEAR-TESTS
+                  THRU 150000-EXIT
+           ELSE
+           IF (WS-ANSWER = "P")
+               PERFORM 160000-SUBTRACT-DAYS-BUSINESS
+                  THRU 160000-EXIT.
       *
-       000100-EXIT.
+       000150-EXIT.
            EXIT.
       *
-       COPY DATEP.COB.
       *
+      *              C H E C K   B A T C H   M O D E
       *
-      *                 T E S T   D A T E   E D I T
+      *    IF THE OPTIONAL BATCH-CONTROL-FILE IS PRESENT, DATET RUNS
+      *    UNATTENDED FROM ITS CONTROL CARDS INSTEAD OF DISPLAYING
+      *    MENU-SCREEN.  IF THE FILE IS NOT PRESENT, THE PROGRAM RUNS
+      *    NORMALLY, THE SAME AS THE HOLIDAY CALENDAR FILE.
       *
-       010000-DATE-EDIT.
+       000040-CHECK-BATCH-MODE.
       *
-           DISPLAY GET-EDIT-DATE-SCREEN.
-           ACCEPT GET-EDIT-DATE-SCREEN
-               ON ESCAPE
-                   GO TO 010000-EXIT.
+           MOVE "N" TO WS-BATCH-MODE-FLAG.
       *
-           MOVE SH-EDIT-DATE TO DW-WORK-DATE-ALPHA.
+           OPEN INPUT BATCH-CONTROL-FILE.
       *
-           PERFORM 001000-DATE-EDIT
-              THRU 001000-EXIT.
+           IF (WS-BATCH-CTL-OK)
+               SET WS-BATCH-MODE TO TRUE
+           END-IF.
       *
-           IF (DW-DATE-ERROR-FLAG = 0)
-               MOVE "DATE VALID"   TO SH-RESULT
-           ELSE
-               MOVE "DATE INVALID" TO SH-RESULT.
-           DISPLAY SHOW-RESULT-SCREEN.
+       000040-EXIT.
+           EXIT.
       *
-           GO TO 010000-DATE-EDIT.
       *
-       010000-EXIT.
-           EXIT.
+      *                 B A T C H   C O N T R O L
       *
+      *    READS EACH CONTROL CARD AND DISPATCHES IT, UNTIL END OF
+      *    BATCH-CONTROL-FILE.
       *
-      *                 T E S T   D A T E   D A Y S
+       000050-BATCH-CONTROL.
       *
-       020000-DATE-DAYS.
+           MOVE "N" TO WS-BATCH-CTL-EOF-FLAG.
       *
-           DISPLAY GET-WORK-YYYYMMDD-SCREEN.
-           ACCEPT GET-WORK-YYYYMMDD-SCREEN
-               ON ESCAPE
-                   GO TO 020000-EXIT.
+           PERFORM UNTIL (WS-BATCH-CTL-EOF)
+               READ BATCH-CONTROL-FILE
+                   AT END
+                       SET WS-BATCH-CTL-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 000060-BATCH-DISPATCH
+                          THRU 000060-EXIT
+               END-READ
+           END-PERFORM.
       *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
+           CLOSE BATCH-CONTROL-FILE.
       *
-           PERFORM 001100-DATE-DAYS
-              THRU 001100-EXIT.
+       000050-EXIT.
+           EXIT.
       *
-           MOVE DW-DAYS TO SH-DAYS.
-           DISPLAY SHOW-DATE-DAYS-SCREEN.
       *
-           GO TO 020000-DATE-DAYS.
+      *                B A T C H   D I S P A T C H
       *
-       020000-EXIT.
+      *    CALLS THE DATEP.COB PARAGRAPH FOR ONE CONTROL CARD DIRECTLY,
+      *    SKIPPING THE SCREEN-DRIVEN 0X0000-SERIES TEST PARAGRAPHS,
+      *    AND DISPLAYS THE RESULT AS PLAIN TEXT (THE SAME STYLE AS
+      *    150000-LEAP-YEAR-TESTS).
+      *
+       000060-BATCH-DISPATCH.
+      *
+           INSPECT BC-FUNCTION-CODE
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+      *
+           MOVE "000060-BATCH-DISPATCH" TO TL-SCREEN-NAME.
+           MOVE BATCH-CONTROL-RECORD    TO TL-ENTERED-VALUE.
+           PERFORM 900000-WRITE-TEST-LOG
+              THRU 900000-EXIT.
+      *
+           IF (BC-FUNCTION-CODE = "A")
+               MOVE BC-DATE-1-YYYY TO DW-WORK-YEAR
+               MOVE BC-DATE-1-MM   TO DW-WORK-MONTH
+               MOVE BC-DATE-1-DD   TO DW-WORK-DAY
+               PERFORM 001000-DATE-EDIT
+                  THRU 001000-EXIT
+               IF (DW-DATE-ERROR-FLAG = 0)
+                   DISPLAY "A DATE-EDIT " BC-DATE-1 ": DATE VALID"
+               ELSE
+                   DISPLAY "A DATE-EDIT " BC-DATE-1 ": DATE INVALID"
+               END-IF
+           ELSE
+           IF (BC-FUNCTION-CODE = "B")
+               MOVE BC-DATE-1-YYYY TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM   TO DW-WORK-MM
+               MOVE BC-DATE-1-DD   TO DW-WORK-DD
+               PERFORM 001100-DATE-DAYS
+                  THRU 001100-EXIT
+               DISPLAY "B DATE-DAYS " BC-DATE-1 ": " DW-DAYS
+           ELSE
+           IF (BC-FUNCTION-CODE = "C")
+               MOVE BC-DATE-1-YYYY TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM   TO DW-WORK-MM
+               MOVE BC-DATE-1-DD   TO DW-WORK-DD
+               PERFORM 001200-WEEKDAY
+                  THRU 001200-EXIT
+               DISPLAY "C WEEKDAY " BC-DATE-1 ": " DW-WEEKDAY
+           ELSE
+           IF (BC-FUNCTION-CODE = "D")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-DAYS
+               PERFORM 001300-ADD-DAYS
+                  THRU 001300-EXIT
+               DISPLAY "D ADD-DAYS " BC-DATE-1 " + " BC-NUMERIC-PARM
+                       ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "E")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-DAYS
+               PERFORM 001400-SUBTRACT-DAYS
+                  THRU 001400-EXIT
+               DISPLAY "E SUBTRACT-DAYS " BC-DATE-1 " - "
+                       BC-NUMERIC-PARM ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "F")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-MONTHS
+               PERFORM 001500-ADD-MONTHS
+                  THRU 001500-EXIT
+               DISPLAY "F ADD-MONTHS " BC-DATE-1 " + " BC-NUMERIC-PARM
+                       ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "G")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-MONTHS
+               PERFORM 001600-SUBTRACT-MONTHS
+                  THRU 001600-EXIT
+               DISPLAY "G SUBTRACT-MONTHS " BC-DATE-1 " - "
+                       BC-NUMERIC-PARM ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "H")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-YEARS
+               PERFORM 001700-ADD-YEARS
+                  THRU 001700-EXIT
+               DISPLAY "H ADD-YEARS " BC-DATE-1 " + " BC-NUMERIC-PARM
+                       ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "I")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-YEARS
+               PERFORM 001800-SUBTRACT-YEARS
+                  THRU 001800-EXIT
+               DISPLAY "I SUBTRACT-YEARS " BC-DATE-1 " - "
+                       BC-NUMERIC-PARM ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "J")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-OFFSET
+               PERFORM 001900-CALC-OFFSET
+                  THRU 001900-EXIT
+               DISPLAY "J CALC-OFFSET " BC-DATE-1 " OFFSET "
+                       BC-NUMERIC-PARM ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "K")
+               MOVE BC-DATE-1-YYYY TO DW-BEG-YYYY
+               MOVE BC-DATE-1-MM   TO DW-BEG-MM
+               MOVE BC-DATE-1-DD   TO DW-BEG-DD
+               MOVE BC-DATE-2-YYYY TO DW-END-YYYY
+               MOVE BC-DATE-2-MM   TO DW-END-MM
+               MOVE BC-DATE-2-DD   TO DW-END-DD
+               PERFORM 002000-COMPUTE-AGE
+                  THRU 002000-EXIT
+               DISPLAY "K COMPUTE-AGE " BC-DATE-1 " TO " BC-DATE-2
+                       ": " DW-AGE-YEARS "Y " DW-AGE-MONTHS "M "
+                       DW-AGE-DAYS "D"
+           ELSE
+           IF (BC-FUNCTION-CODE = "L")
+               MOVE BC-DATE-1-YYYY TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM   TO DW-WORK-MM
+               MOVE BC-DATE-1-DD   TO DW-WORK-DD
+               PERFORM 002100-GREG-JUL
+                  THRU 002100-EXIT
+               DISPLAY "L GREG-JUL " BC-DATE-1 ": " DW-JUL-DATE
+           ELSE
+           IF (BC-FUNCTION-CODE = "M")
+               MOVE BC-DATE-1-AS-JULIAN TO DW-JUL-DATE
+               PERFORM 002200-JUL-GREG
+                  THRU 002200-EXIT
+               DISPLAY "M JUL-GREG " DW-JUL-DATE ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "N")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-DAYS
+               PERFORM 002300-ADD-DAYS-BUSINESS
+                  THRU 002300-EXIT
+               DISPLAY "N ADD-DAYS-BUSINESS " BC-DATE-1 " + "
+                       BC-NUMERIC-PARM ": " DW-WORK-YYYYMMDD
+           ELSE
+           IF (BC-FUNCTION-CODE = "O")
+               PERFORM 150000-LEAP-YEAR-TESTS
+                  THRU 150000-EXIT
+           ELSE
+           IF (BC-FUNCTION-CODE = "P")
+               MOVE BC-DATE-1-YYYY  TO DW-WORK-YYYY
+               MOVE BC-DATE-1-MM    TO DW-WORK-MM
+               MOVE BC-DATE-1-DD    TO DW-WORK-DD
+               MOVE BC-NUMERIC-PARM TO DW-DAYS
+               PERFORM 002500-SUBTRACT-DAYS-BUSINESS
+                  THRU 002500-EXIT
+               DISPLAY "P SUBTRACT-DAYS-BUSINESS " BC-DATE-1 " - "
+                       BC-NUMERIC-PARM ": " DW-WORK-YYYYMMDD
+           ELSE
+               DISPLAY "UNKNOWN BATCH FUNCTION CODE: "
+                       BC-FUNCTION-CODE.
+      *
+       000060-EXIT.
            EXIT.
       *
+       COPY DATEP.COB.
+       COPY TESTLOGP.COB.
+       COPY SIGNONP.COB.
       *
-      *                   T E S T   W E E K D A Y
       *
-       030000-WEEKDAY.
+      *                 T E S T   D A T E   E D I T
       *
-           DISPLAY GET-WORK-YYYYMMDD-SCREEN.
-           ACCEPT GET-WORK-YYYYMMDD-SCREEN
-               ON ESCAPE
-                   GO TO 030000-EXIT.
+       010000-DATE-EDIT.
+      *
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-EDIT-DATE-SCREEN
+               ACCEPT GET-EDIT-DATE-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "010000-DATE-EDIT" TO TL-SCREEN-NAME
+                   MOVE SH-EDIT-DATE       TO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-EDIT-DATE TO DW-WORK-DATE-ALPHA
+      *
+                   PERFORM 001000-DATE-EDIT
+                      THRU 001000-EXIT
+      *
+                   IF (DW-DATE-ERROR-FLAG = 0)
+                       MOVE "DATE VALID"   TO SH-RESULT
+                   ELSE
+                       MOVE "DATE INVALID" TO SH-RESULT
+                   END-IF
+                   DISPLAY SHOW-RESULT-SCREEN
+               END-IF
+           END-PERFORM.
+      *
+       010000-EXIT.
+           EXIT.
       *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
       *
-           PERFORM 001200-WEEKDAY
-              THRU 001200-EXIT.
+      *                 T E S T   D A T E   D A Y S
       *
-           MOVE DW-DAY-NAME(DW-WEEKDAY) TO SH-RESULT.
-           DISPLAY SHOW-RESULT-SCREEN.
+       020000-DATE-DAYS.
       *
-           GO TO 030000-WEEKDAY.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-WORK-YYYYMMDD-SCREEN
+               ACCEPT GET-WORK-YYYYMMDD-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "020000-DATE-DAYS"   TO TL-SCREEN-NAME
+                   MOVE SH-WORK-YYYYMMDD-ALPHA TO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+      *
+                   PERFORM 001100-DATE-DAYS
+                      THRU 001100-EXIT
+      *
+                   MOVE DW-DAYS TO SH-DAYS
+                   DISPLAY SHOW-DATE-DAYS-SCREEN
+               END-IF
+           END-PERFORM.
       *
-       030000-EXIT.
+       020000-EXIT.
            EXIT.
       *
       *
-      *                  T E S T   A D D   D A Y S
+      *                   T E S T   W E E K D A Y
       *
-       040000-ADD-DAYS.
+       030000-WEEKDAY.
       *
-           DISPLAY GET-DATE-DAYS-SCREEN.
-           ACCEPT GET-DATE-DAYS-SCREEN
-               ON ESCAPE
-                   GO TO 040000-EXIT.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-WORK-YYYYMMDD-SCREEN
+               ACCEPT GET-WORK-YYYYMMDD-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "030000-WEEKDAY"      TO TL-SCREEN-NAME
+                   MOVE SH-WORK-YYYYMMDD-ALPHA TO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+      *
+                   PERFORM 001200-WEEKDAY
+                      THRU 001200-EXIT
+      *
+                   MOVE DW-DAY-NAME(DW-WEEKDAY) TO SH-RESULT
+                   DISPLAY SHOW-RESULT-SCREEN
+               END-IF
+           END-PERFORM.
       *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-DAYS      TO DW-DAYS.
+       030000-EXIT.
+           EXIT.
       *
-           PERFORM 001300-ADD-DAYS
-              THRU 001300-EXIT.
       *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
+      *                  T E S T   A D D   D A Y S
+      *
+       040000-ADD-DAYS.
       *
-           GO TO 040000-ADD-DAYS.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-DAYS-SCREEN
+               ACCEPT GET-DATE-DAYS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "040000-ADD-DAYS" TO TL-SCREEN-NAME
+                   MOVE SPACES            TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " DAYS=" SH-DAYS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-DAYS      TO DW-DAYS
+      *
+                   PERFORM 001300-ADD-DAYS
+                      THRU 001300-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
        040000-EXIT.
            EXIT.
@@ -467,25 +880,36 @@
        050000-SUBTRACT-DAYS.
       *
            MOVE 0 TO DW-DAYS.
-           DISPLAY GET-DATE-DAYS-SCREEN.
-           ACCEPT GET-DATE-DAYS-SCREEN
-               ON ESCAPE
-                   GO TO 050000-EXIT.
-      *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-DAYS      TO DW-DAYS.
-      *
-           PERFORM 001400-SUBTRACT-DAYS
-              THRU 001400-EXIT.
-      *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
-      *
-           GO TO 050000-SUBTRACT-DAYS.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-DAYS-SCREEN
+               ACCEPT GET-DATE-DAYS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "050000-SUBTRACT-DAYS" TO TL-SCREEN-NAME
+                   MOVE SPACES                 TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " DAYS=" SH-DAYS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-DAYS      TO DW-DAYS
+      *
+                   PERFORM 001400-SUBTRACT-DAYS
+                      THRU 001400-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
        050000-EXIT.
            EXIT.
@@ -495,25 +919,36 @@
       *
        060000-ADD-MONTHS.
       *
-           DISPLAY GET-DATE-MONTHS-SCREEN.
-           ACCEPT GET-DATE-MONTHS-SCREEN
-               ON ESCAPE
-                   GO TO 060000-EXIT.
-      *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-MONTHS    TO DW-MONTHS.
-      *
-           PERFORM 001500-ADD-MONTHS
-              THRU 001500-EXIT.
-      *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
-      *
-           GO TO 060000-ADD-MONTHS.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-MONTHS-SCREEN
+               ACCEPT GET-DATE-MONTHS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "060000-ADD-MONTHS" TO TL-SCREEN-NAME
+                   MOVE SPACES              TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " MONTHS=" SH-MONTHS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-MONTHS    TO DW-MONTHS
+      *
+                   PERFORM 001500-ADD-MONTHS
+                      THRU 001500-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
        060000-EXIT.
            EXIT.
@@ -524,25 +959,36 @@
        070000-SUBTRACT-MONTHS.
       *
            MOVE 0 TO DW-MONTHS.
-           DISPLAY GET-DATE-MONTHS-SCREEN.
-           ACCEPT GET-DATE-MONTHS-SCREEN
-               ON ESCAPE
-                   GO TO 070000-EXIT.
-      *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-MONTHS    TO DW-MONTHS.
-      *
-           PERFORM 001600-SUBTRACT-MONTHS
-              THRU 001600-EXIT.
-      *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
-      *
-           GO TO 070000-SUBTRACT-MONTHS.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-MONTHS-SCREEN
+               ACCEPT GET-DATE-MONTHS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "070000-SUBTRACT-MONTHS" TO TL-SCREEN-NAME
+                   MOVE SPACES                   TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " MONTHS=" SH-MONTHS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-MONTHS    TO DW-MONTHS
+      *
+                   PERFORM 001600-SUBTRACT-MONTHS
+                      THRU 001600-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
        070000-EXIT.
            EXIT.
@@ -552,25 +998,36 @@
       *
        080000-ADD-YEARS.
       *
-           DISPLAY GET-DATE-YEARS-SCREEN.
-           ACCEPT GET-DATE-YEARS-SCREEN
-               ON ESCAPE
-                   GO TO 080000-EXIT.
-      *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-YEARS     TO DW-YEARS.
-      *
-           PERFORM 001700-ADD-YEARS
-              THRU 001700-EXIT.
-      *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
-      *
-           GO TO 080000-ADD-YEARS.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-YEARS-SCREEN
+               ACCEPT GET-DATE-YEARS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "080000-ADD-YEARS" TO TL-SCREEN-NAME
+                   MOVE SPACES             TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " YEARS=" SH-YEARS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-YEARS     TO DW-YEARS
+      *
+                   PERFORM 001700-ADD-YEARS
+                      THRU 001700-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
        080000-EXIT.
            EXIT.
@@ -581,25 +1038,36 @@
        090000-SUBTRACT-YEARS.
       *
            MOVE 0 TO DW-YEARS.
-           DISPLAY GET-DATE-YEARS-SCREEN.
-           ACCEPT GET-DATE-YEARS-SCREEN
-               ON ESCAPE
-                   GO TO 090000-EXIT.
-      *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-YEARS     TO DW-YEARS.
-      *
-           PERFORM 001800-SUBTRACT-YEARS
-              THRU 001800-EXIT.
-      *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
-      *
-           GO TO 090000-SUBTRACT-YEARS.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-YEARS-SCREEN
+               ACCEPT GET-DATE-YEARS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "090000-SUBTRACT-YEARS" TO TL-SCREEN-NAME
+                   MOVE SPACES                  TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " YEARS=" SH-YEARS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-YEARS     TO DW-YEARS
+      *
+                   PERFORM 001800-SUBTRACT-YEARS
+                      THRU 001800-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
        090000-EXIT.
            EXIT.
@@ -609,25 +1077,36 @@
       *
        100000-CALC-OFFSET.
       *
-           DISPLAY GET-DATE-OFFSET-SCREEN.
-           ACCEPT GET-DATE-OFFSET-SCREEN
-               ON ESCAPE
-                   GO TO 100000-EXIT.
-      *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-OFFSET    TO DW-OFFSET.
-      *
-           PERFORM 001900-CALC-OFFSET
-              THRU 001900-EXIT.
-      *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
-      *
-           GO TO 100000-CALC-OFFSET.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-OFFSET-SCREEN
+               ACCEPT GET-DATE-OFFSET-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "100000-CALC-OFFSET" TO TL-SCREEN-NAME
+                   MOVE SPACES               TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " OFFSET=" SH-OFFSET
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-OFFSET    TO DW-OFFSET
+      *
+                   PERFORM 001900-CALC-OFFSET
+                      THRU 001900-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
        100000-EXIT.
            EXIT.
@@ -637,107 +1116,254 @@
       *
        110000-COMPUTE-AGE.
       *
-           DISPLAY GET-BEG-END-YYYYMMDD-SCREEN.
-           ACCEPT GET-BEG-END-YYYYMMDD-SCREEN
-               ON ESCAPE
-                   GO TO 110000-EXIT.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-BEG-END-YYYYMMDD-SCREEN
+               ACCEPT GET-BEG-END-YYYYMMDD-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "110000-COMPUTE-AGE" TO TL-SCREEN-NAME
+                   MOVE SPACES               TO TL-ENTERED-VALUE
+                   STRING "BEG=" SH-BEG-YYYYMMDD-ALPHA
+                          " END=" SH-END-YYYYMMDD-ALPHA
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-BEG-YYYY TO DW-BEG-YYYY
+                   MOVE SH-BEG-MM   TO DW-BEG-MM
+                   MOVE SH-BEG-DD   TO DW-BEG-DD
+      *
+                   MOVE SH-END-YYYY TO DW-END-YYYY
+                   MOVE SH-END-MM   TO DW-END-MM
+                   MOVE SH-END-DD   TO DW-END-DD
+      *
+                   PERFORM 002000-COMPUTE-AGE
+                      THRU 002000-EXIT
+      *
+                   MOVE DW-AGE-YEARS   TO SH-AGE-YEARS
+                   MOVE DW-AGE-MONTHS  TO SH-AGE-MONTHS
+                   MOVE DW-AGE-DAYS    TO SH-AGE-DAYS
+                   MOVE DW-AGE-TOTDAYS TO SH-AGE-TOTDAYS
+                   DISPLAY SHOW-AGE-SCREEN
+               END-IF
+           END-PERFORM.
       *
-           MOVE SH-BEG-YYYY TO DW-BEG-YYYY.
-           MOVE SH-BEG-MM   TO DW-BEG-MM.
-           MOVE SH-BEG-DD   TO DW-BEG-DD.
+       110000-EXIT.
+           EXIT.
       *
-           MOVE SH-END-YYYY TO DW-END-YYYY.
-           MOVE SH-END-MM   TO DW-END-MM.
-           MOVE SH-END-DD   TO DW-END-DD.
       *
-           PERFORM 002000-COMPUTE-AGE
-              THRU 002000-EXIT.
+      *                    G R E G   T O   J U L
       *
-           MOVE DW-AGE-YEARS   TO SH-AGE-YEARS.
-           MOVE DW-AGE-MONTHS  TO SH-AGE-MONTHS.
-           MOVE DW-AGE-DAYS    TO SH-AGE-DAYS.
-           MOVE DW-AGE-TOTDAYS TO SH-AGE-TOTDAYS.
-           DISPLAY SHOW-AGE-SCREEN.
+       120000-GREG-JUL.
       *
-           GO TO 110000-COMPUTE-AGE.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-WORK-YYYYMMDD-SCREEN
+               ACCEPT GET-WORK-YYYYMMDD-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "120000-GREG-JUL"      TO TL-SCREEN-NAME
+                   MOVE SH-WORK-YYYYMMDD-ALPHA TO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+      *
+                   PERFORM 002100-GREG-JUL
+                      THRU 002100-EXIT
+      *
+                   MOVE DW-JUL-DATE TO SH-JUL-DATE
+                   DISPLAY SHOW-JUL-YYYYDDD-SCREEN
+               END-IF
+           END-PERFORM.
       *
-       110000-EXIT.
+       120000-EXIT.
            EXIT.
       *
       *
-      *                    G R E G   T O   J U L
+      *                    J U L   T O   G R E G
       *
-       120000-GREG-JUL.
+       130000-JUL-GREG.
       *
-           DISPLAY GET-WORK-YYYYMMDD-SCREEN.
-           ACCEPT GET-WORK-YYYYMMDD-SCREEN
-               ON ESCAPE
-                   GO TO 120000-EXIT.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-JUL-YYYYDDD-SCREEN
+               ACCEPT GET-JUL-YYYYDDD-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "130000-JUL-GREG"  TO TL-SCREEN-NAME
+                   MOVE SH-JUL-DATE-ALPHA  TO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-JUL-DATE TO DW-JUL-DATE
+      *
+                   PERFORM 002200-JUL-GREG
+                      THRU 002200-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-YYYYMMDD-SCREEN
+               END-IF
+           END-PERFORM.
+      *
+       130000-EXIT.
+           EXIT.
       *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
       *
-           PERFORM 002100-GREG-JUL
-              THRU 002100-EXIT.
+      *         T E S T   A D D   D A Y S   B U S I N E S S
       *
-           MOVE DW-JUL-DATE TO SH-JUL-DATE.
-           DISPLAY SHOW-JUL-YYYYDDD-SCREEN.
+       140000-ADD-DAYS-BUSINESS.
       *
-           GO TO 120000-GREG-JUL.
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-DAYS-SCREEN
+               ACCEPT GET-DATE-DAYS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "140000-ADD-DAYS-BUSINESS" TO TL-SCREEN-NAME
+                   MOVE SPACES                     TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " DAYS=" SH-DAYS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-DAYS      TO DW-DAYS
+      *
+                   PERFORM 002300-ADD-DAYS-BUSINESS
+                      THRU 002300-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
       *
-       120000-EXIT.
+       140000-EXIT.
            EXIT.
       *
       *
-      *                    J U L   T O   G R E G
+      *              L E A P   Y E A R   A G E   T E S T S
       *
-       130000-JUL-GREG.
-      *
-           DISPLAY GET-JUL-YYYYDDD-SCREEN.
-           ACCEPT GET-JUL-YYYYDDD-SCREEN
-               ON ESCAPE
-                   GO TO 130000-EXIT.
+      *    RUNS 002000-COMPUTE-AGE THROUGH A SET OF CANNED LEAP-YEAR   *
+      *    BOUNDARY CASES AND DISPLAYS THE RESULT OF EACH, SO THE      *
+      *    ROUTINE CAN BE SPOT-CHECKED WITHOUT KEYING EACH CASE IN.    *
       *
-           MOVE SH-JUL-DATE TO DW-JUL-DATE.
+       150000-LEAP-YEAR-TESTS.
       *
-           PERFORM 002200-JUL-GREG
-              THRU 002200-EXIT.
+      *  ** BORN ON A LEAP DAY, AGE CHECKED ON FEB 28 OF A NON-LEAP  **
+      *  ** YEAR -- THE LEAP BIRTHDAY HAS NOT YET OCCURRED THAT YEAR **
       *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-YYYYMMDD-SCREEN.
+           MOVE 20000229 TO DW-BEG-YYYYMMDD.
+           MOVE 20230228 TO DW-END-YYYYMMDD.
+           PERFORM 002000-COMPUTE-AGE
+              THRU 002000-EXIT.
+           DISPLAY "2000/02/29 TO 2023/02/28: "
+                   DW-AGE-YEARS "Y " DW-AGE-MONTHS "M " DW-AGE-DAYS "D"
+                   " (EXPECT 22Y 11M 30D)".
       *
-           GO TO 130000-JUL-GREG.
+      *  ** BORN ON A LEAP DAY, AGE CHECKED ON MAR 1 OF A NON-LEAP   **
+      *  ** YEAR -- ONE DAY LATER, THE LEAP BIRTHDAY HAS PASSED      **
       *
-       130000-EXIT.
-           EXIT.
+           MOVE 20000229 TO DW-BEG-YYYYMMDD.
+           MOVE 20230301 TO DW-END-YYYYMMDD.
+           PERFORM 002000-COMPUTE-AGE
+              THRU 002000-EXIT.
+           DISPLAY "2000/02/29 TO 2023/03/01: "
+                   DW-AGE-YEARS "Y " DW-AGE-MONTHS "M " DW-AGE-DAYS "D"
+                   " (EXPECT 23Y 0M 0D)".
       *
+      *  ** BORN ON A LEAP DAY, AGE CHECKED ON FEB 29 OF A LATER     **
+      *  ** LEAP YEAR -- AN EXACT MULTIPLE-OF-4 BIRTHDAY             **
       *
-      *         T E S T   A D D   D A Y S   B U S I N E S S
+           MOVE 20000229 TO DW-BEG-YYYYMMDD.
+           MOVE 20240229 TO DW-END-YYYYMMDD.
+           PERFORM 002000-COMPUTE-AGE
+              THRU 002000-EXIT.
+           DISPLAY "2000/02/29 TO 2024/02/29: "
+                   DW-AGE-YEARS "Y " DW-AGE-MONTHS "M " DW-AGE-DAYS "D"
+                   " (EXPECT 24Y 0M 0D)".
       *
-       140000-ADD-DAYS-BUSINESS.
+      *  ** CENTURY YEAR THAT IS NOT A LEAP YEAR (1900) -- BEG-DD IS   **
+      *  ** PAST END-DD SO THE AGE FORCES A DAY BORROW THROUGH        **
+      *  ** DW-DAYS-IN-MONTH(2) FOR 1900, ACTUALLY EXERCISING THE     **
+      *  ** CENTURY-EXCEPTION LOGIC IN 000900-SET-LEAP-FEB            **
       *
-           DISPLAY GET-DATE-DAYS-SCREEN.
-           ACCEPT GET-DATE-DAYS-SCREEN
-               ON ESCAPE
-                   GO TO 140000-EXIT.
+           MOVE 18990315 TO DW-BEG-YYYYMMDD.
+           MOVE 19000301 TO DW-END-YYYYMMDD.
+           PERFORM 002000-COMPUTE-AGE
+              THRU 002000-EXIT.
+           DISPLAY "1899/03/15 TO 1900/03/01: "
+                   DW-AGE-YEARS "Y " DW-AGE-MONTHS "M " DW-AGE-DAYS "D"
+                   " (EXPECT 0Y 11M 14D, 1900 HAS NO FEB 29)".
       *
-           MOVE SH-WORK-YYYY TO DW-WORK-YYYY.
-           MOVE SH-WORK-MM   TO DW-WORK-MM.
-           MOVE SH-WORK-DD   TO DW-WORK-DD.
-           MOVE SH-DAYS      TO DW-DAYS.
+      *  ** CENTURY YEAR THAT IS A LEAP YEAR (2000) **
       *
-           PERFORM 002300-ADD-DAYS-BUSINESS
-              THRU 002300-EXIT.
+           MOVE 19990301 TO DW-BEG-YYYYMMDD.
+           MOVE 20000301 TO DW-END-YYYYMMDD.
+           PERFORM 002000-COMPUTE-AGE
+              THRU 002000-EXIT.
+           DISPLAY "1999/03/01 TO 2000/03/01: "
+                   DW-AGE-YEARS "Y " DW-AGE-MONTHS "M " DW-AGE-DAYS "D"
+                   " (EXPECT 1Y 0M 0D, 2000 HAS FEB 29)".
       *
-           MOVE DW-WORK-YYYY TO SH-WORK-YYYY.
-           MOVE DW-WORK-MM   TO SH-WORK-MM.
-           MOVE DW-WORK-DD   TO SH-WORK-DD.
-           DISPLAY SHOW-NEW-DATE-SCREEN.
+       150000-EXIT.
+           EXIT.
       *
-           GO TO 140000-ADD-DAYS-BUSINESS.
       *
-       140000-EXIT.
+      *      T E S T   S U B T R A C T   D A Y S   B U S I N E S S
+      *
+       160000-SUBTRACT-DAYS-BUSINESS.
+      *
+           MOVE 0 TO WS-SUB-ESCAPE-FLAG.
+           PERFORM UNTIL (WS-SUB-ESCAPE-FLAG = 1)
+               DISPLAY GET-DATE-DAYS-SCREEN
+               ACCEPT GET-DATE-DAYS-SCREEN
+                   ON ESCAPE
+                       MOVE 1 TO WS-SUB-ESCAPE-FLAG
+               END-ACCEPT
+               IF (WS-SUB-ESCAPE-FLAG = 0)
+                   MOVE "160000-SUBTRACT-DAYS-BUSINESS"
+                       TO TL-SCREEN-NAME
+                   MOVE SPACES TO TL-ENTERED-VALUE
+                   STRING SH-WORK-YYYYMMDD-ALPHA " DAYS=" SH-DAYS
+                       DELIMITED BY SIZE
+                       INTO TL-ENTERED-VALUE
+                   PERFORM 900000-WRITE-TEST-LOG
+                      THRU 900000-EXIT
+      *
+                   MOVE SH-WORK-YYYY TO DW-WORK-YYYY
+                   MOVE SH-WORK-MM   TO DW-WORK-MM
+                   MOVE SH-WORK-DD   TO DW-WORK-DD
+                   MOVE SH-DAYS      TO DW-DAYS
+      *
+                   PERFORM 002500-SUBTRACT-DAYS-BUSINESS
+                      THRU 002500-EXIT
+      *
+                   MOVE DW-WORK-YYYY TO SH-WORK-YYYY
+                   MOVE DW-WORK-MM   TO SH-WORK-MM
+                   MOVE DW-WORK-DD   TO SH-WORK-DD
+                   DISPLAY SHOW-NEW-DATE-SCREEN
+               END-IF
+           END-PERFORM.
+      *
+       160000-EXIT.
            EXIT.
