@@ -23,6 +23,9 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *
+           SELECT TEST-LOG-FILE ASSIGN TO "TESTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        I-O-CONTROL.
       *
@@ -30,11 +33,20 @@
       *
        FILE SECTION.
       *
+       FD  TEST-LOG-FILE.
+      *
+       01  TEST-LOG-RECORD.
+           03  TL-OPERATOR-ID          PIC  X(08).
+           03  TL-TIMESTAMP            PIC  9(14).
+           03  TL-SCREEN-NAME          PIC  X(30).
+           03  TL-ENTERED-VALUE        PIC  X(80).
       *
        WORKING-STORAGE SECTION.
       *
        77  WS-ESCAPE-FLAG              PIC  9(01)     COMP VALUE 0.
        77  WS-ERR-MSG                  PIC  X(30)          VALUE SPACES.
+       77  WS-SIGNON-ID                PIC  X(08) VALUE SPACES.
+       77  WS-SIGNON-PASSWORD          PIC  X(08) VALUE SPACES.
       *
        COPY GETNUMW.COB.
       *
@@ -72,6 +84,11 @@
        000000-CONTROL.
       *
            MOVE SPACES TO NW-WORK-NBR.
+           SET NW-ROUND-FLAG TO TRUE.
+      *
+           PERFORM 950000-SIGN-ON THRU 950000-EXIT.
+           OPEN OUTPUT TEST-LOG-FILE.
+      *
            DISPLAY INPUT-SCREEN.
       *
            PERFORM 000100-PROCESS
@@ -79,6 +96,7 @@
                UNTIL (WS-ESCAPE-FLAG = 1).
       *
        000000-EXIT.
+           CLOSE TEST-LOG-FILE.
            STOP RUN.
       *
       *                    P R O C E S S
@@ -88,19 +106,47 @@
            ACCEPT INPUT-SCREEN
                ON ESCAPE
                    MOVE 1 TO WS-ESCAPE-FLAG
-                   GO TO 000100-EXIT.
-      *
-           PERFORM 003000-GET-NBR
-              THRU 003000-EXIT.
-      *
-           IF (NW-NBR-ERROR-FLAG = 1)
-               MOVE "NUMBER INVALID" TO WS-ERR-MSG
-           ELSE
-               MOVE SPACES           TO WS-ERR-MSG.
-      *
-           DISPLAY OUTPUT-SCREEN.
+           END-ACCEPT.
+      *
+           IF (WS-ESCAPE-FLAG = 0)
+               MOVE "000100-PROCESS" TO TL-SCREEN-NAME
+               MOVE NW-WORK-NBR      TO TL-ENTERED-VALUE
+               PERFORM 900000-WRITE-TEST-LOG
+                  THRU 900000-EXIT
+      *
+               PERFORM 003000-GET-NBR
+                  THRU 003000-EXIT
+      *
+               IF (NW-NBR-ERROR-FLAG = 1)
+                   IF (NW-ERR-MALFORMED-SIGN)
+                       MOVE "INVALID - MALFORMED SIGN" TO WS-ERR-MSG
+                   ELSE
+                       IF (NW-ERR-SCIENTIFIC-NOTATION)
+                           MOVE "INVALID - SCIENTIFIC NOTATION"
+                               TO WS-ERR-MSG
+                       ELSE
+                           IF (NW-ERR-VALUE-TOO-LARGE)
+                               MOVE "INVALID - VALUE TOO LARGE"
+                                   TO WS-ERR-MSG
+                           ELSE
+                               MOVE "NUMBER NOT NUMERIC" TO WS-ERR-MSG
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   IF (NW-NBR-ERROR-FLAG = 2)
+                       MOVE "DECIMAL DIGITS TRUNCATED" TO WS-ERR-MSG
+                   ELSE
+                       MOVE SPACES           TO WS-ERR-MSG
+                   END-IF
+               END-IF
+      *
+               DISPLAY OUTPUT-SCREEN
+           END-IF.
       *
        000100-EXIT.
            EXIT.
       *
        COPY GETNUMP.COB.
+       COPY TESTLOGP.COB.
+       COPY SIGNONP.COB.
