@@ -139,6 +139,19 @@
                     NAW-SPLIT-FIRST
                     NAW-SPLIT-PRE
                     NAW-SPLIT-POST.
+      *
+      *  ** A LONE THIRD FIELD THAT IS A GENERATIONAL SUFFIX (JR,      **
+      *  ** SR, II, III, IV) IS A POST-TITLE, NOT A PRE-TITLE, EVEN    **
+      *  ** THOUGH IT UNSTRUNG INTO NAW-SPLIT-PRE                      **
+      *
+           IF (NAW-SPLIT-POST = SPACES)
+               IF (FUNCTION TRIM(NAW-SPLIT-PRE) = "JR"  OR "JR."
+                                                 OR "SR"  OR "SR."
+                                                 OR "II"
+                                                 OR "III"
+                                                 OR "IV")
+                   MOVE NAW-SPLIT-PRE TO NAW-SPLIT-POST
+                   MOVE SPACES        TO NAW-SPLIT-PRE.
       *
            MOVE SPACES TO NAW-NAME-WORK.
            MOVE 1      TO NAW-TALLY.
